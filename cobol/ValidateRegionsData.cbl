@@ -0,0 +1,61 @@
+      ******************************************************************
+      * READ-REGIONSとREAD-PREFECTURESをドライラン検証モードで実行し、
+      * REGIONS表への取り込みを行わずにファイルの内容だけを点検します。
+      * 新しいデータファイルを本番のロードにかける前に、その内容を
+      * 手軽に確認するためのプログラムです。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATE-REGIONS-DATA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * 検証対象は、本番ロードが読み込むのと同じ入力ファイルです。
+       77  REGIONS-FILENAME             PIC X(80) VALUE
+           "../data/Regions.dat".
+       77  REGIONS-EXCEPTIONS-FILENAME  PIC X(80) VALUE
+           "../data/RegionExceptions.txt".
+       77  PREFECTURES-FILENAME         PIC X(80) VALUE
+           "../data/PrefectureRegions.dat".
+       77  EXCEPTIONS-FILENAME          PIC X(80) VALUE
+           "../data/PrefectureExceptions.txt".
+       77  AS-OF-DATE                    PIC 9(8).
+      * ドライラン検証モードで実行することを指示するスイッチ。
+       77  DRY-RUN-SWITCH                PIC X(1) VALUE "Y".
+      * READ-REGIONSの結果を、READ-PREFECTURES呼び出しの後まで
+      * 覚えておくための退避項目。
+       77  REGIONS-RETURN-CODE          PIC S9(9).
+      * ドライラン検証では取り込みを行わないだけで、READ-REGIONS/
+      * READ-PREFECTURESは引き続きREGIONSをLINKAGEパラメーターとして
+      * 要求するため、空のテーブルを渡します。
+       01  REGIONS.
+         COPY "Regions".
+
+       PROCEDURE DIVISION.
+         ACCEPT AS-OF-DATE FROM DATE YYYYMMDD.
+         CALL "READ-REGIONS" USING REGIONS-FILENAME,
+             REGIONS-EXCEPTIONS-FILENAME, DRY-RUN-SWITCH, REGIONS.
+         MOVE RETURN-CODE TO REGIONS-RETURN-CODE.
+         IF REGIONS-RETURN-CODE = 8
+           THEN
+             DISPLAY "VALIDATE-REGIONS-DATA: READ-REGIONS FAILED "
+                 "RETURN-CODE=" REGIONS-RETURN-CODE;
+             MOVE REGIONS-RETURN-CODE TO RETURN-CODE;
+           ELSE
+             CALL "READ-PREFECTURES"
+                 USING PREFECTURES-FILENAME, EXCEPTIONS-FILENAME,
+                     AS-OF-DATE, DRY-RUN-SWITCH, REGIONS;
+             IF RETURN-CODE = 8
+               THEN
+                 DISPLAY "VALIDATE-REGIONS-DATA: READ-PREFECTURES "
+                     "FAILED RETURN-CODE=" RETURN-CODE;
+               ELSE
+                 IF REGIONS-RETURN-CODE > RETURN-CODE
+                   THEN
+                     MOVE REGIONS-RETURN-CODE TO RETURN-CODE;
+                 END-IF
+             END-IF
+         END-IF.
+       VALIDATE-REGIONS-DATA-EXIT.
+         STOP RUN.
+
+       END PROGRAM VALIDATE-REGIONS-DATA.
