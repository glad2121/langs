@@ -0,0 +1,81 @@
+      ******************************************************************
+      * 地方別の都道府県数を、見出しと構成比付きの帳票形式で
+      * 表示します。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGION-REPORT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  NATIONAL-PREFECTURE-COUNT   PIC 9(3) VALUE ZERO.
+       77  REGION-PERCENT              PIC 999V9.
+       77  REGION-PERCENT-EDIT         PIC ZZ9.9.
+
+       LINKAGE SECTION.
+       01  REGIONS.
+         COPY "Regions".
+
+       PROCEDURE DIVISION USING REGIONS.
+         PERFORM COMPUTE-NATIONAL-TOTAL.
+         PERFORM PRINT-REPORT-HEADER.
+         PERFORM VARYING I FROM 1 BY 1 UNTIL I > REGIONS-COUNT
+           PERFORM PRINT-REGION-LINE;
+         END-PERFORM.
+         PERFORM PRINT-REPORT-FOOTER.
+       REGION-REPORT-EXIT.
+         EXIT PROGRAM.
+
+      ******************************************************************
+      * 全地方の都道府県数を合計します。
+      ******************************************************************
+       COMPUTE-NATIONAL-TOTAL SECTION.
+         MOVE 0 TO NATIONAL-PREFECTURE-COUNT.
+         PERFORM VARYING I FROM 1 BY 1 UNTIL I > REGIONS-COUNT
+           ADD PREFECTURES-COUNT(I) TO NATIONAL-PREFECTURE-COUNT;
+         END-PERFORM.
+       COMPUTE-NATIONAL-TOTAL-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 帳票の見出しと項目名を表示します。
+      ******************************************************************
+       PRINT-REPORT-HEADER SECTION.
+         DISPLAY "=================================================".
+         DISPLAY "  REGION / PREFECTURE REPORT".
+         DISPLAY "=================================================".
+         DISPLAY "CODE  REGION          PREFECTURES     PCT OF NATION".
+         DISPLAY "----  --------------  -----------     -------------".
+       PRINT-REPORT-HEADER-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 地方1件分の明細行を、全国構成比とともに表示します。
+      ******************************************************************
+       PRINT-REGION-LINE SECTION.
+         IF NATIONAL-PREFECTURE-COUNT = 0
+           THEN
+             MOVE 0 TO REGION-PERCENT;
+           ELSE
+             COMPUTE REGION-PERCENT ROUNDED =
+                 PREFECTURES-COUNT(I) * 100 / NATIONAL-PREFECTURE-COUNT;
+         END-IF.
+         MOVE REGION-PERCENT TO REGION-PERCENT-EDIT.
+         DISPLAY REGION-CODE(I)
+             "    " REGION-NAME(I)
+             "          " PREFECTURES-COUNT(I)
+             "          " REGION-PERCENT-EDIT "%".
+       PRINT-REGION-LINE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 帳票の合計行を表示します。
+      ******************************************************************
+       PRINT-REPORT-FOOTER SECTION.
+         DISPLAY "-------------------------------------------------".
+         DISPLAY "TOTAL REGIONS=" REGIONS-COUNT
+             " TOTAL PREFECTURES=" NATIONAL-PREFECTURE-COUNT.
+         DISPLAY "=================================================".
+       PRINT-REPORT-FOOTER-EXIT.
+         EXIT.
+
+       END PROGRAM REGION-REPORT.
