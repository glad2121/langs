@@ -17,6 +17,9 @@
        77  J                           PIC 9(2).
        77  ROW-IDX                     PIC 9(2).
        77  COL-IDX                     PIC 9(2).
+      * 盤面の外に出た添字を、環状盤面用に折り返した値。
+       77  WRAPPED-ROW-IDX             PIC 9(2).
+       77  WRAPPED-COL-IDX             PIC 9(2).
        
       * ��������ߖT�̌��B
        77  ALIVE-NEIGHBORS             PIC 9.
@@ -25,19 +28,28 @@
       * �A���߁B
       ******************************************************************
        LINKAGE SECTION.
-      * ���݂̃X�e�[�W�B
+      * 盤面の行数・列数。
+       77  ROWS-COUNT                  PIC 9(2).
+       77  COLS-COUNT                  PIC 9(2).
+      * "Y"なら盤面を環状(トーラス)として扱い、端の外側は反対側の
+      * 行・列につながる。"N"なら盤面の外は単に無視する(従来どおり)。
+       77  WRAP-MODE                   PIC X(1).
+         88  WRAP-MODE-ON              VALUE "Y".
+         88  WRAP-MODE-OFF             VALUE "N".
+      * 現在のステージ。
        01  STAGE-CURR.
            COPY "Stage".
-      * ���̃X�e�[�W�B
+      * 次のステージ。
        01  STAGE-NEXT.
            COPY "Stage".
-       
+
       ******************************************************************
-      * �葱�����B
+      * 手続き部。
       ******************************************************************
-       PROCEDURE DIVISION USING STAGE-CURR, STAGE-NEXT.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 10
+       PROCEDURE DIVISION USING ROWS-COUNT, COLS-COUNT, WRAP-MODE,
+           STAGE-CURR, STAGE-NEXT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ROWS-COUNT
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > COLS-COUNT
                    PERFORM COUNT-ALIVE-NEIGHBORS;
                    IF CELL OF STAGE-CURR(I, J) = 0
                      THEN
@@ -99,16 +111,54 @@
       * �w�肵���Z���̐������m�F���܂��B
       ******************************************************************
        COUNT-ALIVE SECTION.
-           IF ROW-IDX >= 1 AND ROW-IDX <= 8
+           IF WRAP-MODE-ON
              THEN
-               IF COL-IDX >= 1 AND COL-IDX <= 10
+               PERFORM WRAP-INDEXES;
+               ADD CELL OF STAGE-CURR(WRAPPED-ROW-IDX, WRAPPED-COL-IDX)
+                   TO ALIVE-NEIGHBORS;
+             ELSE
+               IF ROW-IDX >= 1 AND ROW-IDX <= ROWS-COUNT
                  THEN
-                   ADD CELL OF STAGE-CURR(ROW-IDX, COL-IDX)
-                       TO ALIVE-NEIGHBORS;
+                   IF COL-IDX >= 1 AND COL-IDX <= COLS-COUNT
+                     THEN
+                       ADD CELL OF STAGE-CURR(ROW-IDX, COL-IDX)
+                           TO ALIVE-NEIGHBORS;
+                   END-IF
                END-IF
            END-IF.
-           
+
        COUNT-ALIVE-EXIT.
            EXIT.
-       
+
+      ******************************************************************
+      * 環状盤面用に、盤面の外に出た行・列の添字を反対側へ折り返し
+      * ます。近傍は常に1マス分しか外へ出ないため、単純な折り返し
+      * で十分です。
+      ******************************************************************
+       WRAP-INDEXES SECTION.
+           IF ROW-IDX < 1
+             THEN
+               MOVE ROWS-COUNT TO WRAPPED-ROW-IDX;
+             ELSE
+               IF ROW-IDX > ROWS-COUNT
+                 THEN
+                   MOVE 1 TO WRAPPED-ROW-IDX;
+                 ELSE
+                   MOVE ROW-IDX TO WRAPPED-ROW-IDX;
+               END-IF
+           END-IF.
+           IF COL-IDX < 1
+             THEN
+               MOVE COLS-COUNT TO WRAPPED-COL-IDX;
+             ELSE
+               IF COL-IDX > COLS-COUNT
+                 THEN
+                   MOVE 1 TO WRAPPED-COL-IDX;
+                 ELSE
+                   MOVE COL-IDX TO WRAPPED-COL-IDX;
+               END-IF
+           END-IF.
+       WRAP-INDEXES-EXIT.
+           EXIT.
+
        END PROGRAM NEXT-STAGE.
