@@ -3,44 +3,283 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LIFE-GAME.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT REPLAY-FILE
+           ASSIGN DYNAMIC REPLAY-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REPLAY-STATUS.
+
       ******************************************************************
       * �f�[�^���B
       ******************************************************************
        DATA DIVISION.
-       
+       FILE SECTION.
+      * 各世代の盤面を、1行1マスの数字を並べて書き出すリプレイ用
+      * ファイル。世代の区切りは空行です。
+       FD  REPLAY-FILE.
+       01  REPLAY-RECORD                PIC X(20).
+
       ******************************************************************
       * ��Əꏊ�߁B
       ******************************************************************
        WORKING-STORAGE SECTION.
-      * �X�e�[�W1�B
+      * 盤面の行数・列数。既定は従来どおりの8行10列。
+       77  ROWS-COUNT                  PIC 9(2) VALUE 8.
+       77  COLS-COUNT                  PIC 9(2) VALUE 10.
+      * 盤面を環状にするかどうか。既定は従来どおり端で打ち切る。
+       77  WRAP-MODE                   PIC X(1) VALUE "N".
+      * 初期パターンを読み込むファイル。
+       77  PATTERN-FILENAME            PIC X(80)
+           VALUE "../../data/lifegame/GliderPattern.txt".
+      * 生成した世代数と、打ち切りまでの上限世代数。
+       77  GEN-COUNT                   PIC 9(3) VALUE 0.
+       77  MAX-GENERATIONS             PIC 9(3) VALUE 100.
+      * 1つ前の世代の盤面を保持しているかどうか。
+       77  HAVE-PREV                   PIC X(1) VALUE "N".
+         88  HAVE-PREV-YES             VALUE "Y".
+      * 静止または周期2の振動を検出したかどうか。
+       77  STABLE-FOUND                PIC X(1) VALUE "N".
+         88  STABLE-FOUND-YES          VALUE "Y".
+      * 各世代の盤面をファイルへ書き出し、後で再生できるようにするか
+      * どうか。既定では書き出さない。
+       77  REPLAY-MODE                 PIC X(1) VALUE "N".
+         88  REPLAY-MODE-ON            VALUE "Y".
+       77  REPLAY-FILENAME             PIC X(80)
+           VALUE "../../data/lifegame/Replay.dat".
+       77  REPLAY-STATUS               PIC X(2).
+      * 現在の盤面で生きているセルの数。
+       77  POPULATION-COUNT            PIC 9(3) VALUE 0.
+       77  I                           PIC 9(2).
+       77  J                           PIC 9(2).
+      * バッチモードで動作させるための入力パラメーター。いずれも
+      * 環境変数で指定します。未設定のときは既定値のままです。
+      * バッチモードでは、盤面の表示や世代ごとの人口表示を省略し、
+      * 最後にまとめて実行結果summaryを表示します。
+       77  BATCH-MODE-SWITCH           PIC X(1) VALUE "N".
+         88  BATCH-MODE-ON             VALUE "Y".
+       77  BATCH-MODE-ENV              PIC X(1) VALUE SPACES.
+       77  GENERATIONS-ENV             PIC X(3) VALUE SPACES.
+       77  PATTERN-FILENAME-ENV        PIC X(80) VALUE SPACES.
+       77  WRAP-MODE-ENV               PIC X(1) VALUE SPACES.
+       77  REPLAY-MODE-ENV             PIC X(1) VALUE SPACES.
+      * バッチモードの実行結果summary用の集計項目。
+       77  STARTING-POPULATION         PIC 9(3) VALUE 0.
+       77  ENDING-POPULATION           PIC 9(3) VALUE 0.
+       77  PEAK-POPULATION             PIC 9(3) VALUE 0.
+       77  PEAK-GENERATION             PIC 9(3) VALUE 0.
+       77  EXTINCT-SWITCH              PIC X(1) VALUE "N".
+         88  BOARD-EXTINCT             VALUE "Y".
+      * ステージ1。
        01  STAGE-1.
            COPY "Stage".
-      * �X�e�[�W2�B
+      * ステージ2。
        01  STAGE-2.
            COPY "Stage".
-       
+      * 1つ前の世代の盤面。静止・周期2振動の判定に使う。
+       01  STAGE-PREV.
+           COPY "Stage".
+      * 直前にSHOW-STAGEへ渡した盤面。生存セル数の集計や、REPLAY-FILE
+      * への書き出しに使う。
+       01  STAGE-SHOWN.
+           COPY "Stage".
+
       ******************************************************************
-      * �葱�����B
+      * 手続き部。
       ******************************************************************
        PROCEDURE DIVISION.
-           MOVE 1 TO CELL OF STAGE-1(5, 7).
-           MOVE 1 TO CELL OF STAGE-1(5, 8).
-           MOVE 1 TO CELL OF STAGE-1(5, 9).
-           MOVE 1 TO CELL OF STAGE-1(6, 7).
-           MOVE 1 TO CELL OF STAGE-1(7, 8).
-           
-           CALL "SHOW-STAGE" USING STAGE-1.
-           PERFORM 5 TIMES
-               CALL "NEXT-STAGE" USING STAGE-1, STAGE-2;
-               DISPLAY " ";
-               CALL "SHOW-STAGE" USING STAGE-2;
-               CALL "NEXT-STAGE" USING STAGE-2, STAGE-1;
-               DISPLAY " ";
-               CALL "SHOW-STAGE" USING STAGE-1;
+           PERFORM ACCEPT-BATCH-PARAMETERS.
+           CALL "LOAD-PATTERN" USING PATTERN-FILENAME, STAGE-1.
+           IF RETURN-CODE NOT = 0
+             THEN
+               DISPLAY "LIFE-GAME: UNABLE TO LOAD PATTERN FILE";
+               GOBACK;
+           END-IF.
+
+           IF REPLAY-MODE-ON
+             THEN
+               OPEN OUTPUT REPLAY-FILE;
+               IF REPLAY-STATUS NOT = "00"
+                 THEN
+                   DISPLAY "LIFE-GAME: UNABLE TO OPEN REPLAY-FILE "
+                       "STATUS=" REPLAY-STATUS;
+                   GOBACK;
+               END-IF;
+           END-IF.
+
+           IF NOT BATCH-MODE-ON
+             THEN
+               CALL "SHOW-STAGE" USING ROWS-COUNT, COLS-COUNT, STAGE-1;
+           END-IF.
+           MOVE STAGE-1 TO STAGE-SHOWN.
+           PERFORM COUNT-POPULATION.
+           MOVE POPULATION-COUNT TO STARTING-POPULATION.
+           IF REPLAY-MODE-ON
+             THEN
+               PERFORM SAVE-STAGE;
+           END-IF.
+           PERFORM UNTIL STABLE-FOUND-YES
+               OR GEN-COUNT >= MAX-GENERATIONS
+               PERFORM ADVANCE-GENERATION
            END-PERFORM.
-           
+           IF NOT STABLE-FOUND-YES
+             THEN
+               DISPLAY "LIFE-GAME: NO STABLE STATE FOUND WITHIN "
+                   MAX-GENERATIONS " GENERATIONS.";
+           END-IF.
+           IF REPLAY-MODE-ON
+             THEN
+               CLOSE REPLAY-FILE;
+           END-IF.
+           MOVE POPULATION-COUNT TO ENDING-POPULATION.
+           IF BATCH-MODE-ON
+             THEN
+               PERFORM PRINT-BATCH-SUMMARY;
+           END-IF.
+
        LIFE-GAME-EXIT.
-           STOP RUN.
-       
+           GOBACK.
+
+      ******************************************************************
+      * バッチ実行のためのパラメーターを環境変数から読み込みます。
+      * 未設定の環境変数は、既定値をそのまま使います。
+      ******************************************************************
+       ACCEPT-BATCH-PARAMETERS SECTION.
+           ACCEPT BATCH-MODE-ENV FROM ENVIRONMENT "LIFEGAME_BATCH_MODE".
+           IF BATCH-MODE-ENV NOT = SPACES
+             THEN
+               MOVE BATCH-MODE-ENV TO BATCH-MODE-SWITCH;
+           END-IF.
+           ACCEPT GENERATIONS-ENV FROM ENVIRONMENT
+               "LIFEGAME_GENERATIONS".
+           IF GENERATIONS-ENV NOT = SPACES
+             THEN
+               MOVE GENERATIONS-ENV TO MAX-GENERATIONS;
+           END-IF.
+           ACCEPT PATTERN-FILENAME-ENV FROM ENVIRONMENT
+               "LIFEGAME_PATTERN_FILE".
+           IF PATTERN-FILENAME-ENV NOT = SPACES
+             THEN
+               MOVE PATTERN-FILENAME-ENV TO PATTERN-FILENAME;
+           END-IF.
+           ACCEPT WRAP-MODE-ENV FROM ENVIRONMENT "LIFEGAME_WRAP_MODE".
+           IF WRAP-MODE-ENV NOT = SPACES
+             THEN
+               MOVE WRAP-MODE-ENV TO WRAP-MODE;
+           END-IF.
+           ACCEPT REPLAY-MODE-ENV FROM ENVIRONMENT
+               "LIFEGAME_REPLAY_MODE".
+           IF REPLAY-MODE-ENV NOT = SPACES
+             THEN
+               MOVE REPLAY-MODE-ENV TO REPLAY-MODE;
+           END-IF.
+       ACCEPT-BATCH-PARAMETERS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * バッチモードの実行結果summaryを表示します。開始・終了時点の
+      * 人口、最大人口とその世代、盤面が絶滅したかどうかを示します。
+      ******************************************************************
+       PRINT-BATCH-SUMMARY SECTION.
+           DISPLAY "=================================================".
+           DISPLAY "  LIFE GAME BATCH SUMMARY".
+           DISPLAY "=================================================".
+           DISPLAY "GENERATIONS RUN=" GEN-COUNT.
+           DISPLAY "STARTING POPULATION=" STARTING-POPULATION.
+           DISPLAY "ENDING POPULATION=" ENDING-POPULATION.
+           DISPLAY "PEAK POPULATION=" PEAK-POPULATION
+               " AT GENERATION " PEAK-GENERATION.
+           IF BOARD-EXTINCT
+             THEN
+               DISPLAY "BOARD WENT EXTINCT=YES";
+             ELSE
+               DISPLAY "BOARD WENT EXTINCT=NO";
+           END-IF.
+           DISPLAY "=================================================".
+       PRINT-BATCH-SUMMARY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 次の世代を作って表示し、直前または2世代前と一致するか調べます。
+      ******************************************************************
+       ADVANCE-GENERATION SECTION.
+           CALL "NEXT-STAGE" USING ROWS-COUNT, COLS-COUNT, WRAP-MODE,
+               STAGE-1, STAGE-2.
+           ADD 1 TO GEN-COUNT.
+           IF NOT BATCH-MODE-ON
+             THEN
+               DISPLAY " ";
+               CALL "SHOW-STAGE" USING ROWS-COUNT, COLS-COUNT, STAGE-2;
+           END-IF.
+           MOVE STAGE-2 TO STAGE-SHOWN.
+           PERFORM COUNT-POPULATION.
+           IF REPLAY-MODE-ON
+             THEN
+               PERFORM SAVE-STAGE;
+           END-IF.
+           IF STAGE-2 = STAGE-1
+             THEN
+               MOVE "Y" TO STABLE-FOUND;
+               DISPLAY "LIFE-GAME: STATIC STATE REACHED AFTER "
+                   GEN-COUNT " GENERATIONS.";
+             ELSE
+               IF HAVE-PREV-YES AND STAGE-2 = STAGE-PREV
+                 THEN
+                   MOVE "Y" TO STABLE-FOUND;
+                   DISPLAY "LIFE-GAME: 2-GENERATION CYCLE DETECTED "
+                       "AFTER " GEN-COUNT " GENERATIONS.";
+               END-IF
+           END-IF.
+           MOVE STAGE-1 TO STAGE-PREV.
+           MOVE "Y" TO HAVE-PREV.
+           MOVE STAGE-2 TO STAGE-1.
+       ADVANCE-GENERATION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * STAGE-SHOWNの盤面で生きているセルの数を数えて表示します。
+      ******************************************************************
+       COUNT-POPULATION SECTION.
+           MOVE 0 TO POPULATION-COUNT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ROWS-COUNT
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > COLS-COUNT
+                   ADD CELL OF STAGE-SHOWN(I, J) TO POPULATION-COUNT;
+               END-PERFORM
+           END-PERFORM.
+           IF NOT BATCH-MODE-ON
+             THEN
+               DISPLAY "LIFE-GAME: POPULATION=" POPULATION-COUNT;
+           END-IF.
+           IF POPULATION-COUNT > PEAK-POPULATION
+             THEN
+               MOVE POPULATION-COUNT TO PEAK-POPULATION;
+               MOVE GEN-COUNT TO PEAK-GENERATION;
+           END-IF.
+           IF POPULATION-COUNT = 0
+             THEN
+               MOVE "Y" TO EXTINCT-SWITCH;
+           END-IF.
+       COUNT-POPULATION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * STAGE-SHOWNの盤面を、1行1マスの数字としてREPLAY-FILEへ
+      * 書き出します。世代の区切りとして、最後に空行を1つ書きます。
+      ******************************************************************
+       SAVE-STAGE SECTION.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ROWS-COUNT
+               MOVE SPACES TO REPLAY-RECORD;
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > COLS-COUNT
+                   MOVE CELL OF STAGE-SHOWN(I, J)
+                       TO REPLAY-RECORD(J:1);
+               END-PERFORM;
+               WRITE REPLAY-RECORD;
+           END-PERFORM.
+           MOVE SPACES TO REPLAY-RECORD.
+           WRITE REPLAY-RECORD.
+       SAVE-STAGE-EXIT.
+           EXIT.
+
        END PROGRAM LIFE-GAME.
