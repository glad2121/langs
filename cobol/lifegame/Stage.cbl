@@ -0,0 +1,2 @@
+           03  ROW                     OCCURS 20.
+               05  CELL                OCCURS 20 PIC 9.
