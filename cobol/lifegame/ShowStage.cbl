@@ -16,25 +16,28 @@
        77  I                           PIC 9(2).
        77  J                           PIC 9(2).
        
-      * �\���p�̃X�e�[�W�B
+      * 表示用のステージ。
        01  STAGE-DISP.
-           03  ROW                     OCCURS  8.
-               05  CELL                OCCURS 10 PIC N.
-       
+           03  ROW                     OCCURS 20.
+               05  CELL                OCCURS 20 PIC N.
+
       ******************************************************************
-      * �A���߁B
+      * 連絡節。
       ******************************************************************
        LINKAGE SECTION.
-      * �X�e�[�W�B
+      * 盤面の行数・列数。
+       77  ROWS-COUNT                  PIC 9(2).
+       77  COLS-COUNT                  PIC 9(2).
+      * ステージ。
        01  STAGE.
            COPY "Stage".
-       
+
       ******************************************************************
-      * �葱�����B
+      * 手続き部。
       ******************************************************************
-       PROCEDURE DIVISION USING STAGE.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 10
+       PROCEDURE DIVISION USING ROWS-COUNT, COLS-COUNT, STAGE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ROWS-COUNT
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > COLS-COUNT
                    IF CELL OF STAGE(I, J) = 0
                      THEN
                        MOVE "��" TO CELL OF STAGE-DISP(I, J);
@@ -43,11 +46,22 @@
                    END-IF
                END-PERFORM
            END-PERFORM.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
-               DISPLAY ROW OF STAGE-DISP(I);
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ROWS-COUNT
+               PERFORM DISPLAY-ROW;
            END-PERFORM.
-           
+
        SHOW-STAGE-EXIT.
            EXIT PROGRAM.
-       
+
+      ******************************************************************
+      * 盤面の1行分を、列数の範囲だけ表示します。
+      ******************************************************************
+       DISPLAY-ROW SECTION.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > COLS-COUNT
+               DISPLAY CELL OF STAGE-DISP(I, J) WITH NO ADVANCING;
+           END-PERFORM.
+           DISPLAY " ".
+       DISPLAY-ROW-EXIT.
+           EXIT.
+
        END PROGRAM SHOW-STAGE.
