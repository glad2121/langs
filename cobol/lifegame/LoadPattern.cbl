@@ -0,0 +1,62 @@
+      ******************************************************************
+      * 盤面の初期パターンをファイルから読み込みます。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOAD-PATTERN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT PATTERN-FILE
+           ASSIGN DYNAMIC PATTERN-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PATTERN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * 生きているセルを1行1マス、行番号2桁・列番号2桁で並べた
+      * パターンファイル。
+       FD  PATTERN-FILE.
+       01  PATTERN-RECORD.
+         03  PATTERN-ROW               PIC 9(2).
+         03  PATTERN-COL               PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+       01  PATTERN-STATUS              PIC X(2).
+         88  PATTERN-STATUS-OK         VALUE "00".
+         88  PATTERN-STATUS-EOF        VALUE "10".
+
+       LINKAGE SECTION.
+       77  PATTERN-FILENAME            PIC X(80).
+       01  STAGE.
+           COPY "Stage".
+
+       PROCEDURE DIVISION USING PATTERN-FILENAME, STAGE.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT PATTERN-FILE.
+           IF PATTERN-STATUS NOT = "00"
+             THEN
+               DISPLAY "LOAD-PATTERN: UNABLE TO OPEN PATTERN-FILE "
+                   "STATUS=" PATTERN-STATUS;
+               MOVE 8 TO RETURN-CODE;
+             ELSE
+               PERFORM UNTIL NOT PATTERN-STATUS-OK
+                 READ PATTERN-FILE
+                   AT END
+                     CONTINUE;
+                   NOT AT END
+                     MOVE 1 TO CELL OF STAGE(PATTERN-ROW, PATTERN-COL);
+                 END-READ
+               END-PERFORM;
+               IF NOT PATTERN-STATUS-EOF
+                 THEN
+                   DISPLAY "LOAD-PATTERN: READ ERROR STATUS="
+                       PATTERN-STATUS;
+                   MOVE 8 TO RETURN-CODE;
+               END-IF;
+           END-IF.
+       LOAD-PATTERN-EXIT.
+           CLOSE PATTERN-FILE.
+           EXIT PROGRAM.
+
+       END PROGRAM LOAD-PATTERN.
