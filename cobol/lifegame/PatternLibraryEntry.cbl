@@ -0,0 +1,2 @@
+           05  PLIB-PATTERN-NAME           PIC X(12).
+           05  PLIB-PATTERN-FILE           PIC X(60).
