@@ -0,0 +1,237 @@
+      ******************************************************************
+      * パターンライブラリファイルに列挙された複数の初期パターンを
+      * それぞれ絶滅または安定するまでシミュレーションし、生存した
+      * 世代数の多い順にランキング表示します。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIFE-GAME-RANKING.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT PATTERN-LIBRARY-FILE
+           ASSIGN DYNAMIC PATTERN-LIBRARY-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LIBRARY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * シミュレーション対象のパターン名と、その初期パターンファイル
+      * を1行1件で列挙したライブラリファイル。
+       FD  PATTERN-LIBRARY-FILE.
+       01  PATTERN-LIBRARY-RECORD.
+           COPY "PatternLibraryEntry".
+
+       WORKING-STORAGE SECTION.
+       77  PATTERN-LIBRARY-FILENAME    PIC X(80) VALUE
+           "../../data/lifegame/PatternLibrary.txt".
+       77  LIBRARY-STATUS              PIC X(2).
+         88  LIBRARY-STATUS-OK         VALUE "00".
+         88  LIBRARY-STATUS-EOF        VALUE "10".
+      * 盤面の行数・列数、打ち切りまでの上限世代数は、LIFE-GAMEと
+      * 同じ既定値を使います。
+       77  ROWS-COUNT                  PIC 9(2) VALUE 8.
+       77  COLS-COUNT                  PIC 9(2) VALUE 10.
+       77  WRAP-MODE                   PIC X(1) VALUE "N".
+       77  MAX-GENERATIONS             PIC 9(3) VALUE 100.
+       77  GEN-COUNT                   PIC 9(3) VALUE 0.
+       77  POPULATION-COUNT            PIC 9(3) VALUE 0.
+       77  HAVE-PREV                   PIC X(1) VALUE "N".
+         88  HAVE-PREV-YES             VALUE "Y".
+       77  STABLE-FOUND                PIC X(1) VALUE "N".
+         88  STABLE-FOUND-YES          VALUE "Y".
+       77  I                           PIC 9(2).
+       77  J                           PIC 9(2).
+      * ライブラリに列挙されたパターンの実行結果を保持するテーブル。
+       77  RESULTS-COUNT                PIC 9(2) VALUE 0.
+       01  RESULT-TABLE.
+         05  RESULT-ENTRY               OCCURS 10 INDEXED BY M.
+           10  RESULT-PATTERN-NAME      PIC X(12).
+           10  RESULT-GENERATIONS       PIC 9(3).
+           10  RESULT-EXTINCT-SWITCH    PIC X(1).
+             88  RESULT-WENT-EXTINCT    VALUE "Y".
+      * 結果を生存世代数の多い順に並べ替えるための添字表。
+       01  RESULT-INDEX-TABLE.
+         05  RESULT-INDEX               OCCURS 10 INDEXED BY N
+                                         PIC 9(2).
+       77  RESULT-WORK-1                PIC 9(2).
+       77  N2                           PIC 9(2).
+       77  RANK-NUMBER                  PIC 9(2).
+       77  RANK-NUMBER-EDIT             PIC Z9.
+       01  STAGE-1.
+           COPY "Stage".
+       01  STAGE-2.
+           COPY "Stage".
+       01  STAGE-PREV.
+           COPY "Stage".
+
+       PROCEDURE DIVISION.
+           PERFORM RUN-ALL-PATTERNS.
+           PERFORM BUILD-RESULT-INDEX.
+           PERFORM SORT-RESULT-INDEX.
+           PERFORM PRINT-RANKING.
+       LIFE-GAME-RANKING-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      * パターンライブラリファイルを開き、記載された各パターンを
+      * 1件ずつシミュレーションして結果表へ積み上げます。
+      ******************************************************************
+       RUN-ALL-PATTERNS SECTION.
+           OPEN INPUT PATTERN-LIBRARY-FILE.
+           IF LIBRARY-STATUS NOT = "00"
+             THEN
+               DISPLAY "LIFE-GAME-RANKING: UNABLE TO OPEN PATTERN "
+                   "LIBRARY FILE STATUS=" LIBRARY-STATUS;
+               GOBACK;
+           END-IF.
+           PERFORM UNTIL NOT LIBRARY-STATUS-OK
+             READ PATTERN-LIBRARY-FILE
+               AT END
+                 CONTINUE;
+               NOT AT END
+                 PERFORM RUN-ONE-PATTERN;
+             END-READ
+           END-PERFORM.
+           CLOSE PATTERN-LIBRARY-FILE.
+       RUN-ALL-PATTERNS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * ライブラリの1件分のパターンを読み込み、絶滅または安定する
+      * (もしくは上限世代数に達する)まで世代を進めて、生存世代数を
+      * 結果表に記録します。
+      ******************************************************************
+       RUN-ONE-PATTERN SECTION.
+           IF RESULTS-COUNT >= 10
+             THEN
+               DISPLAY "LIFE-GAME-RANKING: RESULT-TABLE-FULL";
+             ELSE
+               ADD 1 TO RESULTS-COUNT;
+               MOVE PLIB-PATTERN-NAME
+                   TO RESULT-PATTERN-NAME(RESULTS-COUNT);
+               MOVE 0 TO GEN-COUNT;
+               MOVE "N" TO HAVE-PREV;
+               MOVE "N" TO STABLE-FOUND;
+               MOVE "N" TO RESULT-EXTINCT-SWITCH(RESULTS-COUNT);
+               INITIALIZE STAGE-1;
+               CALL "LOAD-PATTERN" USING PLIB-PATTERN-FILE, STAGE-1;
+               IF RETURN-CODE NOT = 0
+                 THEN
+                   DISPLAY "LIFE-GAME-RANKING: UNABLE TO LOAD PATTERN "
+                       "FILE " PLIB-PATTERN-FILE;
+                   MOVE 0 TO RESULT-GENERATIONS(RESULTS-COUNT);
+                 ELSE
+                   PERFORM COUNT-POPULATION;
+                   PERFORM UNTIL STABLE-FOUND-YES
+                       OR POPULATION-COUNT = 0
+                       OR GEN-COUNT >= MAX-GENERATIONS
+                     PERFORM ADVANCE-GENERATION
+                   END-PERFORM;
+                   MOVE GEN-COUNT TO RESULT-GENERATIONS(RESULTS-COUNT);
+                   IF POPULATION-COUNT = 0
+                     THEN
+                       MOVE "Y" TO RESULT-EXTINCT-SWITCH(RESULTS-COUNT);
+                   END-IF
+               END-IF
+           END-IF.
+       RUN-ONE-PATTERN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 次の世代を作り、直前または2世代前の盤面と一致するか調べます。
+      ******************************************************************
+       ADVANCE-GENERATION SECTION.
+           CALL "NEXT-STAGE" USING ROWS-COUNT, COLS-COUNT, WRAP-MODE,
+               STAGE-1, STAGE-2.
+           ADD 1 TO GEN-COUNT.
+           PERFORM COUNT-POPULATION.
+           IF STAGE-2 = STAGE-1
+             THEN
+               MOVE "Y" TO STABLE-FOUND;
+             ELSE
+               IF HAVE-PREV-YES AND STAGE-2 = STAGE-PREV
+                 THEN
+                   MOVE "Y" TO STABLE-FOUND;
+               END-IF
+           END-IF.
+           MOVE STAGE-1 TO STAGE-PREV.
+           MOVE "Y" TO HAVE-PREV.
+           MOVE STAGE-2 TO STAGE-1.
+       ADVANCE-GENERATION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * STAGE-1の盤面で生きているセルの数を数えます。
+      ******************************************************************
+       COUNT-POPULATION SECTION.
+           MOVE 0 TO POPULATION-COUNT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ROWS-COUNT
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > COLS-COUNT
+                   ADD CELL OF STAGE-1(I, J) TO POPULATION-COUNT;
+               END-PERFORM
+           END-PERFORM.
+       COUNT-POPULATION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 結果表を、読み込んだ順の添字表にセットします。
+      ******************************************************************
+       BUILD-RESULT-INDEX SECTION.
+           PERFORM VARYING N FROM 1 BY 1 UNTIL N > RESULTS-COUNT
+             MOVE N TO RESULT-INDEX(N);
+           END-PERFORM.
+       BUILD-RESULT-INDEX-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 添字表を、生存世代数の多い順に並べ替えます（単純選択法）。
+      ******************************************************************
+       SORT-RESULT-INDEX SECTION.
+           PERFORM VARYING N FROM 1 BY 1 UNTIL N >= RESULTS-COUNT
+             COMPUTE N2 = N + 1;
+             PERFORM VARYING N2 FROM N2 BY 1 UNTIL N2 > RESULTS-COUNT
+               SET M TO RESULT-INDEX(N);
+               SET J TO RESULT-INDEX(N2);
+               IF RESULT-GENERATIONS(M) < RESULT-GENERATIONS(J)
+                 THEN
+                   PERFORM SWAP-RESULT-INDEX;
+               END-IF
+             END-PERFORM
+           END-PERFORM.
+       SORT-RESULT-INDEX-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 添字表の N番目とN2番目の要素を入れ替えます。
+      ******************************************************************
+       SWAP-RESULT-INDEX SECTION.
+           MOVE RESULT-INDEX(N) TO RESULT-WORK-1.
+           MOVE RESULT-INDEX(N2) TO RESULT-INDEX(N).
+           MOVE RESULT-WORK-1 TO RESULT-INDEX(N2).
+       SWAP-RESULT-INDEX-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 生存世代数の多い順にランキングを表示します。
+      ******************************************************************
+       PRINT-RANKING SECTION.
+           DISPLAY "=================================================".
+           DISPLAY "  LIFE GAME PATTERN LONGEVITY RANKING".
+           DISPLAY "=================================================".
+           DISPLAY "RANK  PATTERN       GENERATIONS  EXTINCT".
+           DISPLAY "----  ------------  -----------  -------".
+           MOVE 0 TO RANK-NUMBER.
+           PERFORM VARYING N FROM 1 BY 1 UNTIL N > RESULTS-COUNT
+             ADD 1 TO RANK-NUMBER;
+             MOVE RANK-NUMBER TO RANK-NUMBER-EDIT;
+             SET M TO RESULT-INDEX(N);
+             DISPLAY RANK-NUMBER-EDIT "    " RESULT-PATTERN-NAME(M) "  "
+                 RESULT-GENERATIONS(M) "          "
+                 RESULT-EXTINCT-SWITCH(M);
+           END-PERFORM.
+           DISPLAY "=================================================".
+       PRINT-RANKING-EXIT.
+           EXIT.
+
+       END PROGRAM LIFE-GAME-RANKING.
