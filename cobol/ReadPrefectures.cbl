@@ -9,56 +9,543 @@
        FILE-CONTROL.
          SELECT PREFECTURES-FILE
            ASSIGN TO PREFECTURES-FILENAME
-           ORGANIZATION IS LINE SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS PREFECTURE-KEY
            FILE STATUS IS PREFECTURES-STATUS.
-       
+         SELECT EXCEPTIONS-FILE
+           ASSIGN TO EXCEPTIONS-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXCEPTIONS-STATUS.
+         SELECT CHECKPOINT-FILE
+           ASSIGN TO "../data/PrefecturesCheckpoint.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
       * 都道府県ファイル
+      * PREFECTURE-KEYは、都道府県コードと発効日を組み合わせた複合
+      * キーです。同じ都道府県コードでも、名称や所属地方が変わった
+      * 期間ごとに1件のレコードを持てるようにしています。
        FD  PREFECTURES-FILE.
        01  PREFECTURE-RECORD.
-         03  PREFECTURE-CODE           PIC X(2).
+         03  PREFECTURE-KEY.
+           05  PREFECTURE-CODE         PIC X(2).
+           05  EFFECTIVE-DATE          PIC 9(8).
+         03  END-DATE                  PIC 9(8).
          03  NAME                      PIC N(5).
          03  REGION-CODE               PIC X(2).
-       
+         03  POPULATION                PIC 9(8).
+         03  AREA-SQKM                 PIC 9(5)V99.
+         03  ENGLISH-NAME              PIC X(20).
+         03  CAPITAL-NAME              PIC N(5).
+      * 地方コードが見つからなかった都道府県を記録する例外ファイル
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTION-RECORD.
+         03  EX-PREFECTURE-CODE        PIC X(2).
+         03  EX-NAME                   PIC N(5).
+         03  EX-REGION-CODE            PIC X(2).
+      * 再開用のチェックポイントファイル。読込済み件数を持つヘッダー
+      * 行に続けて、これまでに取り込んだ都道府県を1行1件で保持し、
+      * 実行のたびに全体を書き直します。
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           COPY "CheckpointEntry".
+
        WORKING-STORAGE SECTION.
        01  PREFECTURES-STATUS          PIC X(2).
-       
+         88  PREFECTURES-STATUS-OK     VALUE "00".
+         88  PREFECTURES-STATUS-EOF    VALUE "10".
+       01  EXCEPTIONS-STATUS           PIC X(2).
+       01  EXCEPTION-REASON            PIC X(30).
+      * 今回の実行で読み込んだ都道府県の件数。
+       77  PREFECTURES-LOADED-COUNT    PIC 9(6) VALUE 0.
+      * 実行ログへ書き出す1件分の情報。
+       01  RUN-LOG-ENTRY.
+           COPY "RunLogEntry".
+      * 実行ログの開始・終了日時を組み立てるための一時項目。
+       77  LOG-DATE                    PIC 9(8).
+       77  LOG-TIME                    PIC 9(8).
+      * WRITE-RUN-LOG呼び出しの前後でRETURN-CODEを退避するための項目。
+       77  SAVED-RETURN-CODE           PIC S9(9).
+       01  CHECKPOINT-STATUS           PIC X(2).
+         88  CHECKPOINT-STATUS-OK      VALUE "00".
+      * PREFECTURES-FILEからこれまでに読み込んだ件数。チェックポイント
+      * の再開位置として使います。
+       77  RECORDS-READ-COUNT          PIC 9(6) VALUE 0.
+      * チェックポイントを書き出す間隔（レコード件数ごと）。
+       77  CHECKPOINT-INTERVAL         PIC 9(4) VALUE 10.
+       77  CHECKPOINT-QUOTIENT         PIC 9(6).
+       77  CHECKPOINT-REMAINDER        PIC 9(4).
+      * 再開時に読み飛ばす件数と、そのための添字。
+       77  SKIP-COUNT                  PIC 9(6) VALUE 0.
+       77  SKIP-INDEX                  PIC 9(6).
+      * チェックポイントから再開したかどうか。
+       77  RESTART-MODE                PIC X(1) VALUE "N".
+         88  RESTART-MODE-ON           VALUE "Y".
+      * ドライラン検証で読み込んだ件数と検出した問題件数。
+       77  VALIDATION-RECORD-COUNT     PIC 9(6) VALUE 0.
+       77  VALIDATION-PROBLEM-COUNT    PIC 9(4) VALUE 0.
+      * 検証で見つかった問題の有無と、その理由。
+       77  RECORD-PROBLEM-SWITCH       PIC X(1) VALUE "N".
+         88  RECORD-HAS-PROBLEM        VALUE "Y".
+       77  PROBLEM-REASON              PIC X(40).
+      * PREFECTURE-CODEを数値として扱うための一時項目。実際の
+      * 都道府県番号である01～47の範囲に収まっているかを検証します。
+       77  PREFECTURE-CODE-NUMERIC     PIC 99.
+      * ドライラン検証で、基準日時点で有効な都道府県コードの重複を
+      * 検出するための一時テーブル。
+       01  SEEN-PREFECTURE-CODES.
+         05  SEEN-PREFECTURE-CODE      OCCURS 100 INDEXED BY SI
+                                        PIC X(2) VALUE SPACES.
+       77  SEEN-PREFECTURE-COUNT       PIC 9(3) VALUE 0.
+
        LINKAGE SECTION.
        77  PREFECTURES-FILENAME        PIC X(80).
+       77  EXCEPTIONS-FILENAME         PIC X(80).
+      * この日付時点で有効な行だけを取り込みます。
+       77  AS-OF-DATE                  PIC 9(8).
+      * "Y"のときは検証のみを行い、REGIONS表への取り込みは行いません。
+       77  DRY-RUN-SWITCH              PIC X(1).
+         88  DRY-RUN-MODE-ON           VALUE "Y".
        01  REGIONS.
          COPY "Regions".
-       
+
        PROCEDURE DIVISION
-           USING PREFECTURES-FILENAME, REGIONS.
-         OPEN INPUT PREFECTURES-FILE.
-         PERFORM UNTIL PREFECTURES-STATUS NOT = "00"
-           READ PREFECTURES-FILE
-             AT END
-               CONTINUE;
-             NOT AT END
-               PERFORM ADD-PREFECTURE;
-           END-READ
-         END-PERFORM.
+           USING PREFECTURES-FILENAME, EXCEPTIONS-FILENAME, AS-OF-DATE,
+               DRY-RUN-SWITCH, REGIONS.
+         MOVE 0 TO RETURN-CODE.
+         MOVE "READ-PREFECTURES" TO RL-PROGRAM-NAME.
+         ACCEPT LOG-DATE FROM DATE YYYYMMDD.
+         ACCEPT LOG-TIME FROM TIME.
+         MOVE LOG-DATE TO RL-START-TIMESTAMP(1:8).
+         MOVE LOG-TIME(1:6) TO RL-START-TIMESTAMP(9:6).
+         IF DRY-RUN-MODE-ON
+           THEN
+             PERFORM VALIDATE-PREFECTURES-FILE;
+           ELSE
+             PERFORM LOAD-CHECKPOINT;
+             OPEN INPUT PREFECTURES-FILE;
+             IF PREFECTURES-STATUS NOT = "00"
+               THEN
+                 DISPLAY "READ-PREFECTURES: UNABLE TO OPEN "
+                     "PREFECTURES-FILE STATUS=" PREFECTURES-STATUS;
+                 MOVE 8 TO RETURN-CODE;
+               ELSE
+                 IF RESTART-MODE-ON
+                   THEN
+                     OPEN EXTEND EXCEPTIONS-FILE;
+                     IF EXCEPTIONS-STATUS = "35"
+                       THEN
+                         OPEN OUTPUT EXCEPTIONS-FILE;
+                     END-IF;
+                     MOVE RECORDS-READ-COUNT TO SKIP-COUNT;
+                     PERFORM SKIP-PREFECTURES-RECORDS;
+                   ELSE
+                     OPEN OUTPUT EXCEPTIONS-FILE;
+                 END-IF;
+                 PERFORM UNTIL NOT PREFECTURES-STATUS-OK
+                   READ PREFECTURES-FILE
+                     AT END
+                       CONTINUE;
+                     NOT AT END
+                       ADD 1 TO RECORDS-READ-COUNT;
+                       IF EFFECTIVE-DATE OF PREFECTURE-RECORD
+                               <= AS-OF-DATE
+                           AND END-DATE OF PREFECTURE-RECORD
+                               >= AS-OF-DATE
+                         THEN
+                           PERFORM ADD-PREFECTURE;
+                       END-IF;
+                       DIVIDE RECORDS-READ-COUNT BY CHECKPOINT-INTERVAL
+                           GIVING CHECKPOINT-QUOTIENT
+                           REMAINDER CHECKPOINT-REMAINDER;
+                       IF CHECKPOINT-REMAINDER = 0
+                         THEN
+                           PERFORM SAVE-CHECKPOINT;
+                       END-IF;
+                   END-READ
+                 END-PERFORM;
+                 IF NOT PREFECTURES-STATUS-EOF
+                   THEN
+                     DISPLAY "READ-PREFECTURES: READ ERROR STATUS="
+                         PREFECTURES-STATUS;
+                     MOVE 8 TO RETURN-CODE;
+                   ELSE
+                     PERFORM CLEAR-CHECKPOINT;
+                 END-IF;
+                 CLOSE EXCEPTIONS-FILE;
+             END-IF;
+         END-IF.
        READ-PREFECTURES-EXIT.
+         PERFORM WRITE-RUN-LOG-ENTRY.
          CLOSE PREFECTURES-FILE.
          EXIT PROGRAM.
-       
+
+      ******************************************************************
+      * PREFECTURES-FILEを読み込み、REGION-CODEへの取り込みや
+      * チェックポイント・例外ファイルへの書き出しは一切行わずに、
+      * PREFECTURE-CODEの空白と、基準日時点で有効な行の重複だけを
+      * 検証します。本番ロード前の事前点検用の処理です。
+      ******************************************************************
+       VALIDATE-PREFECTURES-FILE SECTION.
+         OPEN INPUT PREFECTURES-FILE.
+         IF PREFECTURES-STATUS NOT = "00"
+           THEN
+             DISPLAY "READ-PREFECTURES: UNABLE TO OPEN "
+                 "PREFECTURES-FILE STATUS=" PREFECTURES-STATUS;
+             MOVE 8 TO RETURN-CODE;
+           ELSE
+             PERFORM UNTIL NOT PREFECTURES-STATUS-OK
+               READ PREFECTURES-FILE
+                 AT END
+                   CONTINUE;
+                 NOT AT END
+                   PERFORM VALIDATE-ONE-PREFECTURE;
+               END-READ
+             END-PERFORM;
+             IF NOT PREFECTURES-STATUS-EOF
+               THEN
+                 DISPLAY "READ-PREFECTURES: READ ERROR STATUS="
+                     PREFECTURES-STATUS;
+                 MOVE 8 TO RETURN-CODE;
+               ELSE
+                 DISPLAY "READ-PREFECTURES: DRY-RUN COMPLETE RECORDS="
+                     VALIDATION-RECORD-COUNT
+                     " PROBLEMS=" VALIDATION-PROBLEM-COUNT;
+                 IF VALIDATION-PROBLEM-COUNT > 0
+                   THEN
+                     MOVE 4 TO RETURN-CODE;
+                 END-IF
+             END-IF;
+         END-IF.
+       VALIDATE-PREFECTURES-FILE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 都道府県1件分について、コードの空白、NAMEの文字化け、および
+      * 基準日時点で有効な行同士でのコードの重複を検証します。
+      ******************************************************************
+       VALIDATE-ONE-PREFECTURE SECTION.
+         ADD 1 TO VALIDATION-RECORD-COUNT.
+         MOVE "N" TO RECORD-PROBLEM-SWITCH.
+         MOVE SPACES TO PROBLEM-REASON.
+         IF PREFECTURE-CODE OF PREFECTURE-RECORD = SPACES
+           THEN
+             MOVE "BLANK PREFECTURE-CODE" TO PROBLEM-REASON;
+             MOVE "Y" TO RECORD-PROBLEM-SWITCH;
+           ELSE
+             PERFORM CHECK-PREFECTURE-CODE-RANGE;
+             IF NOT RECORD-HAS-PROBLEM
+               THEN
+                 PERFORM CHECK-PREFECTURE-NAME-ENCODING;
+             END-IF
+         END-IF.
+         IF RECORD-HAS-PROBLEM
+           THEN
+             DISPLAY "READ-PREFECTURES: VALIDATION-ERROR "
+                 PROBLEM-REASON " AT RECORD " VALIDATION-RECORD-COUNT;
+             ADD 1 TO VALIDATION-PROBLEM-COUNT;
+           ELSE
+             IF EFFECTIVE-DATE OF PREFECTURE-RECORD <= AS-OF-DATE
+                 AND END-DATE OF PREFECTURE-RECORD >= AS-OF-DATE
+               THEN
+                 PERFORM CHECK-PREFECTURE-DUPLICATE;
+             END-IF
+         END-IF.
+       VALIDATE-ONE-PREFECTURE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * NAMEが正しい全角文字として読み込めているかを検証します。
+      * 記録が全くない（LOW-VALUES）場合は、レコードの桁がずれて
+      * 読み込まれた等、全角文字として復元できなかった証拠とみなし
+      * ます。
+      ******************************************************************
+       CHECK-PREFECTURE-NAME-ENCODING SECTION.
+         IF NAME OF PREFECTURE-RECORD = LOW-VALUES
+             OR NAME OF PREFECTURE-RECORD = SPACES
+           THEN
+             MOVE "INVALID NAME ENCODING" TO PROBLEM-REASON;
+             MOVE "Y" TO RECORD-PROBLEM-SWITCH;
+         END-IF.
+       CHECK-PREFECTURE-NAME-ENCODING-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * PREFECTURE-CODEが数字2桁として成立しており、かつ実際の都道
+      * 府県番号である01～47の範囲に収まっているかを検証します。
+      ******************************************************************
+       CHECK-PREFECTURE-CODE-RANGE SECTION.
+         IF PREFECTURE-CODE OF PREFECTURE-RECORD IS NOT NUMERIC
+           THEN
+             MOVE "NON-NUMERIC PREFECTURE-CODE" TO PROBLEM-REASON;
+             MOVE "Y" TO RECORD-PROBLEM-SWITCH;
+           ELSE
+             MOVE PREFECTURE-CODE OF PREFECTURE-RECORD
+                 TO PREFECTURE-CODE-NUMERIC;
+             IF PREFECTURE-CODE-NUMERIC < 1
+                 OR PREFECTURE-CODE-NUMERIC > 47
+               THEN
+                 MOVE "PREFECTURE-CODE OUT OF RANGE" TO PROBLEM-REASON;
+                 MOVE "Y" TO RECORD-PROBLEM-SWITCH;
+             END-IF
+         END-IF.
+       CHECK-PREFECTURE-CODE-RANGE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 基準日時点で有効な都道府県コードが、これまでに見た有効行と
+      * 重複していないかを確認します。重複がなければ、見た証拠として
+      * このコードを一時テーブルへ記憶します。
+      ******************************************************************
+       CHECK-PREFECTURE-DUPLICATE SECTION.
+         SET SI TO 1.
+         SEARCH SEEN-PREFECTURE-CODE VARYING SI
+           AT END
+             IF SEEN-PREFECTURE-COUNT >= 100
+               THEN
+                 DISPLAY "READ-PREFECTURES: VALIDATION-WARNING "
+                     "SEEN-PREFECTURE-TABLE-FULL";
+               ELSE
+                 ADD 1 TO SEEN-PREFECTURE-COUNT;
+                 MOVE PREFECTURE-CODE OF PREFECTURE-RECORD
+                     TO SEEN-PREFECTURE-CODE(SEEN-PREFECTURE-COUNT);
+             END-IF;
+           WHEN SEEN-PREFECTURE-CODE(SI) =
+               PREFECTURE-CODE OF PREFECTURE-RECORD
+             DISPLAY "READ-PREFECTURES: VALIDATION-ERROR "
+                 "DUPLICATE PREFECTURE-CODE="
+                 PREFECTURE-CODE OF PREFECTURE-RECORD;
+             ADD 1 TO VALIDATION-PROBLEM-COUNT;
+         END-SEARCH.
+       CHECK-PREFECTURE-DUPLICATE-EXIT.
+         EXIT.
+
       ******************************************************************
-      * 地方に都道府県を追加します。
+      * このステップの実行結果を、共有の実行ログへ書き出します。
+      ******************************************************************
+       WRITE-RUN-LOG-ENTRY SECTION.
+         MOVE RETURN-CODE TO SAVED-RETURN-CODE.
+         ACCEPT LOG-DATE FROM DATE YYYYMMDD.
+         ACCEPT LOG-TIME FROM TIME.
+         MOVE LOG-DATE TO RL-END-TIMESTAMP(1:8).
+         MOVE LOG-TIME(1:6) TO RL-END-TIMESTAMP(9:6).
+         IF DRY-RUN-MODE-ON
+           THEN
+             MOVE VALIDATION-RECORD-COUNT TO RL-RECORD-COUNT;
+           ELSE
+             MOVE PREFECTURES-LOADED-COUNT TO RL-RECORD-COUNT;
+         END-IF.
+         MOVE PREFECTURES-STATUS TO RL-FILE-STATUS.
+         CALL "WRITE-RUN-LOG" USING RUN-LOG-ENTRY.
+         MOVE SAVED-RETURN-CODE TO RETURN-CODE.
+       WRITE-RUN-LOG-ENTRY-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 地方に都道府県を追加します。コードの空白やNAMEの文字化けが
+      * 検出された行は、REGIONS表へは取り込まずに例外ファイルへ
+      * 書き出します。
       ******************************************************************
        ADD-PREFECTURE SECTION.
+         MOVE "N" TO RECORD-PROBLEM-SWITCH.
+         IF PREFECTURE-CODE OF PREFECTURE-RECORD = SPACES
+           THEN
+             MOVE "BLANK-PREFECTURE-CODE" TO EXCEPTION-REASON;
+             MOVE "Y" TO RECORD-PROBLEM-SWITCH;
+           ELSE
+             PERFORM CHECK-PREFECTURE-CODE-RANGE;
+             IF RECORD-HAS-PROBLEM
+               THEN
+                 MOVE PROBLEM-REASON TO EXCEPTION-REASON;
+               ELSE
+                 PERFORM CHECK-PREFECTURE-NAME-ENCODING;
+                 IF RECORD-HAS-PROBLEM
+                   THEN
+                     MOVE PROBLEM-REASON TO EXCEPTION-REASON;
+                 END-IF
+             END-IF;
+         END-IF.
+         IF RECORD-HAS-PROBLEM
+           THEN
+             PERFORM WRITE-EXCEPTION;
+           ELSE
+             SET I TO 1;
+             SEARCH REGION VARYING I
+               AT END
+                 MOVE "REGION NOT-FOUND" TO EXCEPTION-REASON;
+                 PERFORM WRITE-EXCEPTION;
+               WHEN REGION-CODE OF PREFECTURE-RECORD =
+                   REGION-CODE OF REGION(I)
+                 IF PREFECTURES-COUNT(I) >= 50
+                   THEN
+                     MOVE "PREFECTURE-TABLE-FULL" TO EXCEPTION-REASON;
+                     PERFORM WRITE-EXCEPTION;
+                   ELSE
+                     ADD 1 TO PREFECTURES-COUNT(I);
+                     SET J TO PREFECTURES-COUNT(I);
+                     MOVE PREFECTURE-CODE OF PREFECTURE-RECORD
+                         TO PREFECTURE-CODE OF PREFECTURE(I, J);
+                     MOVE NAME OF PREFECTURE-RECORD
+                         TO PREFECTURE-NAME OF PREFECTURE(I, J);
+                     MOVE POPULATION OF PREFECTURE-RECORD
+                         TO POPULATION OF PREFECTURE(I, J);
+                     MOVE AREA-SQKM OF PREFECTURE-RECORD
+                         TO AREA-SQKM OF PREFECTURE(I, J);
+                     MOVE ENGLISH-NAME OF PREFECTURE-RECORD
+                         TO ENGLISH-NAME OF PREFECTURE(I, J);
+                     MOVE CAPITAL-NAME OF PREFECTURE-RECORD
+                         TO CAPITAL-NAME OF PREFECTURE(I, J);
+                     MOVE EFFECTIVE-DATE OF PREFECTURE-RECORD
+                         TO EFFECTIVE-DATE OF PREFECTURE(I, J);
+                     MOVE END-DATE OF PREFECTURE-RECORD
+                         TO END-DATE OF PREFECTURE(I, J);
+                     ADD 1 TO PREFECTURES-LOADED-COUNT;
+                 END-IF
+             END-SEARCH;
+         END-IF.
+       ADD-PREFECTURE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 追加できなかった都道府県を理由付きで例外ファイルへ書き出します。
+      ******************************************************************
+       WRITE-EXCEPTION SECTION.
+         DISPLAY EXCEPTION-REASON
+             ": PREFECTURE-CODE=" PREFECTURE-CODE OF PREFECTURE-RECORD
+             " REGION-CODE=" REGION-CODE OF PREFECTURE-RECORD.
+         MOVE PREFECTURE-CODE OF PREFECTURE-RECORD
+             TO EX-PREFECTURE-CODE.
+         MOVE NAME OF PREFECTURE-RECORD
+             TO EX-NAME.
+         MOVE REGION-CODE OF PREFECTURE-RECORD
+             TO EX-REGION-CODE.
+         WRITE EXCEPTION-RECORD.
+       WRITE-EXCEPTION-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 前回中断時のチェックポイントがあれば読み込み、読込済み件数と
+      * 地方に取り込み済みの都道府県表を復元します。チェックポイント
+      * が存在しなければ、そのまま先頭から処理する通常の実行です。
+      ******************************************************************
+       LOAD-CHECKPOINT SECTION.
+         OPEN INPUT CHECKPOINT-FILE.
+         IF CHECKPOINT-STATUS-OK
+           THEN
+             PERFORM UNTIL NOT CHECKPOINT-STATUS-OK
+               READ CHECKPOINT-FILE
+                 AT END
+                   CONTINUE;
+                 NOT AT END
+                   MOVE "Y" TO RESTART-MODE;
+                   IF CKPT-IS-HEADER
+                     THEN
+                       MOVE CKPT-RECORDS-READ TO RECORDS-READ-COUNT;
+                     ELSE
+                       PERFORM RESTORE-PREFECTURE;
+                   END-IF;
+               END-READ
+             END-PERFORM;
+             CLOSE CHECKPOINT-FILE;
+         END-IF.
+       LOAD-CHECKPOINT-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * チェックポイントの明細行1件から、地方に都道府県を復元します。
+      * すでに前回の実行で取り込み済みと判定された内容なので、例外
+      * ファイルへの書き出しは行いません。
+      ******************************************************************
+       RESTORE-PREFECTURE SECTION.
          SET I TO 1.
          SEARCH REGION VARYING I
            AT END
-             DISPLAY "REGION NOT-FOUND";
-           WHEN REGION-CODE OF PREFECTURE-RECORD =
-               REGION-CODE OF REGION(I)
+             CONTINUE;
+           WHEN CKPT-REGION-CODE = REGION-CODE OF REGION(I)
              ADD 1 TO PREFECTURES-COUNT(I);
              SET J TO PREFECTURES-COUNT(I);
-             MOVE PREFECTURE-RECORD TO PREFECTURE(I, J);
+             MOVE CKPT-PREFECTURE-CODE
+                 TO PREFECTURE-CODE OF PREFECTURE(I, J);
+             MOVE CKPT-PREFECTURE-NAME
+                 TO PREFECTURE-NAME OF PREFECTURE(I, J);
+             MOVE CKPT-POPULATION
+                 TO POPULATION OF PREFECTURE(I, J);
+             MOVE CKPT-AREA-SQKM
+                 TO AREA-SQKM OF PREFECTURE(I, J);
+             MOVE CKPT-ENGLISH-NAME
+                 TO ENGLISH-NAME OF PREFECTURE(I, J);
+             MOVE CKPT-CAPITAL-NAME
+                 TO CAPITAL-NAME OF PREFECTURE(I, J);
+             MOVE CKPT-EFFECTIVE-DATE
+                 TO EFFECTIVE-DATE OF PREFECTURE(I, J);
+             MOVE CKPT-END-DATE
+                 TO END-DATE OF PREFECTURE(I, J);
+             ADD 1 TO PREFECTURES-LOADED-COUNT;
          END-SEARCH.
-       ADD-PREFECTURE-EXIT.
+       RESTORE-PREFECTURE-EXIT.
          EXIT.
-       
+
+      ******************************************************************
+      * 再開時に、前回チェックポイントまで読み進めた分だけ
+      * PREFECTURES-FILEを読み飛ばします。LINE SEQUENTIALファイルの
+      * ような位置づけの手段を持たないファイルでは、業務処理を行わず
+      * に読み進めることで再開位置に追いつきます。
+      ******************************************************************
+       SKIP-PREFECTURES-RECORDS SECTION.
+         PERFORM VARYING SKIP-INDEX FROM 1 BY 1
+             UNTIL SKIP-INDEX > SKIP-COUNT OR NOT PREFECTURES-STATUS-OK
+           READ PREFECTURES-FILE
+             AT END
+               CONTINUE;
+             NOT AT END
+               CONTINUE;
+           END-READ
+         END-PERFORM.
+       SKIP-PREFECTURES-RECORDS-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 現在の読込済み件数と、地方に取り込み済みの都道府県表の内容を
+      * チェックポイントファイルへ書き出します。呼び出しのたびに
+      * ファイル全体を書き直します。
+      ******************************************************************
+       SAVE-CHECKPOINT SECTION.
+         OPEN OUTPUT CHECKPOINT-FILE.
+         MOVE "H" TO CKPT-RECORD-TYPE.
+         MOVE RECORDS-READ-COUNT TO CKPT-RECORDS-READ.
+         WRITE CHECKPOINT-RECORD.
+         PERFORM VARYING I FROM 1 BY 1 UNTIL I > REGIONS-COUNT
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > PREFECTURES-COUNT(I)
+             MOVE "D" TO CKPT-RECORD-TYPE;
+             MOVE PREFECTURE-CODE OF PREFECTURE(I, J)
+                 TO CKPT-PREFECTURE-CODE;
+             MOVE PREFECTURE-NAME OF PREFECTURE(I, J)
+                 TO CKPT-PREFECTURE-NAME;
+             MOVE REGION-CODE OF REGION(I) TO CKPT-REGION-CODE;
+             MOVE POPULATION OF PREFECTURE(I, J) TO CKPT-POPULATION;
+             MOVE AREA-SQKM OF PREFECTURE(I, J) TO CKPT-AREA-SQKM;
+             MOVE ENGLISH-NAME OF PREFECTURE(I, J) TO CKPT-ENGLISH-NAME;
+             MOVE CAPITAL-NAME OF PREFECTURE(I, J) TO CKPT-CAPITAL-NAME;
+             MOVE EFFECTIVE-DATE OF PREFECTURE(I, J)
+                 TO CKPT-EFFECTIVE-DATE;
+             MOVE END-DATE OF PREFECTURE(I, J) TO CKPT-END-DATE;
+             WRITE CHECKPOINT-RECORD;
+           END-PERFORM
+         END-PERFORM.
+         CLOSE CHECKPOINT-FILE.
+       SAVE-CHECKPOINT-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * ジョブが正常終了したので、チェックポイントを空にします。
+      ******************************************************************
+       CLEAR-CHECKPOINT SECTION.
+         OPEN OUTPUT CHECKPOINT-FILE.
+         CLOSE CHECKPOINT-FILE.
+       CLEAR-CHECKPOINT-EXIT.
+         EXIT.
+
        END PROGRAM READ-PREFECTURES.
