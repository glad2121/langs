@@ -0,0 +1,9 @@
+           05  AUD-TIMESTAMP               PIC 9(14).
+           05  AUD-USER-ID                 PIC X(08).
+           05  AUD-FILE-ID                 PIC X(11).
+           05  AUD-OPERATION               PIC X(01).
+             88  AUD-IS-ADD                VALUE "A".
+             88  AUD-IS-CHANGE             VALUE "C".
+             88  AUD-IS-DELETE             VALUE "D".
+           05  AUD-KEY                     PIC X(02).
+           05  AUD-ENGLISH-NAME            PIC X(20).
