@@ -0,0 +1,180 @@
+      ******************************************************************
+      * RegionPrefectures.cbl に組み込まれた読み込みロジックと、独立
+      * したREAD-REGIONS/READ-PREFECTURESを同じデータファイルに対して
+      * 実行し、それぞれが組み立てる地方一覧を突き合わせます。
+      * 一方の複製に修正を加えたのに、もう一方への反映を忘れたとき、
+      * この突き合わせで検出できるようにするための回帰チェックです。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGION-READER-COMPARE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * 各読み込みステップに渡すファイル名。
+       77  REGIONS-FILENAME             PIC X(80) VALUE
+           "../data/Regions.dat".
+       77  REGIONS-EXCEPTIONS-FILENAME  PIC X(80) VALUE
+           "../data/RegionExceptions.txt".
+       77  PREFECTURES-FILENAME         PIC X(80) VALUE
+           "../data/PrefectureRegions.dat".
+       77  EXCEPTIONS-FILENAME          PIC X(80) VALUE
+           "../data/PrefectureExceptions.txt".
+      * 突き合わせは常に同じ結果になるよう、基準日は固定値とします。
+      * 埋め込み版の読み込みロジックには発効日・終了日の区別がまだ
+      * ないため全件が対象になりますが、独立版が呼ぶREAD-PREFECTURES
+      * 側の絞り込みはEFFECTIVE-DATE <= AS-OF-DATE かつ
+      * END-DATE >= AS-OF-DATEなので、この値はEND-DATEが99999999
+      * （恒久的に有効）の行しか拾いません。両者が食い違わないのは
+      * 今のところPrefectureRegions.datの全行がEND-DATE=99999999で
+      * 作られているためで、発効日管理により終了日付きの履歴行が
+      * 現れると、独立版だけがその行を除外し、コードの食い違いでは
+      * ない見かけ上の差異を報告するようになります。
+       77  AS-OF-DATE                   PIC 9(8) VALUE 99999999.
+      * 突き合わせは通常運転の結果同士で行うので、ドライラン検証
+      * モードは使いません。
+       77  DRY-RUN-SWITCH               PIC X(1) VALUE "N".
+       77  DIFFERENCE-SWITCH            PIC X VALUE "N".
+         88  DIFFERENCES-FOUND          VALUE "Y".
+         88  NO-DIFFERENCES-FOUND       VALUE "N".
+      * 独立版（READ-REGIONS/READ-PREFECTURES呼び出し）が組み立てる
+      * 地方の一覧。
+       01  STANDALONE-REGIONS.
+         COPY "Regions".
+      * RegionPrefectures.cbl に組み込まれた読み込みロジックと同じ
+      * 手順で組み立てる、比較対象の地方の一覧。RegionPrefectures.cbl
+      * の埋め込み版を変更したときは、このコピーも合わせて更新する
+      * こと。
+       01  EMBEDDED-REGIONS.
+         05  EMBEDDED-REGIONS-COUNT      PIC 9(2) VALUE ZERO.
+         05  EMBEDDED-REGION             OCCURS 10 INDEXED BY EI.
+           10  EMBEDDED-REGION-CODE      PIC X(2) VALUE SPACE.
+           10  EMBEDDED-REGION-NAME      PIC N(5) VALUE SPACE.
+           10  EMBEDDED-PREFECTURES-COUNT
+                                         PIC 9(2) VALUE ZERO.
+           10  EMBEDDED-PREFECTURE       OCCURS 10 INDEXED BY EJ.
+             15  EMBEDDED-PREFECTURE-CODE
+                                         PIC X(2) VALUE SPACE.
+             15  EMBEDDED-PREFECTURE-NAME
+                                         PIC N(5) VALUE SPACE.
+             15  EMBEDDED-POPULATION     PIC 9(8) VALUE ZERO.
+             15  EMBEDDED-AREA-SQKM      PIC 9(5)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+         INITIALIZE STANDALONE-REGIONS.
+         INITIALIZE EMBEDDED-REGIONS.
+         CALL "READ-REGIONS" USING REGIONS-FILENAME,
+             REGIONS-EXCEPTIONS-FILENAME, DRY-RUN-SWITCH,
+             STANDALONE-REGIONS.
+         CALL "READ-PREFECTURES"
+             USING PREFECTURES-FILENAME, EXCEPTIONS-FILENAME,
+                 AS-OF-DATE, DRY-RUN-SWITCH, STANDALONE-REGIONS.
+         CALL "EMBEDDED-READ-REGIONS" USING EMBEDDED-REGIONS.
+         CALL "EMBEDDED-READ-PREFECTURES" USING EMBEDDED-REGIONS.
+         SET NO-DIFFERENCES-FOUND TO TRUE.
+         PERFORM COMPARE-REGION-COUNTS.
+         PERFORM COMPARE-REGIONS.
+         IF DIFFERENCES-FOUND
+           THEN
+             DISPLAY "REGION-READER-COMPARE: DIFFERENCES FOUND";
+           ELSE
+             DISPLAY "REGION-READER-COMPARE: NO DIFFERENCES FOUND";
+         END-IF.
+       REGION-READER-COMPARE-EXIT.
+         STOP RUN.
+
+      ******************************************************************
+      * 地方の件数を突き合わせます。
+      ******************************************************************
+       COMPARE-REGION-COUNTS SECTION.
+         IF REGIONS-COUNT NOT = EMBEDDED-REGIONS-COUNT
+           THEN
+             DISPLAY "MISMATCH: REGIONS-COUNT STANDALONE=" REGIONS-COUNT
+                 " EMBEDDED=" EMBEDDED-REGIONS-COUNT;
+             SET DIFFERENCES-FOUND TO TRUE;
+         END-IF.
+       COMPARE-REGION-COUNTS-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 地方の一覧を1件ずつ突き合わせます。
+      ******************************************************************
+       COMPARE-REGIONS SECTION.
+         SET I TO 1.
+         SET EI TO 1.
+         PERFORM UNTIL I > REGIONS-COUNT OR EI > EMBEDDED-REGIONS-COUNT
+           PERFORM COMPARE-ONE-REGION;
+           SET I UP BY 1;
+           SET EI UP BY 1;
+         END-PERFORM.
+       COMPARE-REGIONS-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 1つの地方について、コード・名称・都道府県を突き合わせます。
+      ******************************************************************
+       COMPARE-ONE-REGION SECTION.
+         IF REGION-CODE(I) NOT = EMBEDDED-REGION-CODE(EI)
+           THEN
+             DISPLAY "MISMATCH: REGION-CODE(" I ") STANDALONE="
+                 REGION-CODE(I) " EMBEDDED=" EMBEDDED-REGION-CODE(EI);
+             SET DIFFERENCES-FOUND TO TRUE;
+         END-IF.
+         IF REGION-NAME(I) NOT = EMBEDDED-REGION-NAME(EI)
+           THEN
+             DISPLAY "MISMATCH: REGION-NAME(" I ") REGION-CODE="
+                 REGION-CODE(I);
+             SET DIFFERENCES-FOUND TO TRUE;
+         END-IF.
+         IF PREFECTURES-COUNT(I) NOT = EMBEDDED-PREFECTURES-COUNT(EI)
+           THEN
+             DISPLAY "MISMATCH: PREFECTURES-COUNT(" I ") REGION-CODE="
+                 REGION-CODE(I) " STANDALONE=" PREFECTURES-COUNT(I)
+                 " EMBEDDED=" EMBEDDED-PREFECTURES-COUNT(EI);
+             SET DIFFERENCES-FOUND TO TRUE;
+           ELSE
+             PERFORM COMPARE-PREFECTURES;
+         END-IF.
+       COMPARE-ONE-REGION-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 1つの地方に属する都道府県を突き合わせます。
+      ******************************************************************
+       COMPARE-PREFECTURES SECTION.
+         SET J TO 1.
+         SET EJ TO 1.
+         PERFORM UNTIL J > PREFECTURES-COUNT(I)
+           IF PREFECTURE-CODE(I, J) NOT =
+               EMBEDDED-PREFECTURE-CODE(EI, EJ)
+             THEN
+               DISPLAY "MISMATCH: PREFECTURE-CODE(" I ", " J
+                   ") STANDALONE=" PREFECTURE-CODE(I, J)
+                   " EMBEDDED=" EMBEDDED-PREFECTURE-CODE(EI, EJ);
+               SET DIFFERENCES-FOUND TO TRUE;
+           END-IF;
+           IF PREFECTURE-NAME(I, J) NOT =
+               EMBEDDED-PREFECTURE-NAME(EI, EJ)
+             THEN
+               DISPLAY "MISMATCH: PREFECTURE-NAME(" I ", " J
+                   ") PREFECTURE-CODE=" PREFECTURE-CODE(I, J);
+               SET DIFFERENCES-FOUND TO TRUE;
+           END-IF;
+           IF POPULATION(I, J) NOT = EMBEDDED-POPULATION(EI, EJ)
+             THEN
+               DISPLAY "MISMATCH: POPULATION(" I ", " J
+                   ") PREFECTURE-CODE=" PREFECTURE-CODE(I, J);
+               SET DIFFERENCES-FOUND TO TRUE;
+           END-IF;
+           IF AREA-SQKM(I, J) NOT = EMBEDDED-AREA-SQKM(EI, EJ)
+             THEN
+               DISPLAY "MISMATCH: AREA-SQKM(" I ", " J
+                   ") PREFECTURE-CODE=" PREFECTURE-CODE(I, J);
+               SET DIFFERENCES-FOUND TO TRUE;
+           END-IF;
+           SET J UP BY 1;
+           SET EJ UP BY 1;
+         END-PERFORM.
+       COMPARE-PREFECTURES-EXIT.
+         EXIT.
+
+       END PROGRAM REGION-READER-COMPARE.
