@@ -0,0 +1,222 @@
+      ******************************************************************
+      * 都道府県ファイルの前回スナップショットと最新版を突き合わせ、
+      * 追加・削除・変更された都道府県コードを報告します。
+      * READ-PREFECTURESは毎回ファイルを丸ごと読み込むだけなので、
+      * 前回の実行から何が変わったかはこちらで確認します。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PREFECTURE-DIFF.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT OLD-FILE
+           ASSIGN DYNAMIC OLD-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS OLD-STATUS.
+         SELECT NEW-FILE
+           ASSIGN DYNAMIC NEW-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NEW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * 前回スナップショットの都道府県ファイル
+       FD  OLD-FILE.
+       01  OLD-RECORD.
+         03  OLD-PREFECTURE-CODE       PIC X(2).
+         03  OLD-NAME                  PIC N(5).
+         03  OLD-REGION-CODE           PIC X(2).
+         03  OLD-POPULATION            PIC 9(8).
+         03  OLD-AREA-SQKM             PIC 9(5)V99.
+         03  OLD-ENGLISH-NAME          PIC X(20).
+      * 最新版の都道府県ファイル
+       FD  NEW-FILE.
+       01  NEW-RECORD.
+         03  NEW-PREFECTURE-CODE       PIC X(2).
+         03  NEW-NAME                  PIC N(5).
+         03  NEW-REGION-CODE           PIC X(2).
+         03  NEW-POPULATION            PIC 9(8).
+         03  NEW-AREA-SQKM             PIC 9(5)V99.
+         03  NEW-ENGLISH-NAME          PIC X(20).
+
+       WORKING-STORAGE SECTION.
+      * 各ファイルに渡すファイル名。
+       77  OLD-FILENAME                PIC X(80) VALUE
+           "../data/PrefectureRegions.snapshot.txt".
+       77  NEW-FILENAME                PIC X(80) VALUE
+           "../data/PrefectureRegions.txt".
+       01  OLD-STATUS                  PIC X(2).
+         88  OLD-STATUS-OK             VALUE "00".
+         88  OLD-STATUS-EOF            VALUE "10".
+       01  NEW-STATUS                  PIC X(2).
+         88  NEW-STATUS-OK             VALUE "00".
+         88  NEW-STATUS-EOF            VALUE "10".
+      * 前回スナップショットを保持するメモリ上のテーブル。新版と
+      * 突き合わせた行にはMATCHED-SWITCHを立てて、突き合わせ漏れ
+      * (=削除された都道府県)を最後にまとめて report します。
+       01  OLD-PREFECTURES.
+         05  OLD-PREFECTURES-COUNT     PIC 9(2) VALUE ZERO.
+         05  OLD-PREFECTURE            OCCURS 1 TO 50 TIMES
+                                       DEPENDING ON
+                                           OLD-PREFECTURES-COUNT
+                                       INDEXED BY OI.
+           10  OP-PREFECTURE-CODE      PIC X(2).
+           10  OP-NAME                 PIC N(5).
+           10  OP-REGION-CODE          PIC X(2).
+           10  OP-POPULATION           PIC 9(8).
+           10  OP-AREA-SQKM            PIC 9(5)V99.
+           10  OP-ENGLISH-NAME         PIC X(20).
+           10  OP-MATCHED-SWITCH       PIC X(1) VALUE "N".
+             88  OP-MATCHED            VALUE "Y".
+
+       PROCEDURE DIVISION.
+         MOVE 0 TO RETURN-CODE.
+         INITIALIZE OLD-PREFECTURES.
+         PERFORM LOAD-OLD-PREFECTURES.
+         IF RETURN-CODE = 0
+           THEN
+             PERFORM COMPARE-NEW-PREFECTURES;
+             PERFORM REPORT-REMOVED-PREFECTURES;
+         END-IF.
+       PREFECTURE-DIFF-EXIT.
+         STOP RUN.
+
+      ******************************************************************
+      * 前回スナップショットの都道府県ファイルをテーブルへ読み込みます。
+      ******************************************************************
+       LOAD-OLD-PREFECTURES SECTION.
+         OPEN INPUT OLD-FILE.
+         IF NOT OLD-STATUS-OK
+           THEN
+             DISPLAY "PREFECTURE-DIFF: UNABLE TO OPEN OLD-FILE STATUS="
+                 OLD-STATUS;
+             MOVE 8 TO RETURN-CODE;
+           ELSE
+             PERFORM UNTIL NOT OLD-STATUS-OK
+               READ OLD-FILE
+                 AT END
+                   CONTINUE;
+                 NOT AT END
+                   PERFORM ADD-OLD-PREFECTURE;
+               END-READ
+             END-PERFORM;
+             IF NOT OLD-STATUS-EOF
+               THEN
+                 DISPLAY "PREFECTURE-DIFF: OLD-FILE READ ERROR STATUS="
+                     OLD-STATUS;
+                 MOVE 8 TO RETURN-CODE;
+             END-IF;
+             CLOSE OLD-FILE;
+         END-IF.
+       LOAD-OLD-PREFECTURES-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * スナップショット側の1行をテーブルに追加します。
+      ******************************************************************
+       ADD-OLD-PREFECTURE SECTION.
+         IF OLD-PREFECTURES-COUNT >= 50
+           THEN
+             DISPLAY "PREFECTURE-DIFF: OLD-PREFECTURES-TABLE-FULL";
+           ELSE
+             ADD 1 TO OLD-PREFECTURES-COUNT;
+             SET OI TO OLD-PREFECTURES-COUNT;
+             MOVE OLD-PREFECTURE-CODE OF OLD-RECORD
+                 TO OP-PREFECTURE-CODE(OI);
+             MOVE OLD-NAME OF OLD-RECORD TO OP-NAME(OI);
+             MOVE OLD-REGION-CODE OF OLD-RECORD TO OP-REGION-CODE(OI);
+             MOVE OLD-POPULATION OF OLD-RECORD TO OP-POPULATION(OI);
+             MOVE OLD-AREA-SQKM OF OLD-RECORD TO OP-AREA-SQKM(OI);
+             MOVE OLD-ENGLISH-NAME OF OLD-RECORD
+                 TO OP-ENGLISH-NAME(OI);
+         END-IF.
+       ADD-OLD-PREFECTURE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 最新版の都道府県ファイルを1行ずつ読み、スナップショット側の
+      * テーブルと突き合わせて、追加・変更を報告します。
+      ******************************************************************
+       COMPARE-NEW-PREFECTURES SECTION.
+         OPEN INPUT NEW-FILE.
+         IF NOT NEW-STATUS-OK
+           THEN
+             DISPLAY "PREFECTURE-DIFF: UNABLE TO OPEN NEW-FILE STATUS="
+                 NEW-STATUS;
+             MOVE 8 TO RETURN-CODE;
+           ELSE
+             PERFORM UNTIL NOT NEW-STATUS-OK
+               READ NEW-FILE
+                 AT END
+                   CONTINUE;
+                 NOT AT END
+                   PERFORM COMPARE-ONE-PREFECTURE;
+               END-READ
+             END-PERFORM;
+             IF NOT NEW-STATUS-EOF
+               THEN
+                 DISPLAY "PREFECTURE-DIFF: NEW-FILE READ ERROR STATUS="
+                     NEW-STATUS;
+                 MOVE 8 TO RETURN-CODE;
+             END-IF;
+             CLOSE NEW-FILE;
+         END-IF.
+       COMPARE-NEW-PREFECTURES-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 最新版の1行を、対応するスナップショット行と突き合わせます。
+      * 見つからなければ追加、見つかって内容が違えば変更として
+      * 報告し、見つかった行にはMATCHED-SWITCHを立てます。
+      ******************************************************************
+       COMPARE-ONE-PREFECTURE SECTION.
+         SET OI TO 1.
+         SEARCH OLD-PREFECTURE VARYING OI
+           AT END
+             DISPLAY "ADDED: PREFECTURE-CODE="
+                 NEW-PREFECTURE-CODE " REGION-CODE="
+                 NEW-REGION-CODE OF NEW-RECORD;
+           WHEN OP-PREFECTURE-CODE(OI) =
+               NEW-PREFECTURE-CODE OF NEW-RECORD
+             SET OP-MATCHED(OI) TO TRUE;
+             IF OP-NAME(OI) NOT = NEW-NAME OF NEW-RECORD
+                 OR OP-REGION-CODE(OI) NOT =
+                     NEW-REGION-CODE OF NEW-RECORD
+                 OR OP-POPULATION(OI) NOT = NEW-POPULATION OF NEW-RECORD
+                 OR OP-AREA-SQKM(OI) NOT = NEW-AREA-SQKM OF NEW-RECORD
+                 OR OP-ENGLISH-NAME(OI) NOT =
+                     NEW-ENGLISH-NAME OF NEW-RECORD
+               THEN
+                 DISPLAY "CHANGED: PREFECTURE-CODE="
+                     NEW-PREFECTURE-CODE OF NEW-RECORD
+                     " OLD-REGION-CODE=" OP-REGION-CODE(OI)
+                     " NEW-REGION-CODE="
+                     NEW-REGION-CODE OF NEW-RECORD
+                     " OLD-POPULATION=" OP-POPULATION(OI)
+                     " NEW-POPULATION="
+                     NEW-POPULATION OF NEW-RECORD
+                     " OLD-AREA-SQKM=" OP-AREA-SQKM(OI)
+                     " NEW-AREA-SQKM=" NEW-AREA-SQKM OF NEW-RECORD;
+             END-IF;
+         END-SEARCH.
+       COMPARE-ONE-PREFECTURE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 最新版に現れなかったスナップショット側の行を、削除された
+      * 都道府県として報告します。
+      ******************************************************************
+       REPORT-REMOVED-PREFECTURES SECTION.
+         PERFORM VARYING OI FROM 1 BY 1 UNTIL OI > OLD-PREFECTURES-COUNT
+           IF NOT OP-MATCHED(OI)
+             THEN
+               DISPLAY "REMOVED: PREFECTURE-CODE="
+                   OP-PREFECTURE-CODE(OI)
+                   " REGION-CODE=" OP-REGION-CODE(OI);
+           END-IF;
+         END-PERFORM.
+       REPORT-REMOVED-PREFECTURES-EXIT.
+         EXIT.
+
+       END PROGRAM PREFECTURE-DIFF.
