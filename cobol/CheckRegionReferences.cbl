@@ -0,0 +1,218 @@
+      ******************************************************************
+      * PrefectureRegions.datで使われている全REGION-CODEが、
+      * Regions.datに存在することを確認します。READ-REGIONS/
+      * READ-PREFECTURESが実際にREGIONS表を組み立てる前に、両ファイル
+      * の整合性だけを独立して点検するための処理です。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHECK-REGION-REFERENCES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT REGIONS-FILE
+           ASSIGN DYNAMIC REGIONS-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS REGION-CODE
+           FILE STATUS IS REGIONS-STATUS.
+         SELECT PREFECTURES-FILE
+           ASSIGN DYNAMIC PREFECTURES-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS PREFECTURE-KEY
+           FILE STATUS IS PREFECTURES-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * 地方ファイル
+       FD  REGIONS-FILE.
+       01  REGION-RECORD.
+         03  REGION-CODE               PIC X(2).
+         03  NAME                      PIC N(5).
+         03  ENGLISH-NAME              PIC X(20).
+      * 都道府県ファイル
+       FD  PREFECTURES-FILE.
+       01  PREFECTURE-RECORD.
+         03  PREFECTURE-KEY.
+           05  PREFECTURE-CODE         PIC X(2).
+           05  EFFECTIVE-DATE          PIC 9(8).
+         03  END-DATE                  PIC 9(8).
+         03  NAME                      PIC N(5).
+         03  REGION-CODE               PIC X(2).
+         03  POPULATION                PIC 9(8).
+         03  AREA-SQKM                 PIC 9(5)V99.
+         03  ENGLISH-NAME              PIC X(20).
+         03  CAPITAL-NAME              PIC N(5).
+
+       WORKING-STORAGE SECTION.
+       01  REGIONS-STATUS              PIC X(2).
+         88  REGIONS-STATUS-OK         VALUE "00".
+         88  REGIONS-STATUS-EOF        VALUE "10".
+       01  PREFECTURES-STATUS          PIC X(2).
+         88  PREFECTURES-STATUS-OK     VALUE "00".
+         88  PREFECTURES-STATUS-EOF    VALUE "10".
+      * Regions.datに実在するREGION-CODEの一覧。
+       01  SEEN-REGION-CODES.
+         05  SEEN-REGION-CODE          OCCURS 10 INDEXED BY RI
+                                        PIC X(2) VALUE SPACES.
+       77  SEEN-REGION-COUNT           PIC 9(2) VALUE 0.
+      * PrefectureRegions.datで使われているのに、Regions.datに
+      * 見つからなかったREGION-CODEの一覧（重複を除く）。
+       01  MISSING-REGION-CODES.
+         05  MISSING-REGION-CODE       OCCURS 10 INDEXED BY MI
+                                        PIC X(2) VALUE SPACES.
+       77  MISSING-REGION-COUNT        PIC 9(2) VALUE 0.
+       77  PREFECTURE-RECORD-COUNT     PIC 9(6) VALUE 0.
+       77  MISMATCH-RECORD-COUNT       PIC 9(6) VALUE 0.
+
+       LINKAGE SECTION.
+       77  REGIONS-FILENAME            PIC X(80).
+       77  PREFECTURES-FILENAME        PIC X(80).
+
+       PROCEDURE DIVISION USING REGIONS-FILENAME, PREFECTURES-FILENAME.
+         MOVE 0 TO RETURN-CODE.
+         PERFORM LOAD-REGION-CODES.
+         IF RETURN-CODE = 0
+           THEN
+             PERFORM CHECK-PREFECTURE-REGION-CODES;
+             PERFORM PRINT-REFERENTIAL-REPORT;
+         END-IF.
+       CHECK-REGION-REFERENCES-EXIT.
+         EXIT PROGRAM.
+
+      ******************************************************************
+      * Regions.datを読み込み、実在するREGION-CODEの一覧を作ります。
+      ******************************************************************
+       LOAD-REGION-CODES SECTION.
+         OPEN INPUT REGIONS-FILE.
+         IF REGIONS-STATUS NOT = "00"
+           THEN
+             DISPLAY "CHECK-REGION-REFERENCES: UNABLE TO OPEN "
+                 "REGIONS-FILE STATUS=" REGIONS-STATUS;
+             MOVE 8 TO RETURN-CODE;
+           ELSE
+             PERFORM UNTIL NOT REGIONS-STATUS-OK
+               READ REGIONS-FILE
+                 AT END
+                   CONTINUE;
+                 NOT AT END
+                   IF SEEN-REGION-COUNT >= 10
+                     THEN
+                       DISPLAY "CHECK-REGION-REFERENCES: "
+                           "SEEN-REGION-TABLE-FULL";
+                     ELSE
+                       ADD 1 TO SEEN-REGION-COUNT;
+                       MOVE REGION-CODE OF REGION-RECORD
+                           TO SEEN-REGION-CODE(SEEN-REGION-COUNT);
+                   END-IF
+               END-READ
+             END-PERFORM;
+             IF NOT REGIONS-STATUS-EOF
+               THEN
+                 DISPLAY "CHECK-REGION-REFERENCES: REGIONS-FILE "
+                     "READ ERROR STATUS=" REGIONS-STATUS;
+                 MOVE 8 TO RETURN-CODE;
+             END-IF;
+             CLOSE REGIONS-FILE;
+         END-IF.
+       LOAD-REGION-CODES-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * PrefectureRegions.datを読み込み、各行のREGION-CODEが
+      * Regions.datに実在するかを確認します。
+      ******************************************************************
+       CHECK-PREFECTURE-REGION-CODES SECTION.
+         OPEN INPUT PREFECTURES-FILE.
+         IF PREFECTURES-STATUS NOT = "00"
+           THEN
+             DISPLAY "CHECK-REGION-REFERENCES: UNABLE TO OPEN "
+                 "PREFECTURES-FILE STATUS=" PREFECTURES-STATUS;
+             MOVE 8 TO RETURN-CODE;
+           ELSE
+             PERFORM UNTIL NOT PREFECTURES-STATUS-OK
+               READ PREFECTURES-FILE
+                 AT END
+                   CONTINUE;
+                 NOT AT END
+                   ADD 1 TO PREFECTURE-RECORD-COUNT;
+                   PERFORM CHECK-ONE-PREFECTURE-REGION-CODE;
+               END-READ
+             END-PERFORM;
+             IF NOT PREFECTURES-STATUS-EOF
+               THEN
+                 DISPLAY "CHECK-REGION-REFERENCES: PREFECTURES-FILE "
+                     "READ ERROR STATUS=" PREFECTURES-STATUS;
+                 MOVE 8 TO RETURN-CODE;
+             END-IF;
+             CLOSE PREFECTURES-FILE;
+         END-IF.
+       CHECK-PREFECTURE-REGION-CODES-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 都道府県1件分のREGION-CODEを、実在するREGION-CODEの一覧と
+      * 突き合わせます。見つからなければ、不一致件数を数え、その
+      * REGION-CODEをMISSING-REGION-CODESへ記録します（重複は無視）。
+      ******************************************************************
+       CHECK-ONE-PREFECTURE-REGION-CODE SECTION.
+         SET RI TO 1.
+         SEARCH SEEN-REGION-CODE VARYING RI
+           AT END
+             ADD 1 TO MISMATCH-RECORD-COUNT;
+             PERFORM RECORD-MISSING-REGION-CODE;
+           WHEN SEEN-REGION-CODE(RI) = REGION-CODE OF PREFECTURE-RECORD
+             CONTINUE
+         END-SEARCH.
+       CHECK-ONE-PREFECTURE-REGION-CODE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 見つからなかったREGION-CODEを、まだ記録していなければ
+      * MISSING-REGION-CODESへ追加します。
+      ******************************************************************
+       RECORD-MISSING-REGION-CODE SECTION.
+         SET MI TO 1.
+         SEARCH MISSING-REGION-CODE VARYING MI
+           AT END
+             IF MISSING-REGION-COUNT >= 10
+               THEN
+                 DISPLAY "CHECK-REGION-REFERENCES: "
+                     "MISSING-REGION-TABLE-FULL";
+               ELSE
+                 ADD 1 TO MISSING-REGION-COUNT;
+                 MOVE REGION-CODE OF PREFECTURE-RECORD
+                     TO MISSING-REGION-CODE(MISSING-REGION-COUNT);
+             END-IF;
+           WHEN MISSING-REGION-CODE(MI) =
+               REGION-CODE OF PREFECTURE-RECORD
+             CONTINUE
+         END-SEARCH.
+       RECORD-MISSING-REGION-CODE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 整合性チェックの結果を、はっきりとした合否として表示します。
+      ******************************************************************
+       PRINT-REFERENTIAL-REPORT SECTION.
+         IF MISSING-REGION-COUNT = 0
+           THEN
+             DISPLAY "CHECK-REGION-REFERENCES: PASS -- ALL "
+                 "REGION-CODES FOUND RECORDS="
+                 PREFECTURE-RECORD-COUNT;
+           ELSE
+             DISPLAY "CHECK-REGION-REFERENCES: FAIL -- "
+                 "MISSING-REGION-CODES=" MISSING-REGION-COUNT
+                 " AFFECTED-RECORDS=" MISMATCH-RECORD-COUNT;
+             PERFORM VARYING MI FROM 1 BY 1
+                 UNTIL MI > MISSING-REGION-COUNT
+               DISPLAY "  MISSING REGION-CODE="
+                   MISSING-REGION-CODE(MI);
+             END-PERFORM;
+             MOVE 4 TO RETURN-CODE;
+         END-IF.
+       PRINT-REFERENTIAL-REPORT-EXIT.
+         EXIT.
+
+       END PROGRAM CHECK-REGION-REFERENCES.
