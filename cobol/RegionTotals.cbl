@@ -0,0 +1,48 @@
+      ******************************************************************
+      * 地方ごとの人口・面積の合計を表示します。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGION-TOTALS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  REGION-POPULATION           PIC 9(9).
+       77  REGION-AREA                 PIC 9(6)V99.
+       77  TOTAL-POPULATION            PIC 9(9).
+       77  TOTAL-AREA                  PIC 9(6)V99.
+
+       LINKAGE SECTION.
+       01  REGIONS.
+         COPY "Regions".
+
+       PROCEDURE DIVISION USING REGIONS.
+         MOVE 0 TO TOTAL-POPULATION.
+         MOVE 0 TO TOTAL-AREA.
+         PERFORM VARYING I FROM 1 BY 1 UNTIL I > REGIONS-COUNT
+           PERFORM SUM-REGION;
+           DISPLAY REGION-CODE(I)
+               ":" REGION-NAME(I)
+               " POPULATION=" REGION-POPULATION
+               " AREA=" REGION-AREA;
+           ADD REGION-POPULATION TO TOTAL-POPULATION;
+           ADD REGION-AREA TO TOTAL-AREA;
+         END-PERFORM.
+         DISPLAY "TOTAL POPULATION=" TOTAL-POPULATION
+             " AREA=" TOTAL-AREA.
+       REGION-TOTALS-EXIT.
+         EXIT PROGRAM.
+
+      ******************************************************************
+      * 1つの地方に属する都道府県の人口・面積を合計します。
+      ******************************************************************
+       SUM-REGION SECTION.
+         MOVE 0 TO REGION-POPULATION.
+         MOVE 0 TO REGION-AREA.
+         PERFORM VARYING J FROM 1 BY 1 UNTIL J > PREFECTURES-COUNT(I)
+           ADD POPULATION(I, J) TO REGION-POPULATION;
+           ADD AREA-SQKM(I, J) TO REGION-AREA;
+         END-PERFORM.
+       SUM-REGION-EXIT.
+         EXIT.
+
+       END PROGRAM REGION-TOTALS.
