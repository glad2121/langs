@@ -1,8 +1,23 @@
            05  REGIONS-COUNT            PIC 9(2).
            05  REGION                   OCCURS 10 INDEXED BY I.
                10  REGION-CODE          PIC X(2).
-               10  REGION-NAME          PIC N(4).
+               10  REGION-NAME          PIC N(5).
+               10  REGION-ENGLISH-NAME  PIC X(20).
                10  PREFECTURES-COUNT    PIC 9(2).
-               10  PREFECTURE           OCCURS 10 INDEXED BY J.
+               10  PREFECTURE           OCCURS 50 TIMES
+                                         INDEXED BY J.
                    15  PREFECTURE-CODE  PIC X(2).
                    15  PREFECTURE-NAME  PIC N(5).
+                   15  ENGLISH-NAME     PIC X(20).
+                   15  CAPITAL-NAME     PIC N(5).
+                   15  POPULATION       PIC 9(8).
+                   15  AREA-SQKM        PIC 9(5)V99.
+                   15  EFFECTIVE-DATE   PIC 9(8).
+                   15  END-DATE         PIC 9(8).
+                   15  MUNICIPALITIES-COUNT
+                                        PIC 9(2).
+                   15  MUNICIPALITY     OCCURS 20 INDEXED BY K.
+                       20  MUNICIPALITY-CODE
+                                        PIC X(3).
+                       20  MUNICIPALITY-NAME
+                                        PIC N(8).
