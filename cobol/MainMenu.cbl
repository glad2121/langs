@@ -0,0 +1,65 @@
+      ******************************************************************
+      * サンプルプログラム集の入口となるメインメニューです。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN-MENU.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * 操作の入力。
+       01  OPERATION-CODE              PIC X.
+         88  OPERATION-IS-FIZZ-BUZZ    VALUE "1".
+         88  OPERATION-IS-PICTURES     VALUE "2".
+         88  OPERATION-IS-REGIONS      VALUE "3".
+         88  OPERATION-IS-LIFE-GAME    VALUE "4".
+         88  OPERATION-IS-LIFE-RANKING VALUE "5".
+         88  OPERATION-IS-EXIT         VALUE "X".
+
+       PROCEDURE DIVISION.
+         PERFORM UNTIL OPERATION-IS-EXIT
+           PERFORM ACCEPT-OPERATION;
+           IF OPERATION-IS-FIZZ-BUZZ
+             THEN
+               CALL "FIZZ-BUZZ";
+             ELSE
+               IF OPERATION-IS-PICTURES
+                 THEN
+                   CALL "PICTURES";
+                 ELSE
+                   IF OPERATION-IS-REGIONS
+                     THEN
+                       CALL "REGION-PREFECTURES";
+                     ELSE
+                       IF OPERATION-IS-LIFE-GAME
+                         THEN
+                           CALL "LIFE-GAME";
+                         ELSE
+                           IF OPERATION-IS-LIFE-RANKING
+                             THEN
+                               CALL "LIFE-GAME-RANKING";
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+         END-PERFORM.
+       MAIN-MENU-EXIT.
+         STOP RUN.
+
+      ******************************************************************
+      * メニューを表示し、実行するプログラムの選択を受け付けます。
+      ******************************************************************
+       ACCEPT-OPERATION SECTION.
+         DISPLAY "1)FIZZ-BUZZ  2)PICTURES  3)REGION-PREFECTURES"
+             " 4)LIFE-GAME  5)LIFE-GAME-RANKING  X)EXIT".
+         ACCEPT OPERATION-CODE.
+         IF NOT OPERATION-IS-FIZZ-BUZZ AND NOT OPERATION-IS-PICTURES
+             AND NOT OPERATION-IS-REGIONS AND NOT OPERATION-IS-LIFE-GAME
+             AND NOT OPERATION-IS-LIFE-RANKING AND NOT OPERATION-IS-EXIT
+           THEN
+             DISPLAY "INVALID OPERATION";
+         END-IF.
+       ACCEPT-OPERATION-EXIT.
+         EXIT.
+
+       END PROGRAM MAIN-MENU.
