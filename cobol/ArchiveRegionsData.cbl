@@ -0,0 +1,157 @@
+      ******************************************************************
+      * 地方・都道府県の生ファイルを、実行日付を付けた履歴ファイルへ
+      * 複写し、読み込んだ件数を履歴ログへ記録します。過去のある
+      * 実行時点でのデータを後から確認できるようにするためのもの
+      * です。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVE-REGIONS-DATA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT SOURCE-FILE
+           ASSIGN DYNAMIC SOURCE-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SOURCE-STATUS.
+         SELECT ARCHIVE-FILE
+           ASSIGN DYNAMIC ARCHIVE-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ARCHIVE-STATUS.
+         SELECT ARCHIVE-LOG-FILE
+           ASSIGN TO "../data/ArchiveLog.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ARCHIVE-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * 複写元（現在の地方・都道府県ファイルのいずれか）。
+       FD  SOURCE-FILE.
+       01  SOURCE-RECORD                 PIC X(80).
+      * 複写先（日付付きの履歴ファイル）。
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-RECORD                PIC X(80).
+      * 履歴ログファイル。実行日付・複写した履歴ファイル名・読み込んだ
+      * 件数を1行1件で保持します。
+       FD  ARCHIVE-LOG-FILE.
+       01  ARCHIVE-LOG-RECORD.
+           COPY "ArchiveLogEntry".
+
+       WORKING-STORAGE SECTION.
+       01  SOURCE-FILENAME               PIC X(80).
+       01  ARCHIVE-FILENAME              PIC X(80).
+       01  SOURCE-STATUS                 PIC X(2).
+       01  ARCHIVE-STATUS                PIC X(2).
+       01  ARCHIVE-LOG-STATUS            PIC X(2).
+       77  ARCHIVE-DATE                  PIC 9(8).
+       77  TOTAL-PREFECTURES-COUNT       PIC 9(4) VALUE 0.
+
+      * 日付付きの地方履歴ファイル名を組み立てるための作業領域。
+       01  REGIONS-ARCHIVE-NAME-GROUP.
+         05  FILLER                      PIC X(16) VALUE
+             "../data/Regions-".
+         05  RAG-DATE                    PIC 9(8).
+         05  FILLER                      PIC X(4) VALUE ".txt".
+       01  REGIONS-ARCHIVE-FILENAME      PIC X(80).
+      * 日付付きの都道府県履歴ファイル名を組み立てるための作業領域。
+       01  PREFECTURES-ARCHIVE-NAME-GROUP.
+         05  FILLER                      PIC X(26) VALUE
+             "../data/PrefectureRegions-".
+         05  PAG-DATE                    PIC 9(8).
+         05  FILLER                      PIC X(4) VALUE ".txt".
+       01  PREFECTURES-ARCHIVE-FILENAME  PIC X(80).
+
+       LINKAGE SECTION.
+       01  REGIONS.
+         COPY "Regions".
+
+       PROCEDURE DIVISION USING REGIONS.
+         MOVE 0 TO RETURN-CODE.
+         ACCEPT ARCHIVE-DATE FROM DATE YYYYMMDD.
+         MOVE ARCHIVE-DATE TO RAG-DATE.
+         MOVE REGIONS-ARCHIVE-NAME-GROUP TO REGIONS-ARCHIVE-FILENAME.
+         MOVE ARCHIVE-DATE TO PAG-DATE.
+         MOVE PREFECTURES-ARCHIVE-NAME-GROUP
+             TO PREFECTURES-ARCHIVE-FILENAME.
+         MOVE "../data/Regions.txt" TO SOURCE-FILENAME.
+         MOVE REGIONS-ARCHIVE-FILENAME TO ARCHIVE-FILENAME.
+         PERFORM COPY-ONE-FILE.
+         IF RETURN-CODE = 0
+           THEN
+             MOVE "../data/PrefectureRegions.txt" TO SOURCE-FILENAME;
+             MOVE PREFECTURES-ARCHIVE-FILENAME TO ARCHIVE-FILENAME;
+             PERFORM COPY-ONE-FILE;
+         END-IF.
+         MOVE 0 TO TOTAL-PREFECTURES-COUNT.
+         PERFORM VARYING I FROM 1 BY 1 UNTIL I > REGIONS-COUNT
+           ADD PREFECTURES-COUNT(I) TO TOTAL-PREFECTURES-COUNT;
+         END-PERFORM.
+         IF RETURN-CODE = 0
+           THEN
+             PERFORM WRITE-ARCHIVE-LOG-ENTRY;
+         END-IF.
+       ARCHIVE-REGIONS-DATA-EXIT.
+         EXIT PROGRAM.
+
+      ******************************************************************
+      * SOURCE-FILENAMEの内容をそのままARCHIVE-FILENAMEへ複写します。
+      ******************************************************************
+       COPY-ONE-FILE SECTION.
+         OPEN INPUT SOURCE-FILE.
+         IF SOURCE-STATUS NOT = "00"
+           THEN
+             DISPLAY "ARCHIVE-REGIONS-DATA: UNABLE TO OPEN "
+                 SOURCE-FILENAME " STATUS=" SOURCE-STATUS;
+             MOVE 8 TO RETURN-CODE;
+           ELSE
+             OPEN OUTPUT ARCHIVE-FILE;
+             IF ARCHIVE-STATUS NOT = "00"
+               THEN
+                 DISPLAY "ARCHIVE-REGIONS-DATA: UNABLE TO OPEN "
+                     ARCHIVE-FILENAME " STATUS=" ARCHIVE-STATUS;
+                 MOVE 8 TO RETURN-CODE;
+                 CLOSE SOURCE-FILE;
+               ELSE
+                 PERFORM UNTIL SOURCE-STATUS NOT = "00"
+                   READ SOURCE-FILE
+                     AT END
+                       CONTINUE;
+                     NOT AT END
+                       WRITE ARCHIVE-RECORD FROM SOURCE-RECORD;
+                   END-READ
+                 END-PERFORM;
+                 CLOSE SOURCE-FILE;
+                 CLOSE ARCHIVE-FILE;
+             END-IF
+         END-IF.
+       COPY-ONE-FILE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * この実行の履歴情報を、共有の履歴ログファイルへ1行追記します。
+      ******************************************************************
+       WRITE-ARCHIVE-LOG-ENTRY SECTION.
+         OPEN EXTEND ARCHIVE-LOG-FILE.
+         IF ARCHIVE-LOG-STATUS = "35"
+           THEN
+      * 初回実行でまだファイルが存在しない場合は、新規に作成します。
+             OPEN OUTPUT ARCHIVE-LOG-FILE;
+         END-IF.
+         IF ARCHIVE-LOG-STATUS NOT = "00"
+           THEN
+             DISPLAY "ARCHIVE-REGIONS-DATA: UNABLE TO OPEN "
+                 "ARCHIVE-LOG-FILE STATUS=" ARCHIVE-LOG-STATUS;
+             MOVE 8 TO RETURN-CODE;
+           ELSE
+             MOVE ARCHIVE-DATE TO AL-ARCHIVE-DATE;
+             MOVE REGIONS-ARCHIVE-FILENAME TO AL-REGIONS-FILE;
+             MOVE REGIONS-COUNT TO AL-REGIONS-COUNT;
+             MOVE PREFECTURES-ARCHIVE-FILENAME TO AL-PREFECTURES-FILE;
+             MOVE TOTAL-PREFECTURES-COUNT TO AL-PREFECTURES-COUNT;
+             WRITE ARCHIVE-LOG-RECORD;
+             CLOSE ARCHIVE-LOG-FILE;
+         END-IF.
+       WRITE-ARCHIVE-LOG-ENTRY-EXIT.
+         EXIT.
+
+       END PROGRAM ARCHIVE-REGIONS-DATA.
