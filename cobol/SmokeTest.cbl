@@ -0,0 +1,458 @@
+      ******************************************************************
+      * FIZZ-BUZZ・PICTURES・REGION-PREFECTURES・LIFE-GAMEの4本を、
+      * それぞれ決まった入力で実行し、その画面出力を突き合わせ用の
+      * 実測ファイルへ捕捉した上で、あらかじめ保存しておいた期待
+      * ファイルと1行ずつ比較します。手作業でそれぞれを動かして目視
+      * 確認する代わりに、この1本を実行するだけで4本すべてが以前と
+      * 同じ出力を返すかどうかがわかります。
+      *
+      * COBOLの言語仕様には他モジュールのDISPLAY出力を横取りする
+      * 手段がないため、実測ファイルの捕捉には次の方法を使います。
+      * 環境変数SMOKETEST_CHILDが未設定のときは「親モード」として
+      * 動き、対象ごとにCALL "SYSTEM"で自分自身(この実行ファイル)を
+      * SMOKETEST_CHILDを設定した上で再実行し、その標準出力を実測
+      * ファイルへリダイレクトさせます。SMOKETEST_CHILDが設定されて
+      * いるときは「子モード」として動き、対応する対象を1本だけ
+      * CALLして戻ります -- その標準出力がそのままリダイレクト先の
+      * 実測ファイルになります。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMOKE-TEST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT FIZZBUZZ-EXPECTED-FILE
+           ASSIGN TO "../data/smoketest/FizzBuzzExpected.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FIZZBUZZ-EXPECTED-STATUS.
+         SELECT FIZZBUZZ-ACTUAL-FILE
+           ASSIGN TO "../data/smoketest/FizzBuzzActual.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FIZZBUZZ-ACTUAL-STATUS.
+         SELECT PICTURES-EXPECTED-FILE
+           ASSIGN TO "../data/smoketest/PicturesExpected.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PICTURES-EXPECTED-STATUS.
+         SELECT PICTURES-ACTUAL-FILE
+           ASSIGN TO "../data/smoketest/PicturesActual.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PICTURES-ACTUAL-STATUS.
+         SELECT REGIONS-EXPECTED-FILE
+           ASSIGN TO "../data/smoketest/RegionsExpected.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REGIONS-EXPECTED-STATUS.
+         SELECT REGIONS-ACTUAL-FILE
+           ASSIGN TO "../data/smoketest/RegionsActual.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REGIONS-ACTUAL-STATUS.
+         SELECT LIFEGAME-EXPECTED-FILE
+           ASSIGN TO "../data/smoketest/LifeGameExpected.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LIFEGAME-EXPECTED-STATUS.
+         SELECT LIFEGAME-ACTUAL-FILE
+           ASSIGN TO "../data/smoketest/LifeGameActual.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LIFEGAME-ACTUAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIZZBUZZ-EXPECTED-FILE.
+       01  FIZZBUZZ-EXPECTED-RECORD      PIC X(200).
+       FD  FIZZBUZZ-ACTUAL-FILE.
+       01  FIZZBUZZ-ACTUAL-RECORD        PIC X(200).
+       FD  PICTURES-EXPECTED-FILE.
+       01  PICTURES-EXPECTED-RECORD      PIC X(200).
+       FD  PICTURES-ACTUAL-FILE.
+       01  PICTURES-ACTUAL-RECORD        PIC X(200).
+       FD  REGIONS-EXPECTED-FILE.
+       01  REGIONS-EXPECTED-RECORD       PIC X(200).
+       FD  REGIONS-ACTUAL-FILE.
+       01  REGIONS-ACTUAL-RECORD         PIC X(200).
+       FD  LIFEGAME-EXPECTED-FILE.
+       01  LIFEGAME-EXPECTED-RECORD      PIC X(200).
+       FD  LIFEGAME-ACTUAL-FILE.
+       01  LIFEGAME-ACTUAL-RECORD        PIC X(200).
+
+       WORKING-STORAGE SECTION.
+      * 親モードか子モードかを見分ける環境変数。子モードのときは
+      * 対象名(FIZZBUZZ/PICTURES/REGIONS/LIFEGAME)が入ります。
+       77  SMOKETEST-CHILD-ENV           PIC X(10) VALUE SPACES.
+         88  SMOKETEST-CHILD-FIZZBUZZ    VALUE "FIZZBUZZ".
+         88  SMOKETEST-CHILD-PICTURES    VALUE "PICTURES".
+         88  SMOKETEST-CHILD-REGIONS     VALUE "REGIONS".
+         88  SMOKETEST-CHILD-LIFEGAME    VALUE "LIFEGAME".
+      * 自分自身を子モードで再実行するためのコマンド行。
+       77  SYSTEM-COMMAND                PIC X(200).
+       01  FIZZBUZZ-EXPECTED-STATUS      PIC X(2).
+         88  FIZZBUZZ-EXPECTED-STATUS-OK VALUE "00".
+         88  FIZZBUZZ-EXPECTED-STATUS-EOF VALUE "10".
+       01  FIZZBUZZ-ACTUAL-STATUS        PIC X(2).
+         88  FIZZBUZZ-ACTUAL-STATUS-OK   VALUE "00".
+         88  FIZZBUZZ-ACTUAL-STATUS-EOF  VALUE "10".
+       01  PICTURES-EXPECTED-STATUS      PIC X(2).
+         88  PICTURES-EXPECTED-STATUS-OK VALUE "00".
+         88  PICTURES-EXPECTED-STATUS-EOF VALUE "10".
+       01  PICTURES-ACTUAL-STATUS        PIC X(2).
+         88  PICTURES-ACTUAL-STATUS-OK   VALUE "00".
+         88  PICTURES-ACTUAL-STATUS-EOF  VALUE "10".
+       01  REGIONS-EXPECTED-STATUS       PIC X(2).
+         88  REGIONS-EXPECTED-STATUS-OK  VALUE "00".
+         88  REGIONS-EXPECTED-STATUS-EOF VALUE "10".
+       01  REGIONS-ACTUAL-STATUS         PIC X(2).
+         88  REGIONS-ACTUAL-STATUS-OK    VALUE "00".
+         88  REGIONS-ACTUAL-STATUS-EOF   VALUE "10".
+       01  LIFEGAME-EXPECTED-STATUS      PIC X(2).
+         88  LIFEGAME-EXPECTED-STATUS-OK VALUE "00".
+         88  LIFEGAME-EXPECTED-STATUS-EOF VALUE "10".
+       01  LIFEGAME-ACTUAL-STATUS        PIC X(2).
+         88  LIFEGAME-ACTUAL-STATUS-OK   VALUE "00".
+         88  LIFEGAME-ACTUAL-STATUS-EOF  VALUE "10".
+      * 比較中の行番号。
+       77  LINE-NUMBER                   PIC 9(4) VALUE 0.
+      * 各対象の合否と、全体の合否。
+       77  FIZZBUZZ-PASSED-SWITCH        PIC X(1) VALUE "Y".
+         88  FIZZBUZZ-PASSED             VALUE "Y".
+       77  PICTURES-PASSED-SWITCH        PIC X(1) VALUE "Y".
+         88  PICTURES-PASSED             VALUE "Y".
+       77  REGIONS-PASSED-SWITCH         PIC X(1) VALUE "Y".
+         88  REGIONS-PASSED              VALUE "Y".
+       77  LIFEGAME-PASSED-SWITCH        PIC X(1) VALUE "Y".
+         88  LIFEGAME-PASSED             VALUE "Y".
+       77  ALL-PASSED-SWITCH             PIC X(1) VALUE "Y".
+         88  ALL-PASSED                  VALUE "Y".
+
+       PROCEDURE DIVISION.
+         MOVE 0 TO RETURN-CODE.
+         ACCEPT SMOKETEST-CHILD-ENV FROM ENVIRONMENT "SMOKETEST_CHILD".
+         IF SMOKETEST-CHILD-ENV = SPACES
+           THEN
+             PERFORM RUN-ALL-CHECKS;
+           ELSE
+             PERFORM RUN-CHILD;
+         END-IF.
+       SMOKE-TEST-EXIT.
+         STOP RUN.
+
+      ******************************************************************
+      * 子モード -- SMOKETEST-CHILD-ENVが示す対象を1本だけCALLして
+      * 戻ります。標準出力は、親モード側がリダイレクトした実測
+      * ファイルへそのまま書き込まれます。
+      ******************************************************************
+       RUN-CHILD SECTION.
+         IF SMOKETEST-CHILD-FIZZBUZZ
+           THEN
+             CALL "FIZZ-BUZZ";
+           ELSE
+             IF SMOKETEST-CHILD-PICTURES
+               THEN
+                 CALL "PICTURES";
+               ELSE
+                 IF SMOKETEST-CHILD-REGIONS
+                   THEN
+                     CALL "REGION-PREFECTURES";
+                   ELSE
+                     IF SMOKETEST-CHILD-LIFEGAME
+                       THEN
+                         CALL "LIFE-GAME";
+                     END-IF
+                 END-IF
+             END-IF
+         END-IF.
+       RUN-CHILD-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 親モード -- 4対象それぞれについて実測ファイルを作らせ、
+      * 期待ファイルと突き合わせ、最後に全体の合否をまとめます。
+      ******************************************************************
+       RUN-ALL-CHECKS SECTION.
+         PERFORM RUN-FIZZBUZZ-CHECK.
+         PERFORM RUN-PICTURES-CHECK.
+         PERFORM RUN-REGIONS-CHECK.
+         PERFORM RUN-LIFEGAME-CHECK.
+         PERFORM DISPLAY-OVERALL-RESULT.
+       RUN-ALL-CHECKS-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * FIZZ-BUZZ -- UPPER-BOUND=20, DIVISOR-1=3, DIVISOR-2=5,
+      * OUTPUT-MODE=DISPLAYの決まった入力で実行します。
+      ******************************************************************
+       RUN-FIZZBUZZ-CHECK SECTION.
+         MOVE SPACES TO SYSTEM-COMMAND;
+         STRING "SMOKETEST_CHILD=FIZZBUZZ ./SmokeTest "
+             "< ../data/smoketest/FizzBuzzInput.txt "
+             "> ../data/smoketest/FizzBuzzActual.txt"
+             DELIMITED BY SIZE INTO SYSTEM-COMMAND;
+         CALL "SYSTEM" USING SYSTEM-COMMAND;
+         PERFORM COMPARE-FIZZBUZZ-OUTPUT;
+       RUN-FIZZBUZZ-CHECK-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * PICTURES -- 入力を必要としないため、そのまま実行します。
+      ******************************************************************
+       RUN-PICTURES-CHECK SECTION.
+         MOVE SPACES TO SYSTEM-COMMAND;
+         STRING "SMOKETEST_CHILD=PICTURES ./SmokeTest "
+             "> ../data/smoketest/PicturesActual.txt"
+             DELIMITED BY SIZE INTO SYSTEM-COMMAND;
+         CALL "SYSTEM" USING SYSTEM-COMMAND;
+         PERFORM COMPARE-PICTURES-OUTPUT;
+       RUN-PICTURES-CHECK-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * REGION-PREFECTURES -- REGION-CODE=01(北海道地方)を照会する、
+      * 決まった入力で実行します。
+      ******************************************************************
+       RUN-REGIONS-CHECK SECTION.
+         MOVE SPACES TO SYSTEM-COMMAND;
+         STRING "SMOKETEST_CHILD=REGIONS ./SmokeTest "
+             "< ../data/smoketest/RegionsInput.txt "
+             "> ../data/smoketest/RegionsActual.txt"
+             DELIMITED BY SIZE INTO SYSTEM-COMMAND;
+         CALL "SYSTEM" USING SYSTEM-COMMAND;
+         PERFORM COMPARE-REGIONS-OUTPUT;
+       RUN-REGIONS-CHECK-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * LIFE-GAME -- LIFEGAME_BATCH_MODE=Yのバッチモードで、既定の
+      * グライダーパターン・既定の上限世代数のまま実行します。
+      * LIFE-GAMEは本来cobol/lifegame/を作業ディレクトリとして動く
+      * 前提で既定パターンファイルのパスを持っているため、cobol/
+      * 直下から呼び出すこのSmokeTestではLIFEGAME_PATTERN_FILEで
+      * そのズレを補います。
+      ******************************************************************
+       RUN-LIFEGAME-CHECK SECTION.
+         MOVE SPACES TO SYSTEM-COMMAND;
+         STRING "SMOKETEST_CHILD=LIFEGAME LIFEGAME_BATCH_MODE=Y "
+             "LIFEGAME_PATTERN_FILE=../data/lifegame/GliderPattern.txt "
+             "./SmokeTest > ../data/smoketest/LifeGameActual.txt"
+             DELIMITED BY SIZE INTO SYSTEM-COMMAND;
+         CALL "SYSTEM" USING SYSTEM-COMMAND;
+         PERFORM COMPARE-LIFEGAME-OUTPUT;
+       RUN-LIFEGAME-CHECK-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * FIZZ-BUZZの実測ファイルと期待ファイルを1行ずつ突き合わせます。
+      ******************************************************************
+       COMPARE-FIZZBUZZ-OUTPUT SECTION.
+         MOVE "Y" TO FIZZBUZZ-PASSED-SWITCH.
+         OPEN INPUT FIZZBUZZ-EXPECTED-FILE FIZZBUZZ-ACTUAL-FILE.
+         MOVE 0 TO LINE-NUMBER.
+         PERFORM UNTIL FIZZBUZZ-EXPECTED-STATUS-EOF
+             OR FIZZBUZZ-ACTUAL-STATUS-EOF
+           READ FIZZBUZZ-EXPECTED-FILE
+             AT END
+               CONTINUE;
+           END-READ;
+           READ FIZZBUZZ-ACTUAL-FILE
+             AT END
+               CONTINUE;
+           END-READ;
+           IF NOT FIZZBUZZ-EXPECTED-STATUS-EOF
+               AND NOT FIZZBUZZ-ACTUAL-STATUS-EOF
+             THEN
+               ADD 1 TO LINE-NUMBER;
+               IF FIZZBUZZ-EXPECTED-RECORD NOT = FIZZBUZZ-ACTUAL-RECORD
+                 THEN
+                   MOVE "N" TO FIZZBUZZ-PASSED-SWITCH;
+                   DISPLAY "SMOKE-TEST: FIZZ-BUZZ LINE " LINE-NUMBER
+                       " EXPECTED=[" FIZZBUZZ-EXPECTED-RECORD
+                       "] ACTUAL=[" FIZZBUZZ-ACTUAL-RECORD "]";
+               END-IF
+           END-IF
+         END-PERFORM.
+         IF (FIZZBUZZ-EXPECTED-STATUS-EOF AND
+                 NOT FIZZBUZZ-ACTUAL-STATUS-EOF)
+             OR (NOT FIZZBUZZ-EXPECTED-STATUS-EOF AND
+                 FIZZBUZZ-ACTUAL-STATUS-EOF)
+           THEN
+             MOVE "N" TO FIZZBUZZ-PASSED-SWITCH;
+             DISPLAY "SMOKE-TEST: FIZZ-BUZZ OUTPUT LINE COUNT DIFFERS";
+         END-IF.
+         CLOSE FIZZBUZZ-EXPECTED-FILE FIZZBUZZ-ACTUAL-FILE.
+         IF FIZZBUZZ-PASSED
+           THEN
+             DISPLAY "SMOKE-TEST: FIZZ-BUZZ PASS";
+           ELSE
+             DISPLAY "SMOKE-TEST: FIZZ-BUZZ FAIL";
+         END-IF.
+       COMPARE-FIZZBUZZ-OUTPUT-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * PICTURESの実測ファイルと期待ファイルを1行ずつ突き合わせます。
+      ******************************************************************
+       COMPARE-PICTURES-OUTPUT SECTION.
+         MOVE "Y" TO PICTURES-PASSED-SWITCH.
+         OPEN INPUT PICTURES-EXPECTED-FILE PICTURES-ACTUAL-FILE.
+         MOVE 0 TO LINE-NUMBER.
+         PERFORM UNTIL PICTURES-EXPECTED-STATUS-EOF
+             OR PICTURES-ACTUAL-STATUS-EOF
+           READ PICTURES-EXPECTED-FILE
+             AT END
+               CONTINUE;
+           END-READ;
+           READ PICTURES-ACTUAL-FILE
+             AT END
+               CONTINUE;
+           END-READ;
+           IF NOT PICTURES-EXPECTED-STATUS-EOF
+               AND NOT PICTURES-ACTUAL-STATUS-EOF
+             THEN
+               ADD 1 TO LINE-NUMBER;
+               IF PICTURES-EXPECTED-RECORD NOT = PICTURES-ACTUAL-RECORD
+                 THEN
+                   MOVE "N" TO PICTURES-PASSED-SWITCH;
+                   DISPLAY "SMOKE-TEST: PICTURES LINE " LINE-NUMBER
+                       " EXPECTED=[" PICTURES-EXPECTED-RECORD
+                       "] ACTUAL=[" PICTURES-ACTUAL-RECORD "]";
+               END-IF
+           END-IF
+         END-PERFORM.
+         IF (PICTURES-EXPECTED-STATUS-EOF AND
+                 NOT PICTURES-ACTUAL-STATUS-EOF)
+             OR (NOT PICTURES-EXPECTED-STATUS-EOF AND
+                 PICTURES-ACTUAL-STATUS-EOF)
+           THEN
+             MOVE "N" TO PICTURES-PASSED-SWITCH;
+             DISPLAY "SMOKE-TEST: PICTURES OUTPUT LINE COUNT DIFFERS";
+         END-IF.
+         CLOSE PICTURES-EXPECTED-FILE PICTURES-ACTUAL-FILE.
+         IF PICTURES-PASSED
+           THEN
+             DISPLAY "SMOKE-TEST: PICTURES PASS";
+           ELSE
+             DISPLAY "SMOKE-TEST: PICTURES FAIL";
+         END-IF.
+       COMPARE-PICTURES-OUTPUT-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * REGION-PREFECTURESの実測ファイルと期待ファイルを1行ずつ
+      * 突き合わせます。
+      ******************************************************************
+       COMPARE-REGIONS-OUTPUT SECTION.
+         MOVE "Y" TO REGIONS-PASSED-SWITCH.
+         OPEN INPUT REGIONS-EXPECTED-FILE REGIONS-ACTUAL-FILE.
+         MOVE 0 TO LINE-NUMBER.
+         PERFORM UNTIL REGIONS-EXPECTED-STATUS-EOF
+             OR REGIONS-ACTUAL-STATUS-EOF
+           READ REGIONS-EXPECTED-FILE
+             AT END
+               CONTINUE;
+           END-READ;
+           READ REGIONS-ACTUAL-FILE
+             AT END
+               CONTINUE;
+           END-READ;
+           IF NOT REGIONS-EXPECTED-STATUS-EOF
+               AND NOT REGIONS-ACTUAL-STATUS-EOF
+             THEN
+               ADD 1 TO LINE-NUMBER;
+               IF REGIONS-EXPECTED-RECORD NOT = REGIONS-ACTUAL-RECORD
+                 THEN
+                   MOVE "N" TO REGIONS-PASSED-SWITCH;
+                   DISPLAY "SMOKE-TEST: REGION-PREFECTURES LINE "
+                       LINE-NUMBER
+                       " EXPECTED=[" REGIONS-EXPECTED-RECORD
+                       "] ACTUAL=[" REGIONS-ACTUAL-RECORD "]";
+               END-IF
+           END-IF
+         END-PERFORM.
+         IF (REGIONS-EXPECTED-STATUS-EOF AND
+                 NOT REGIONS-ACTUAL-STATUS-EOF)
+             OR (NOT REGIONS-EXPECTED-STATUS-EOF AND
+                 REGIONS-ACTUAL-STATUS-EOF)
+           THEN
+             MOVE "N" TO REGIONS-PASSED-SWITCH;
+             DISPLAY "SMOKE-TEST: REGION-PREFECTURES OUTPUT LINE "
+                 "COUNT DIFFERS";
+         END-IF.
+         CLOSE REGIONS-EXPECTED-FILE REGIONS-ACTUAL-FILE.
+         IF REGIONS-PASSED
+           THEN
+             DISPLAY "SMOKE-TEST: REGION-PREFECTURES PASS";
+           ELSE
+             DISPLAY "SMOKE-TEST: REGION-PREFECTURES FAIL";
+         END-IF.
+       COMPARE-REGIONS-OUTPUT-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * LIFE-GAMEの実測ファイルと期待ファイルを1行ずつ突き合わせます。
+      ******************************************************************
+       COMPARE-LIFEGAME-OUTPUT SECTION.
+         MOVE "Y" TO LIFEGAME-PASSED-SWITCH.
+         OPEN INPUT LIFEGAME-EXPECTED-FILE LIFEGAME-ACTUAL-FILE.
+         MOVE 0 TO LINE-NUMBER.
+         PERFORM UNTIL LIFEGAME-EXPECTED-STATUS-EOF
+             OR LIFEGAME-ACTUAL-STATUS-EOF
+           READ LIFEGAME-EXPECTED-FILE
+             AT END
+               CONTINUE;
+           END-READ;
+           READ LIFEGAME-ACTUAL-FILE
+             AT END
+               CONTINUE;
+           END-READ;
+           IF NOT LIFEGAME-EXPECTED-STATUS-EOF
+               AND NOT LIFEGAME-ACTUAL-STATUS-EOF
+             THEN
+               ADD 1 TO LINE-NUMBER;
+               IF LIFEGAME-EXPECTED-RECORD NOT = LIFEGAME-ACTUAL-RECORD
+                 THEN
+                   MOVE "N" TO LIFEGAME-PASSED-SWITCH;
+                   DISPLAY "SMOKE-TEST: LIFE-GAME LINE " LINE-NUMBER
+                       " EXPECTED=[" LIFEGAME-EXPECTED-RECORD
+                       "] ACTUAL=[" LIFEGAME-ACTUAL-RECORD "]";
+               END-IF
+           END-IF
+         END-PERFORM.
+         IF (LIFEGAME-EXPECTED-STATUS-EOF AND
+                 NOT LIFEGAME-ACTUAL-STATUS-EOF)
+             OR (NOT LIFEGAME-EXPECTED-STATUS-EOF AND
+                 LIFEGAME-ACTUAL-STATUS-EOF)
+           THEN
+             MOVE "N" TO LIFEGAME-PASSED-SWITCH;
+             DISPLAY "SMOKE-TEST: LIFE-GAME OUTPUT LINE COUNT DIFFERS";
+         END-IF.
+         CLOSE LIFEGAME-EXPECTED-FILE LIFEGAME-ACTUAL-FILE.
+         IF LIFEGAME-PASSED
+           THEN
+             DISPLAY "SMOKE-TEST: LIFE-GAME PASS";
+           ELSE
+             DISPLAY "SMOKE-TEST: LIFE-GAME FAIL";
+         END-IF.
+       COMPARE-LIFEGAME-OUTPUT-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 4対象すべての合否をまとめて表示し、1つでも不一致があれば
+      * 0以外の終了コードを返します。
+      ******************************************************************
+       DISPLAY-OVERALL-RESULT SECTION.
+         IF FIZZBUZZ-PASSED AND PICTURES-PASSED AND REGIONS-PASSED
+             AND LIFEGAME-PASSED
+           THEN
+             MOVE "Y" TO ALL-PASSED-SWITCH;
+           ELSE
+             MOVE "N" TO ALL-PASSED-SWITCH;
+         END-IF.
+         IF ALL-PASSED
+           THEN
+             DISPLAY "SMOKE-TEST: ALL SUBSYSTEMS PASS";
+             MOVE 0 TO RETURN-CODE;
+           ELSE
+             DISPLAY "SMOKE-TEST: ONE OR MORE SUBSYSTEMS FAILED";
+             MOVE 8 TO RETURN-CODE;
+         END-IF.
+       DISPLAY-OVERALL-RESULT-EXIT.
+         EXIT.
+
+       END PROGRAM SMOKE-TEST.
