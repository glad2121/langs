@@ -0,0 +1,13 @@
+           05  CKPT-RECORD-TYPE            PIC X(1).
+             88  CKPT-IS-HEADER            VALUE "H".
+             88  CKPT-IS-DETAIL            VALUE "D".
+           05  CKPT-RECORDS-READ           PIC 9(6).
+           05  CKPT-PREFECTURE-CODE        PIC X(2).
+           05  CKPT-PREFECTURE-NAME        PIC N(5).
+           05  CKPT-REGION-CODE            PIC X(2).
+           05  CKPT-POPULATION             PIC 9(8).
+           05  CKPT-AREA-SQKM              PIC 9(5)V99.
+           05  CKPT-ENGLISH-NAME           PIC X(20).
+           05  CKPT-CAPITAL-NAME           PIC N(5).
+           05  CKPT-EFFECTIVE-DATE         PIC 9(8).
+           05  CKPT-END-DATE               PIC 9(8).
