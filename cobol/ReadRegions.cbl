@@ -9,42 +9,237 @@
        FILE-CONTROL.
          SELECT REGIONS-FILE
            ASSIGN TO REGIONS-FILENAME
-           ORGANIZATION IS LINE SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS REGION-CODE
            FILE STATUS IS REGIONS-STATUS.
-       
+         SELECT EXCEPTIONS-FILE
+           ASSIGN TO REGIONS-EXCEPTIONS-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXCEPTIONS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
       * 地方ファイル
        FD  REGIONS-FILE.
        01  REGION-RECORD.
          03  REGION-CODE               PIC X(2).
-         03  NAME                      PIC N(4).
-       
+         03  NAME                      PIC N(5).
+         03  ENGLISH-NAME              PIC X(20).
+      * 取り込めなかった地方を記録する例外ファイル
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTION-RECORD.
+         03  EX-REGION-CODE            PIC X(2).
+         03  EX-NAME                   PIC N(5).
+
        WORKING-STORAGE SECTION.
        01  REGIONS-STATUS              PIC X(2).
-       
+         88  REGIONS-STATUS-OK         VALUE "00".
+         88  REGIONS-STATUS-EOF        VALUE "10".
+         88  REGIONS-STATUS-TABLE-FULL VALUE "99".
+       01  EXCEPTIONS-STATUS           PIC X(2).
+      * 検証で見つかった問題の有無と、その理由。
+       77  RECORD-PROBLEM-SWITCH       PIC X(1) VALUE "N".
+         88  RECORD-HAS-PROBLEM        VALUE "Y".
+       77  PROBLEM-REASON              PIC X(40).
+      * 実行ログへ書き出す1件分の情報。
+       01  RUN-LOG-ENTRY.
+           COPY "RunLogEntry".
+      * 実行ログの開始・終了日時を組み立てるための一時項目。
+       77  LOG-DATE                    PIC 9(8).
+       77  LOG-TIME                    PIC 9(8).
+      * WRITE-RUN-LOG呼び出しの前後でRETURN-CODEを退避するための項目。
+       77  SAVED-RETURN-CODE           PIC S9(9).
+      * ドライラン検証で読み込んだ件数と検出した問題件数。本番の
+      * REGIONS-COUNTには積み上げず、この2項目にだけ集計します。
+       77  VALIDATION-RECORD-COUNT     PIC 9(6) VALUE 0.
+       77  VALIDATION-PROBLEM-COUNT    PIC 9(4) VALUE 0.
+
        LINKAGE SECTION.
        77  REGIONS-FILENAME            PIC X(80).
+       77  REGIONS-EXCEPTIONS-FILENAME PIC X(80).
+      * "Y"のときは検証のみを行い、REGIONS表への取り込みは行いません。
+       77  DRY-RUN-SWITCH              PIC X(1).
+         88  DRY-RUN-MODE-ON           VALUE "Y".
        01  REGIONS.
          COPY "Regions".
-       
+
        PROCEDURE DIVISION
-           USING REGIONS-FILENAME, REGIONS.
+           USING REGIONS-FILENAME, REGIONS-EXCEPTIONS-FILENAME,
+               DRY-RUN-SWITCH, REGIONS.
+         MOVE 0 TO RETURN-CODE.
+         MOVE "READ-REGIONS" TO RL-PROGRAM-NAME.
+         ACCEPT LOG-DATE FROM DATE YYYYMMDD.
+         ACCEPT LOG-TIME FROM TIME.
+         MOVE LOG-DATE TO RL-START-TIMESTAMP(1:8).
+         MOVE LOG-TIME(1:6) TO RL-START-TIMESTAMP(9:6).
          OPEN INPUT REGIONS-FILE.
+         IF REGIONS-STATUS NOT = "00"
+           THEN
+             DISPLAY "READ-REGIONS: UNABLE TO OPEN REGIONS-FILE STATUS="
+                 REGIONS-STATUS;
+             MOVE 8 TO RETURN-CODE;
+           ELSE
+             IF DRY-RUN-MODE-ON
+               THEN
+                 PERFORM VALIDATE-REGIONS-FILE;
+               ELSE
+                 OPEN OUTPUT EXCEPTIONS-FILE;
+                 PERFORM LOAD-REGIONS-FILE;
+                 CLOSE EXCEPTIONS-FILE;
+             END-IF;
+         END-IF.
+       READ-REGIONS-EXIT.
+         PERFORM WRITE-RUN-LOG-ENTRY.
+         CLOSE REGIONS-FILE.
+         EXIT PROGRAM.
+
+      ******************************************************************
+      * REGIONS-FILEを読み込み、REGIONS表へ取り込みます（通常運転）。
+      ******************************************************************
+       LOAD-REGIONS-FILE SECTION.
          SET I TO 1.
-         PERFORM UNTIL REGIONS-STATUS NOT = "00"
+         PERFORM UNTIL NOT REGIONS-STATUS-OK
            READ REGIONS-FILE
              AT END
                CONTINUE;
              NOT AT END
-               ADD 1 TO REGIONS-COUNT;
-               MOVE REGION-RECORD TO REGION(I);
-               MOVE 0 TO PREFECTURES-COUNT(I);
-               SET I UP BY 1;
+               IF REGIONS-COUNT >= 10
+                 THEN
+                   DISPLAY "REGION-TABLE-FULL: REGION-CODE="
+                       REGION-CODE OF REGION-RECORD;
+                   MOVE "99" TO REGIONS-STATUS;
+                 ELSE
+                   PERFORM VALIDATE-ONE-REGION;
+                   IF RECORD-HAS-PROBLEM
+                     THEN
+                       PERFORM WRITE-EXCEPTION;
+                     ELSE
+                       ADD 1 TO REGIONS-COUNT;
+                       MOVE REGION-RECORD TO REGION(I);
+                       MOVE 0 TO PREFECTURES-COUNT(I);
+                       SET I UP BY 1;
+                   END-IF
+               END-IF
            END-READ
          END-PERFORM.
-       READ-REGIONS-EXIT.
-         CLOSE REGIONS-FILE.
-         EXIT PROGRAM.
-       
+         IF REGIONS-STATUS-EOF OR REGIONS-STATUS-TABLE-FULL
+           THEN
+             CONTINUE;
+           ELSE
+             DISPLAY "READ-REGIONS: READ ERROR STATUS="
+                 REGIONS-STATUS;
+             MOVE 8 TO RETURN-CODE;
+         END-IF.
+       LOAD-REGIONS-FILE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * REGIONS-FILEを読み込み、REGION-CODEの空白とNAMEの文字化けが
+      * ないかだけを検証します。REGIONS表への取り込みは行わず、件数
+      * と問題件数を報告するだけの、本番ロード前の事前点検用の処理
+      * です。
+      ******************************************************************
+       VALIDATE-REGIONS-FILE SECTION.
+         PERFORM UNTIL NOT REGIONS-STATUS-OK
+           READ REGIONS-FILE
+             AT END
+               CONTINUE;
+             NOT AT END
+               ADD 1 TO VALIDATION-RECORD-COUNT;
+               PERFORM VALIDATE-ONE-REGION;
+               IF RECORD-HAS-PROBLEM
+                 THEN
+                   DISPLAY "READ-REGIONS: VALIDATION-ERROR "
+                       PROBLEM-REASON " AT RECORD "
+                       VALIDATION-RECORD-COUNT;
+                   ADD 1 TO VALIDATION-PROBLEM-COUNT;
+               END-IF
+           END-READ
+         END-PERFORM.
+         IF NOT REGIONS-STATUS-EOF
+           THEN
+             DISPLAY "READ-REGIONS: READ ERROR STATUS="
+                 REGIONS-STATUS;
+             MOVE 8 TO RETURN-CODE;
+           ELSE
+             DISPLAY "READ-REGIONS: DRY-RUN COMPLETE RECORDS="
+                 VALIDATION-RECORD-COUNT
+                 " PROBLEMS=" VALIDATION-PROBLEM-COUNT;
+             IF VALIDATION-PROBLEM-COUNT > 0
+               THEN
+                 MOVE 4 TO RETURN-CODE;
+             END-IF
+         END-IF.
+       VALIDATE-REGIONS-FILE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 地方1件分について、コードの空白とNAMEの文字化けを検証し、
+      * 問題があればRECORD-PROBLEM-SWITCHとPROBLEM-REASONにセット
+      * します。REGIONS-FILEに読み込んだ最新の1レコードを対象とする
+      * ため、本番ロード・ドライラン検証のどちらからも呼び出せます。
+      ******************************************************************
+       VALIDATE-ONE-REGION SECTION.
+         MOVE "N" TO RECORD-PROBLEM-SWITCH.
+         MOVE SPACES TO PROBLEM-REASON.
+         IF REGION-CODE OF REGION-RECORD = SPACES
+           THEN
+             MOVE "BLANK REGION-CODE" TO PROBLEM-REASON;
+             MOVE "Y" TO RECORD-PROBLEM-SWITCH;
+           ELSE
+             PERFORM CHECK-REGION-NAME-ENCODING;
+         END-IF.
+       VALIDATE-ONE-REGION-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * NAMEが正しい全角文字として読み込めているかを検証します。
+      * 記録が全くない（LOW-VALUES）場合は、レコードの桁がずれて
+      * 読み込まれた等、全角文字として復元できなかった証拠とみなし
+      * ます。
+      ******************************************************************
+       CHECK-REGION-NAME-ENCODING SECTION.
+         IF NAME OF REGION-RECORD = LOW-VALUES
+             OR NAME OF REGION-RECORD = SPACES
+           THEN
+             MOVE "INVALID NAME ENCODING" TO PROBLEM-REASON;
+             MOVE "Y" TO RECORD-PROBLEM-SWITCH;
+         END-IF.
+       CHECK-REGION-NAME-ENCODING-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 取り込めなかった地方を、理由付きで例外ファイルへ書き出します。
+      ******************************************************************
+       WRITE-EXCEPTION SECTION.
+         DISPLAY PROBLEM-REASON
+             ": REGION-CODE=" REGION-CODE OF REGION-RECORD.
+         MOVE REGION-CODE OF REGION-RECORD TO EX-REGION-CODE.
+         MOVE NAME OF REGION-RECORD TO EX-NAME.
+         WRITE EXCEPTION-RECORD.
+       WRITE-EXCEPTION-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * このステップの実行結果を、共有の実行ログへ書き出します。
+      ******************************************************************
+       WRITE-RUN-LOG-ENTRY SECTION.
+         MOVE RETURN-CODE TO SAVED-RETURN-CODE.
+         ACCEPT LOG-DATE FROM DATE YYYYMMDD.
+         ACCEPT LOG-TIME FROM TIME.
+         MOVE LOG-DATE TO RL-END-TIMESTAMP(1:8).
+         MOVE LOG-TIME(1:6) TO RL-END-TIMESTAMP(9:6).
+         IF DRY-RUN-MODE-ON
+           THEN
+             MOVE VALIDATION-RECORD-COUNT TO RL-RECORD-COUNT;
+           ELSE
+             MOVE REGIONS-COUNT TO RL-RECORD-COUNT;
+         END-IF.
+         MOVE REGIONS-STATUS TO RL-FILE-STATUS.
+         CALL "WRITE-RUN-LOG" USING RUN-LOG-ENTRY.
+         MOVE SAVED-RETURN-CODE TO RETURN-CODE.
+       WRITE-RUN-LOG-ENTRY-EXIT.
+         EXIT.
+
        END PROGRAM READ-REGIONS.
