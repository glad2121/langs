@@ -0,0 +1,66 @@
+      ******************************************************************
+      * RegionPrefectures.cbl に組み込まれたREAD-REGIONSの読み込み
+      * ロジックを、RegionReaderCompare.cbl から呼び出せる形にした
+      * 複製です。RegionPrefectures.cbl の埋め込み版を修正したとき
+      * は、このロジックも合わせて修正すること。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMBEDDED-READ-REGIONS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT REGIONS-FILE
+           ASSIGN TO "../data/Regions.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REGIONS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * 地方ファイル
+       FD  REGIONS-FILE.
+       01  REGION-RECORD.
+         03  REGION-CODE               PIC X(2).
+         03  NAME                      PIC N(5).
+         03  FILLER                    PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  REGIONS-STATUS              PIC X(2).
+
+       LINKAGE SECTION.
+       01  EMBEDDED-REGIONS.
+         05  EMBEDDED-REGIONS-COUNT    PIC 9(2).
+         05  EMBEDDED-REGION           OCCURS 10 INDEXED BY EI.
+           10  EMBEDDED-REGION-CODE    PIC X(2).
+           10  EMBEDDED-REGION-NAME    PIC N(5).
+           10  EMBEDDED-PREFECTURES-COUNT
+                                       PIC 9(2).
+           10  EMBEDDED-PREFECTURE     OCCURS 10 INDEXED BY EJ.
+             15  EMBEDDED-PREFECTURE-CODE
+                                       PIC X(2).
+             15  EMBEDDED-PREFECTURE-NAME
+                                       PIC N(5).
+             15  EMBEDDED-POPULATION   PIC 9(8).
+             15  EMBEDDED-AREA-SQKM    PIC 9(5)V99.
+
+       PROCEDURE DIVISION USING EMBEDDED-REGIONS.
+         OPEN INPUT REGIONS-FILE.
+         SET EI TO 1.
+         PERFORM UNTIL REGIONS-STATUS NOT = "00"
+           READ REGIONS-FILE
+             AT END
+               CONTINUE;
+             NOT AT END
+               ADD 1 TO EMBEDDED-REGIONS-COUNT;
+               MOVE REGION-CODE OF REGION-RECORD
+                   TO EMBEDDED-REGION-CODE(EI);
+               MOVE NAME OF REGION-RECORD
+                   TO EMBEDDED-REGION-NAME(EI);
+               MOVE 0 TO EMBEDDED-PREFECTURES-COUNT(EI);
+               SET EI UP BY 1;
+           END-READ
+         END-PERFORM.
+         CLOSE REGIONS-FILE.
+         EXIT PROGRAM.
+
+       END PROGRAM EMBEDDED-READ-REGIONS.
