@@ -0,0 +1,5 @@
+           05  RL-PROGRAM-NAME             PIC X(15).
+           05  RL-START-TIMESTAMP          PIC 9(14).
+           05  RL-END-TIMESTAMP            PIC 9(14).
+           05  RL-RECORD-COUNT             PIC 9(6).
+           05  RL-FILE-STATUS              PIC X(2).
