@@ -0,0 +1,78 @@
+      ******************************************************************
+      * RegionPrefectures.cbl に組み込まれたREAD-PREFECTURESの読み込
+      * みロジックを、RegionReaderCompare.cbl から呼び出せる形にした
+      * 複製です。RegionPrefectures.cbl の埋め込み版を修正したとき
+      * は、このロジックも合わせて修正すること。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMBEDDED-READ-PREFECTURES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT PREFECTURES-FILE
+           ASSIGN TO "../data/PrefectureRegions.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PREFECTURES-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * 都道府県ファイル
+       FD  PREFECTURES-FILE.
+       01  PREFECTURE-RECORD.
+         05  PREFECTURE-CODE           PIC X(2).
+         05  NAME                      PIC N(5).
+         05  REGION-CODE               PIC X(2).
+         05  POPULATION                PIC 9(8).
+         05  AREA-SQKM                 PIC 9(5)V99.
+         05  FILLER                    PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  PREFECTURES-STATUS          PIC X(2).
+
+       LINKAGE SECTION.
+       01  EMBEDDED-REGIONS.
+         05  EMBEDDED-REGIONS-COUNT    PIC 9(2).
+         05  EMBEDDED-REGION           OCCURS 10 INDEXED BY EI.
+           10  EMBEDDED-REGION-CODE    PIC X(2).
+           10  EMBEDDED-REGION-NAME    PIC N(5).
+           10  EMBEDDED-PREFECTURES-COUNT
+                                       PIC 9(2).
+           10  EMBEDDED-PREFECTURE     OCCURS 10 INDEXED BY EJ.
+             15  EMBEDDED-PREFECTURE-CODE
+                                       PIC X(2).
+             15  EMBEDDED-PREFECTURE-NAME
+                                       PIC N(5).
+             15  EMBEDDED-POPULATION   PIC 9(8).
+             15  EMBEDDED-AREA-SQKM    PIC 9(5)V99.
+
+       PROCEDURE DIVISION USING EMBEDDED-REGIONS.
+         OPEN INPUT PREFECTURES-FILE.
+         PERFORM UNTIL PREFECTURES-STATUS NOT = "00"
+           READ PREFECTURES-FILE
+             AT END
+               CONTINUE;
+             NOT AT END
+               SET EI TO 1;
+               SEARCH EMBEDDED-REGION VARYING EI
+                 AT END
+                   DISPLAY "REGION-CODE NOT-FOUND";
+                 WHEN REGION-CODE OF PREFECTURE-RECORD =
+                     EMBEDDED-REGION-CODE(EI)
+                   ADD 1 TO EMBEDDED-PREFECTURES-COUNT(EI);
+                   SET EJ TO EMBEDDED-PREFECTURES-COUNT(EI);
+                   MOVE PREFECTURE-CODE OF PREFECTURE-RECORD
+                       TO EMBEDDED-PREFECTURE-CODE(EI, EJ);
+                   MOVE NAME OF PREFECTURE-RECORD
+                       TO EMBEDDED-PREFECTURE-NAME(EI, EJ);
+                   MOVE POPULATION OF PREFECTURE-RECORD
+                       TO EMBEDDED-POPULATION(EI, EJ);
+                   MOVE AREA-SQKM OF PREFECTURE-RECORD
+                       TO EMBEDDED-AREA-SQKM(EI, EJ);
+               END-SEARCH
+           END-READ
+         END-PERFORM.
+         CLOSE PREFECTURES-FILE.
+         EXIT PROGRAM.
+
+       END PROGRAM EMBEDDED-READ-PREFECTURES.
