@@ -0,0 +1,42 @@
+      ******************************************************************
+      * 都道府県コードから、その都道府県名と所属する地方名を
+      * 検索します。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GET-PREFECTURE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  REGIONS.
+         COPY "Regions".
+       77  IN-PREFECTURE-CODE           PIC X(2).
+       77  OUT-PREFECTURE-NAME          PIC N(5).
+       77  OUT-REGION-NAME              PIC N(5).
+       01  FOUND-SWITCH                 PIC X.
+         88  PREFECTURE-FOUND           VALUE "Y".
+         88  PREFECTURE-NOT-FOUND       VALUE "N".
+
+       PROCEDURE DIVISION
+           USING REGIONS, IN-PREFECTURE-CODE, OUT-PREFECTURE-NAME,
+               OUT-REGION-NAME, FOUND-SWITCH.
+         SET PREFECTURE-NOT-FOUND TO TRUE.
+         MOVE SPACE TO OUT-PREFECTURE-NAME.
+         MOVE SPACE TO OUT-REGION-NAME.
+         SET I TO 1.
+         PERFORM UNTIL I > REGIONS-COUNT OR PREFECTURE-FOUND
+           SET J TO 1;
+           SEARCH PREFECTURE VARYING J
+             AT END
+               SET I UP BY 1;
+             WHEN PREFECTURE-CODE(I, J) = IN-PREFECTURE-CODE
+               SET PREFECTURE-FOUND TO TRUE;
+               MOVE PREFECTURE-NAME(I, J) TO OUT-PREFECTURE-NAME;
+               MOVE REGION-NAME(I) TO OUT-REGION-NAME;
+           END-SEARCH
+         END-PERFORM.
+       GET-PREFECTURE-EXIT.
+         EXIT PROGRAM.
+
+       END PROGRAM GET-PREFECTURE.
