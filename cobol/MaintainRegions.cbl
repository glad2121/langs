@@ -0,0 +1,270 @@
+      ******************************************************************
+      * 地方ファイルを保守します（追加・訂正・削除・照会）。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINTAIN-REGIONS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT REGIONS-FILE
+           ASSIGN TO "../data/Regions.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REGIONS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * 地方ファイル
+       FD  REGIONS-FILE.
+       01  REGION-RECORD.
+         03  REGION-CODE               PIC X(2).
+         03  NAME                      PIC N(5).
+         03  ENGLISH-NAME              PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  REGIONS-STATUS              PIC X(2).
+
+      * メモリ上に読み込んだ地方の一覧。
+       01  REGION-TABLE-COUNT          PIC 9(2) VALUE ZERO.
+       01  REGION-TABLE.
+         03  REGION-ENTRY              OCCURS 10 INDEXED BY K.
+             05  T-REGION-CODE         PIC X(2).
+             05  T-NAME                PIC N(5).
+             05  T-ENGLISH-NAME        PIC X(20).
+
+      * 操作の入力。
+       01  OPERATION-CODE              PIC X.
+         88  OPERATION-IS-ADD          VALUE "A".
+         88  OPERATION-IS-CHANGE       VALUE "C".
+         88  OPERATION-IS-DELETE       VALUE "D".
+         88  OPERATION-IS-INQUIRE      VALUE "I".
+         88  OPERATION-IS-EXIT         VALUE "X".
+       01  IN-REGION-CODE              PIC X(2).
+       01  IN-NAME                     PIC N(5).
+       01  IN-ENGLISH-NAME             PIC X(20).
+
+      * 検索結果。
+       01  FOUND-SWITCH                PIC X.
+         88  ENTRY-FOUND               VALUE "Y".
+         88  ENTRY-NOT-FOUND           VALUE "N".
+
+      * 監査ログへ書き出す1件分の情報。
+       01  AUDIT-LOG-ENTRY.
+           COPY "AuditEntry".
+      * 監査ログの日時を組み立てるための一時項目。
+       77  LOG-DATE                    PIC 9(8).
+       77  LOG-TIME                    PIC 9(8).
+      * WRITE-AUDIT-LOG呼び出しの前後でRETURN-CODEを退避するための
+      * 項目。
+       77  SAVED-RETURN-CODE           PIC S9(9).
+
+       PROCEDURE DIVISION.
+         PERFORM LOAD-REGIONS.
+         PERFORM UNTIL OPERATION-IS-EXIT
+           PERFORM ACCEPT-OPERATION;
+           IF OPERATION-IS-ADD
+             THEN
+               PERFORM ADD-ENTRY;
+             ELSE
+               IF OPERATION-IS-CHANGE
+                 THEN
+                   PERFORM CHANGE-ENTRY;
+                 ELSE
+                   IF OPERATION-IS-DELETE
+                     THEN
+                       PERFORM DELETE-ENTRY;
+                     ELSE
+                       IF OPERATION-IS-INQUIRE
+                         THEN
+                           PERFORM INQUIRE-ENTRY;
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+         END-PERFORM.
+         PERFORM SAVE-REGIONS.
+       MAINTAIN-REGIONS-EXIT.
+         STOP RUN.
+
+      ******************************************************************
+      * 地方ファイルの内容をメモリの表に読み込みます。
+      ******************************************************************
+       LOAD-REGIONS SECTION.
+         OPEN INPUT REGIONS-FILE.
+         MOVE 0 TO REGION-TABLE-COUNT.
+         PERFORM UNTIL REGIONS-STATUS NOT = "00"
+           READ REGIONS-FILE
+             AT END
+               CONTINUE;
+             NOT AT END
+               ADD 1 TO REGION-TABLE-COUNT;
+               SET K TO REGION-TABLE-COUNT;
+               MOVE REGION-CODE  TO T-REGION-CODE(K);
+               MOVE NAME         TO T-NAME(K);
+               MOVE ENGLISH-NAME TO T-ENGLISH-NAME(K);
+           END-READ
+         END-PERFORM.
+         CLOSE REGIONS-FILE.
+       LOAD-REGIONS-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 保守メニューを表示し、操作を受け付けます。
+      ******************************************************************
+       ACCEPT-OPERATION SECTION.
+         DISPLAY "A)ADD  C)CHANGE  D)DELETE  I)INQUIRE  X)EXIT".
+         ACCEPT OPERATION-CODE.
+         IF NOT OPERATION-IS-ADD AND NOT OPERATION-IS-CHANGE
+             AND NOT OPERATION-IS-DELETE AND NOT OPERATION-IS-INQUIRE
+             AND NOT OPERATION-IS-EXIT
+           THEN
+             DISPLAY "INVALID OPERATION";
+           ELSE
+             IF NOT OPERATION-IS-EXIT
+               THEN
+                 DISPLAY "REGION-CODE:";
+                 ACCEPT IN-REGION-CODE;
+                 IF OPERATION-IS-ADD OR OPERATION-IS-CHANGE
+                   THEN
+                     DISPLAY "NAME:";
+                     ACCEPT IN-NAME;
+                     DISPLAY "ENGLISH-NAME:";
+                     ACCEPT IN-ENGLISH-NAME;
+                 END-IF
+             END-IF
+         END-IF.
+       ACCEPT-OPERATION-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 表の中から地方コードを検索します。
+      ******************************************************************
+       FIND-ENTRY SECTION.
+         SET ENTRY-NOT-FOUND TO TRUE.
+         SET K TO 1.
+         SEARCH REGION-ENTRY
+           AT END
+             CONTINUE;
+           WHEN T-REGION-CODE(K) = IN-REGION-CODE
+             SET ENTRY-FOUND TO TRUE;
+         END-SEARCH.
+       FIND-ENTRY-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 地方を追加します。
+      ******************************************************************
+       ADD-ENTRY SECTION.
+         PERFORM FIND-ENTRY.
+         IF ENTRY-FOUND
+           THEN
+             DISPLAY "REGION-CODE ALREADY-EXISTS";
+           ELSE
+             IF REGION-TABLE-COUNT >= 10
+               THEN
+                 DISPLAY "REGION-TABLE-FULL";
+               ELSE
+                 ADD 1 TO REGION-TABLE-COUNT;
+                 SET K TO REGION-TABLE-COUNT;
+                 MOVE IN-REGION-CODE  TO T-REGION-CODE(K);
+                 MOVE IN-NAME         TO T-NAME(K);
+                 MOVE IN-ENGLISH-NAME TO T-ENGLISH-NAME(K);
+                 SET AUD-IS-ADD TO TRUE;
+                 MOVE IN-REGION-CODE  TO AUD-KEY;
+                 MOVE IN-ENGLISH-NAME TO AUD-ENGLISH-NAME;
+                 PERFORM WRITE-AUDIT-ENTRY;
+             END-IF
+         END-IF.
+       ADD-ENTRY-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 地方の名称を訂正します。
+      ******************************************************************
+       CHANGE-ENTRY SECTION.
+         PERFORM FIND-ENTRY.
+         IF ENTRY-FOUND
+           THEN
+             MOVE IN-NAME         TO T-NAME(K);
+             MOVE IN-ENGLISH-NAME TO T-ENGLISH-NAME(K);
+             SET AUD-IS-CHANGE TO TRUE;
+             MOVE IN-REGION-CODE  TO AUD-KEY;
+             MOVE IN-ENGLISH-NAME TO AUD-ENGLISH-NAME;
+             PERFORM WRITE-AUDIT-ENTRY;
+           ELSE
+             DISPLAY "REGION-CODE NOT-FOUND";
+         END-IF.
+       CHANGE-ENTRY-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 地方を廃止（削除）します。
+      ******************************************************************
+       DELETE-ENTRY SECTION.
+         PERFORM FIND-ENTRY.
+         IF ENTRY-FOUND
+           THEN
+             SET AUD-IS-DELETE TO TRUE;
+             MOVE T-REGION-CODE(K)    TO AUD-KEY;
+             MOVE T-ENGLISH-NAME(K)   TO AUD-ENGLISH-NAME;
+             PERFORM WRITE-AUDIT-ENTRY;
+             PERFORM VARYING K FROM K BY 1
+                 UNTIL K >= REGION-TABLE-COUNT
+               MOVE REGION-ENTRY(K + 1) TO REGION-ENTRY(K);
+             END-PERFORM;
+             SUBTRACT 1 FROM REGION-TABLE-COUNT;
+           ELSE
+             DISPLAY "REGION-CODE NOT-FOUND";
+         END-IF.
+       DELETE-ENTRY-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 地方の内容を照会します。
+      ******************************************************************
+       INQUIRE-ENTRY SECTION.
+         PERFORM FIND-ENTRY.
+         IF ENTRY-FOUND
+           THEN
+             DISPLAY "REGION-CODE:" T-REGION-CODE(K)
+                 " ENGLISH-NAME:" T-ENGLISH-NAME(K);
+           ELSE
+             DISPLAY "REGION-CODE NOT-FOUND";
+         END-IF.
+       INQUIRE-ENTRY-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 保守内容を監査ログへ書き出します。呼び出し元は、あらかじめ
+      * AUD-OPERATION・AUD-KEY・AUD-ENGLISH-NAMEを設定しておきます。
+      ******************************************************************
+       WRITE-AUDIT-ENTRY SECTION.
+         MOVE RETURN-CODE TO SAVED-RETURN-CODE.
+         MOVE "REGIONS" TO AUD-FILE-ID.
+         ACCEPT LOG-DATE FROM DATE YYYYMMDD.
+         ACCEPT LOG-TIME FROM TIME.
+         MOVE LOG-DATE TO AUD-TIMESTAMP(1:8).
+         MOVE LOG-TIME(1:6) TO AUD-TIMESTAMP(9:6).
+         ACCEPT AUD-USER-ID FROM ENVIRONMENT "USER".
+         CALL "WRITE-AUDIT-LOG" USING AUDIT-LOG-ENTRY.
+         MOVE SAVED-RETURN-CODE TO RETURN-CODE.
+       WRITE-AUDIT-ENTRY-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * メモリの表の内容を地方ファイルへ書き戻します。
+      ******************************************************************
+       SAVE-REGIONS SECTION.
+         OPEN OUTPUT REGIONS-FILE.
+         PERFORM VARYING K FROM 1 BY 1
+             UNTIL K > REGION-TABLE-COUNT
+           MOVE T-REGION-CODE(K)  TO REGION-CODE;
+           MOVE T-NAME(K)         TO NAME;
+           MOVE T-ENGLISH-NAME(K) TO ENGLISH-NAME;
+           WRITE REGION-RECORD;
+         END-PERFORM.
+         CLOSE REGIONS-FILE.
+       SAVE-REGIONS-EXIT.
+         EXIT.
+
+       END PROGRAM MAINTAIN-REGIONS.
