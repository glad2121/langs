@@ -7,32 +7,81 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
       * 地方の一覧
+      * このプログラムは元々独立した最小構成で書かれており、共通の
+      * COPY "Regions"は使わず、ここと直後の入れ子プログラム
+      * READ-REGIONS/READ-PREFECTURESの中に、地方・都道府県の並びを
+      * 独自に持たせています(PREFECTUREもOCCURS 10の固定表のまま
+      * です)。共通レイアウトへ揃えるのではなく、このズレをそのまま
+      * 残し、REGION-READER-COMPAREでREGIONS読み込み経路同士の食い
+      * 違いを検出する対象として使っています。
        01  REGIONS GLOBAL.
            05  REGIONS-COUNT            PIC 9(2) VALUE ZERO.
            05  REGION                   OCCURS 10 INDEXED BY I.
                10  REGION-CODE          PIC X(2) VALUE SPACE.
-               10  REGION-NAME          PIC N(4) VALUE SPACE.
+               10  REGION-NAME          PIC N(5) VALUE SPACE.
                10  PREFECTURES-COUNT    PIC 9(2) VALUE ZERO.
                10  PREFECTURE           OCCURS 10 INDEXED BY J.
                    15  PREFECTURE-CODE  PIC X(2) VALUE SPACE.
                    15  PREFECTURE-NAME  PIC N(5) VALUE SPACE.
-       
+                   15  POPULATION       PIC 9(8) VALUE ZERO.
+                   15  AREA-SQKM        PIC 9(5)V99 VALUE ZERO.
+      * 読み込み結果の突き合わせに使う期待値と作業項目
+       77  EXPECTED-REGIONS-COUNT       PIC 9(2) VALUE 8.
+       77  EXPECTED-PREFECTURES-COUNT   PIC 9(3) VALUE 47.
+       77  TOTAL-PREFECTURES-COUNT      PIC 9(3) VALUE ZERO.
+      * オペレーターが照会したい地方コード（"ALL"で全件表示）
+       77  QUERY-REGION-CODE            PIC X(3) VALUE SPACES.
+         88  QUERY-ALL-REGIONS          VALUE "ALL".
+
        PROCEDURE DIVISION.
          CALL "READ-REGIONS".
          CALL "READ-PREFECTURES".
-         
+         PERFORM RECONCILE-TOTALS.
+
+         DISPLAY "REGION-CODE (OR ALL):".
+         ACCEPT QUERY-REGION-CODE.
+
          PERFORM VARYING I FROM 1 BY 1 UNTIL I > REGIONS-COUNT
-           DISPLAY REGION-CODE(I)
-               ":" REGION-NAME(I)
-               ":" PREFECTURES-COUNT(I);
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > PREFECTURES-COUNT(I)
-             DISPLAY "  " PREFECTURE-CODE(I, J)
-                 ":" PREFECTURE-NAME(I, J);
-           END-PERFORM
+           IF QUERY-ALL-REGIONS
+               OR QUERY-REGION-CODE(1:2) = REGION-CODE(I)
+             THEN
+               DISPLAY REGION-CODE(I)
+                   ":" REGION-NAME(I)
+                   ":" PREFECTURES-COUNT(I);
+               PERFORM VARYING J FROM 1 BY 1
+                   UNTIL J > PREFECTURES-COUNT(I)
+                 DISPLAY "  " PREFECTURE-CODE(I, J)
+                     ":" PREFECTURE-NAME(I, J);
+               END-PERFORM
+           END-IF
          END-PERFORM
-         STOP RUN.
-      
-      *   
+         GOBACK.
+
+      *
+      * 読み込んだ地方数・都道府県数を期待値と突き合わせます。
+      *
+       RECONCILE-TOTALS SECTION.
+         MOVE 0 TO TOTAL-PREFECTURES-COUNT.
+         SET I TO 1.
+         PERFORM UNTIL I > REGIONS-COUNT
+           ADD PREFECTURES-COUNT(I) TO TOTAL-PREFECTURES-COUNT;
+           SET I UP BY 1;
+         END-PERFORM.
+         IF REGIONS-COUNT NOT = EXPECTED-REGIONS-COUNT
+           THEN
+             DISPLAY "RECONCILE-WARNING: REGIONS-COUNT=" REGIONS-COUNT
+                 " EXPECTED=" EXPECTED-REGIONS-COUNT;
+         END-IF.
+         IF TOTAL-PREFECTURES-COUNT NOT = EXPECTED-PREFECTURES-COUNT
+           THEN
+             DISPLAY "RECONCILE-WARNING: PREFECTURES-COUNT="
+                 TOTAL-PREFECTURES-COUNT
+                 " EXPECTED=" EXPECTED-PREFECTURES-COUNT;
+         END-IF.
+       RECONCILE-TOTALS-EXIT.
+         EXIT.
+
+      *
       *   地方の一覧を読み込みます。
       *   
          IDENTIFICATION DIVISION.
@@ -42,22 +91,35 @@
          INPUT-OUTPUT SECTION.
          FILE-CONTROL.
            SELECT REGIONS-FILE
-             ASSIGN TO "../data/Regions.txt"
+             ASSIGN DYNAMIC REGIONS-DATA-FILENAME
              ORGANIZATION IS LINE SEQUENTIAL
              FILE STATUS IS REGIONS-STATUS.
-         
+
          DATA DIVISION.
          FILE SECTION.
       *   地方ファイル
          FD  REGIONS-FILE.
          01  REGION-RECORD.
              05  REGION-CODE            PIC X(2).
-             05  NAME                   PIC N(4).
-         
+             05  NAME                   PIC N(5).
+             05  FILLER                 PIC X(20).
+
          WORKING-STORAGE SECTION.
          01  REGIONS-STATUS             PIC X(2).
-         
+      *   実行環境ごとにデータ集合を切り替えられるよう、環境変数
+      *   REGIONS_DATA_FILEが設定されていればそちらを使い、
+      *   なければ従来どおりの既定値を使います。
+         77  REGIONS-DATA-FILENAME      PIC X(80) VALUE
+             "../data/Regions.txt".
+         77  ENV-REGIONS-DATA-FILENAME  PIC X(80) VALUE SPACES.
+
          PROCEDURE DIVISION.
+           ACCEPT ENV-REGIONS-DATA-FILENAME
+               FROM ENVIRONMENT "REGIONS_DATA_FILE".
+           IF ENV-REGIONS-DATA-FILENAME NOT = SPACES
+             THEN
+               MOVE ENV-REGIONS-DATA-FILENAME TO REGIONS-DATA-FILENAME;
+           END-IF.
            OPEN INPUT REGIONS-FILE.
            SET I TO 1.
            PERFORM UNTIL REGIONS-STATUS NOT = "00"
@@ -86,10 +148,10 @@
          INPUT-OUTPUT SECTION.
          FILE-CONTROL.
            SELECT PREFECTURES-FILE
-             ASSIGN TO "../data/PrefectureRegions.txt"
+             ASSIGN DYNAMIC PREFECTURES-DATA-FILENAME
              ORGANIZATION IS LINE SEQUENTIAL
              FILE STATUS IS PREFECTURES-STATUS.
-         
+
          DATA DIVISION.
          FILE SECTION.
       *   都道府県ファイル
@@ -98,11 +160,27 @@
              05  PREFECTURE-CODE        PIC X(2).
              05  NAME                   PIC N(5).
              05  REGION-CODE            PIC X(2).
-         
+             05  POPULATION             PIC 9(8).
+             05  AREA-SQKM              PIC 9(5)V99.
+             05  FILLER                 PIC X(20).
+             05  FILLER                 PIC N(5).
+
          WORKING-STORAGE SECTION.
          01  PREFECTURES-STATUS         PIC X(2).
-         
+      *   環境変数PREFECTURES_DATA_FILEが設定されていればそちらを
+      *   使い、なければ従来どおりの既定値を使います。
+         77  PREFECTURES-DATA-FILENAME  PIC X(80) VALUE
+             "../data/PrefectureRegions.txt".
+         77  ENV-PREFECTURES-DATA-FILENAME PIC X(80) VALUE SPACES.
+
          PROCEDURE DIVISION.
+           ACCEPT ENV-PREFECTURES-DATA-FILENAME
+               FROM ENVIRONMENT "PREFECTURES_DATA_FILE".
+           IF ENV-PREFECTURES-DATA-FILENAME NOT = SPACES
+             THEN
+               MOVE ENV-PREFECTURES-DATA-FILENAME
+                   TO PREFECTURES-DATA-FILENAME;
+           END-IF.
            OPEN INPUT PREFECTURES-FILE.
            PERFORM UNTIL PREFECTURES-STATUS NOT = "00"
              READ PREFECTURES-FILE
@@ -117,7 +195,14 @@
                        REGION-CODE OF REGION(I)
                      ADD 1 TO PREFECTURES-COUNT(I);
                      SET J TO PREFECTURES-COUNT(I);
-                     MOVE PREFECTURE-RECORD TO PREFECTURE(I, J);
+                     MOVE PREFECTURE-CODE OF PREFECTURE-RECORD
+                         TO PREFECTURE-CODE OF PREFECTURE(I, J);
+                     MOVE NAME OF PREFECTURE-RECORD
+                         TO PREFECTURE-NAME OF PREFECTURE(I, J);
+                     MOVE POPULATION OF PREFECTURE-RECORD
+                         TO POPULATION OF PREFECTURE(I, J);
+                     MOVE AREA-SQKM OF PREFECTURE-RECORD
+                         TO AREA-SQKM OF PREFECTURE(I, J);
                  END-SEARCH
              END-READ
            END-PERFORM
