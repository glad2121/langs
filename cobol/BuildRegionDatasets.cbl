@@ -0,0 +1,358 @@
+      ******************************************************************
+      * 保守プログラム(MAINTAIN-REGIONS/MAINTAIN-PREFECTURES)が更新する
+      * 地方・都道府県のフラットファイル、および市区町村マスタの
+      * フラットファイルから、バッチ処理(REGION-BATCH)が読み込む
+      * 索引編成ファイルを組み立てます。フラットファイルが唯一の
+      * マスタであり、索引編成ファイルは実行のたびにここから作り
+      * 直される複写にすぎません。
+      *
+      * 都道府県マスタにはまだ発効日・終了日の記録がなく、
+      * 索引編成ファイル側の項目(EFFECTIVE-DATE, END-DATE)に
+      * 対応するデータがどこにも存在しないため、「制度発足以来
+      * ずっと有効」を表す既定値で補います。県庁所在地
+      * (CAPITAL-NAME)は都道府県マスタ自身が持つ値をそのまま
+      * 引き継ぎます。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUILD-REGION-DATASETS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT REGIONS-SOURCE-FILE
+           ASSIGN TO "../data/Regions.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REGIONS-SOURCE-STATUS.
+         SELECT REGIONS-TARGET-FILE
+           ASSIGN DYNAMIC REGIONS-TARGET-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS REGION-CODE
+           FILE STATUS IS REGIONS-TARGET-STATUS.
+         SELECT PREFECTURES-SOURCE-FILE
+           ASSIGN TO "../data/PrefectureRegions.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PREFECTURES-SOURCE-STATUS.
+         SELECT PREFECTURES-TARGET-FILE
+           ASSIGN DYNAMIC PREFECTURES-TARGET-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS PREFECTURE-KEY
+           FILE STATUS IS PREFECTURES-TARGET-STATUS.
+         SELECT MUNICIPALITIES-SOURCE-FILE
+           ASSIGN TO "../data/Municipalities.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS MUNICIPALITIES-SOURCE-STATUS.
+         SELECT MUNICIPALITIES-TARGET-FILE
+           ASSIGN DYNAMIC MUNICIPALITIES-TARGET-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS MUNICIPALITY-KEY
+           FILE STATUS IS MUNICIPALITIES-TARGET-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * 地方マスタ(保守プログラムが保守するフラットファイル)。
+       FD  REGIONS-SOURCE-FILE.
+       01  REGIONS-SOURCE-RECORD.
+         03  RS-REGION-CODE            PIC X(2).
+         03  RS-NAME                   PIC N(5).
+         03  RS-ENGLISH-NAME           PIC X(20).
+      * 地方マスタの索引編成ファイル。READ-REGIONSのREGION-RECORDと
+      * 同じ並びです。
+       FD  REGIONS-TARGET-FILE.
+       01  REGIONS-TARGET-RECORD.
+         03  REGION-CODE               PIC X(2).
+         03  NAME                      PIC N(5).
+         03  ENGLISH-NAME              PIC X(20).
+      * 都道府県マスタ(保守プログラムが保守するフラットファイル)。
+       FD  PREFECTURES-SOURCE-FILE.
+       01  PREFECTURES-SOURCE-RECORD.
+         03  PS-PREFECTURE-CODE        PIC X(2).
+         03  PS-NAME                   PIC N(5).
+         03  PS-REGION-CODE            PIC X(2).
+         03  PS-POPULATION             PIC 9(8).
+         03  PS-AREA-SQKM              PIC 9(5)V99.
+         03  PS-ENGLISH-NAME           PIC X(20).
+         03  PS-CAPITAL-NAME           PIC N(5).
+      * 都道府県マスタの索引編成ファイル。READ-PREFECTURESの
+      * PREFECTURE-RECORDと同じ並びです。
+       FD  PREFECTURES-TARGET-FILE.
+       01  PREFECTURES-TARGET-RECORD.
+         03  PREFECTURE-KEY.
+           05  PREFECTURE-CODE         PIC X(2).
+           05  EFFECTIVE-DATE          PIC 9(8).
+         03  END-DATE                  PIC 9(8).
+         03  NAME                      PIC N(5).
+         03  REGION-CODE               PIC X(2).
+         03  POPULATION                PIC 9(8).
+         03  AREA-SQKM                 PIC 9(5)V99.
+         03  ENGLISH-NAME              PIC X(20).
+         03  CAPITAL-NAME              PIC N(5).
+      * 市区町村マスタ(フラットファイル。保守プログラムはまだ
+      * ありません)。
+       FD  MUNICIPALITIES-SOURCE-FILE.
+       01  MUNICIPALITIES-SOURCE-RECORD.
+         03  MS-PREFECTURE-CODE        PIC X(2).
+         03  MS-MUNICIPALITY-CODE      PIC X(3).
+         03  MS-MUNICIPALITY-NAME      PIC N(8).
+      * 市区町村マスタの索引編成ファイル。READ-MUNICIPALITIESの
+      * MUNICIPALITY-RECORDと同じ並びです。
+       FD  MUNICIPALITIES-TARGET-FILE.
+       01  MUNICIPALITIES-TARGET-RECORD.
+         03  MUNICIPALITY-KEY.
+           05  PREFECTURE-CODE       PIC X(2).
+           05  MUNICIPALITY-CODE     PIC X(3).
+         03  MUNICIPALITY-NAME         PIC N(8).
+
+       WORKING-STORAGE SECTION.
+       77  REGIONS-SOURCE-STATUS       PIC X(2).
+       77  REGIONS-TARGET-STATUS       PIC X(2).
+       77  PREFECTURES-SOURCE-STATUS   PIC X(2).
+       77  PREFECTURES-TARGET-STATUS   PIC X(2).
+       77  MUNICIPALITIES-SOURCE-STATUS PIC X(2).
+       77  MUNICIPALITIES-TARGET-STATUS PIC X(2).
+       77  REGIONS-BUILT-COUNT         PIC 9(4) VALUE 0.
+       77  PREFECTURES-BUILT-COUNT     PIC 9(4) VALUE 0.
+       77  MUNICIPALITIES-BUILT-COUNT  PIC 9(4) VALUE 0.
+      * 都道府県マスタに発効日・終了日・県庁所在地の記録がまだない間、
+      * 索引編成ファイルへ組み立てる際に補う既定値です。1947年は
+      * 現行の都道府県制度が発足した年です。
+       77  DEFAULT-EFFECTIVE-DATE      PIC 9(8) VALUE 19470101.
+       77  DEFAULT-END-DATE            PIC 9(8) VALUE 99999999.
+
+       LINKAGE SECTION.
+       77  REGIONS-TARGET-FILENAME     PIC X(80).
+       77  PREFECTURES-TARGET-FILENAME PIC X(80).
+       77  MUNICIPALITIES-TARGET-FILENAME PIC X(80).
+
+       PROCEDURE DIVISION
+           USING REGIONS-TARGET-FILENAME, PREFECTURES-TARGET-FILENAME,
+               MUNICIPALITIES-TARGET-FILENAME.
+         MOVE 0 TO RETURN-CODE.
+         PERFORM BUILD-REGIONS-FILE.
+         IF RETURN-CODE = 0
+           THEN
+             PERFORM BUILD-PREFECTURES-FILE;
+         END-IF.
+         IF RETURN-CODE = 0
+           THEN
+             PERFORM BUILD-MUNICIPALITIES-FILE;
+         END-IF.
+       BUILD-REGION-DATASETS-EXIT.
+         EXIT PROGRAM.
+
+      ******************************************************************
+      * Regions.txtを読み込み、REGIONS-TARGET-FILENAMEが指す索引編成
+      * ファイルへそのまま複写します。
+      ******************************************************************
+       BUILD-REGIONS-FILE SECTION.
+         OPEN INPUT REGIONS-SOURCE-FILE.
+         IF REGIONS-SOURCE-STATUS NOT = "00"
+           THEN
+             DISPLAY "BUILD-REGION-DATASETS: UNABLE TO OPEN "
+                 "REGIONS-SOURCE-FILE STATUS=" REGIONS-SOURCE-STATUS;
+             MOVE 8 TO RETURN-CODE;
+           ELSE
+             OPEN OUTPUT REGIONS-TARGET-FILE;
+             IF REGIONS-TARGET-STATUS NOT = "00"
+               THEN
+                 DISPLAY "BUILD-REGION-DATASETS: UNABLE TO OPEN "
+                     REGIONS-TARGET-FILENAME
+                     " STATUS=" REGIONS-TARGET-STATUS;
+                 MOVE 8 TO RETURN-CODE;
+                 CLOSE REGIONS-SOURCE-FILE;
+               ELSE
+                 PERFORM UNTIL REGIONS-SOURCE-STATUS NOT = "00"
+                   READ REGIONS-SOURCE-FILE
+                     AT END
+                       CONTINUE;
+                     NOT AT END
+                       PERFORM WRITE-ONE-REGION;
+                   END-READ
+                 END-PERFORM;
+                 IF REGIONS-SOURCE-STATUS NOT = "10"
+                   THEN
+                     DISPLAY "BUILD-REGION-DATASETS: READ ERROR "
+                         "STATUS=" REGIONS-SOURCE-STATUS;
+                     MOVE 8 TO RETURN-CODE;
+                   ELSE
+                     DISPLAY "BUILD-REGION-DATASETS: BUILT "
+                         REGIONS-BUILT-COUNT " REGION RECORDS";
+                 END-IF;
+                 CLOSE REGIONS-SOURCE-FILE;
+                 CLOSE REGIONS-TARGET-FILE;
+             END-IF
+         END-IF.
+       BUILD-REGIONS-FILE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 地方1件分を索引編成ファイルへ書き出します。
+      ******************************************************************
+       WRITE-ONE-REGION SECTION.
+         MOVE RS-REGION-CODE TO REGION-CODE OF REGIONS-TARGET-RECORD.
+         MOVE RS-NAME TO NAME OF REGIONS-TARGET-RECORD.
+         MOVE RS-ENGLISH-NAME TO ENGLISH-NAME OF REGIONS-TARGET-RECORD.
+         WRITE REGIONS-TARGET-RECORD.
+         IF REGIONS-TARGET-STATUS = "00"
+           THEN
+             ADD 1 TO REGIONS-BUILT-COUNT;
+           ELSE
+             DISPLAY "BUILD-REGION-DATASETS: WRITE ERROR STATUS="
+                 REGIONS-TARGET-STATUS " REGION-CODE=" RS-REGION-CODE;
+         END-IF.
+       WRITE-ONE-REGION-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * PrefectureRegions.txtを読み込み、PREFECTURES-TARGET-FILENAME
+      * が指す索引編成ファイルへ複写します。発効日・終了日・県庁
+      * 所在地は、都道府県マスタにまだ記録がないため既定値で補います。
+      ******************************************************************
+       BUILD-PREFECTURES-FILE SECTION.
+         OPEN INPUT PREFECTURES-SOURCE-FILE.
+         IF PREFECTURES-SOURCE-STATUS NOT = "00"
+           THEN
+             DISPLAY "BUILD-REGION-DATASETS: UNABLE TO OPEN "
+                 "PREFECTURES-SOURCE-FILE STATUS="
+                 PREFECTURES-SOURCE-STATUS;
+             MOVE 8 TO RETURN-CODE;
+           ELSE
+             OPEN OUTPUT PREFECTURES-TARGET-FILE;
+             IF PREFECTURES-TARGET-STATUS NOT = "00"
+               THEN
+                 DISPLAY "BUILD-REGION-DATASETS: UNABLE TO OPEN "
+                     PREFECTURES-TARGET-FILENAME
+                     " STATUS=" PREFECTURES-TARGET-STATUS;
+                 MOVE 8 TO RETURN-CODE;
+                 CLOSE PREFECTURES-SOURCE-FILE;
+               ELSE
+                 PERFORM UNTIL PREFECTURES-SOURCE-STATUS NOT = "00"
+                   READ PREFECTURES-SOURCE-FILE
+                     AT END
+                       CONTINUE;
+                     NOT AT END
+                       PERFORM WRITE-ONE-PREFECTURE;
+                   END-READ
+                 END-PERFORM;
+                 IF PREFECTURES-SOURCE-STATUS NOT = "10"
+                   THEN
+                     DISPLAY "BUILD-REGION-DATASETS: READ ERROR "
+                         "STATUS=" PREFECTURES-SOURCE-STATUS;
+                     MOVE 8 TO RETURN-CODE;
+                   ELSE
+                     DISPLAY "BUILD-REGION-DATASETS: BUILT "
+                         PREFECTURES-BUILT-COUNT
+                         " PREFECTURE RECORDS";
+                 END-IF;
+                 CLOSE PREFECTURES-SOURCE-FILE;
+                 CLOSE PREFECTURES-TARGET-FILE;
+             END-IF
+         END-IF.
+       BUILD-PREFECTURES-FILE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 都道府県1件分を索引編成ファイルへ書き出します。
+      ******************************************************************
+       WRITE-ONE-PREFECTURE SECTION.
+         MOVE PS-PREFECTURE-CODE TO PREFECTURE-CODE OF
+             PREFECTURES-TARGET-RECORD.
+         MOVE DEFAULT-EFFECTIVE-DATE TO EFFECTIVE-DATE OF
+             PREFECTURES-TARGET-RECORD.
+         MOVE DEFAULT-END-DATE TO END-DATE OF
+             PREFECTURES-TARGET-RECORD.
+         MOVE PS-NAME TO NAME OF PREFECTURES-TARGET-RECORD.
+         MOVE PS-REGION-CODE TO REGION-CODE OF
+             PREFECTURES-TARGET-RECORD.
+         MOVE PS-POPULATION TO POPULATION OF
+             PREFECTURES-TARGET-RECORD.
+         MOVE PS-AREA-SQKM TO AREA-SQKM OF PREFECTURES-TARGET-RECORD.
+         MOVE PS-ENGLISH-NAME TO ENGLISH-NAME OF
+             PREFECTURES-TARGET-RECORD.
+         MOVE PS-CAPITAL-NAME TO CAPITAL-NAME OF
+             PREFECTURES-TARGET-RECORD.
+         WRITE PREFECTURES-TARGET-RECORD.
+         IF PREFECTURES-TARGET-STATUS = "00"
+           THEN
+             ADD 1 TO PREFECTURES-BUILT-COUNT;
+           ELSE
+             DISPLAY "BUILD-REGION-DATASETS: WRITE ERROR STATUS="
+                 PREFECTURES-TARGET-STATUS
+                 " PREFECTURE-CODE=" PS-PREFECTURE-CODE;
+         END-IF.
+       WRITE-ONE-PREFECTURE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * Municipalities.txtを読み込み、MUNICIPALITIES-TARGET-FILENAME
+      * が指す索引編成ファイルへそのまま複写します。
+      ******************************************************************
+       BUILD-MUNICIPALITIES-FILE SECTION.
+         OPEN INPUT MUNICIPALITIES-SOURCE-FILE.
+         IF MUNICIPALITIES-SOURCE-STATUS NOT = "00"
+           THEN
+             DISPLAY "BUILD-REGION-DATASETS: UNABLE TO OPEN "
+                 "MUNICIPALITIES-SOURCE-FILE STATUS="
+                 MUNICIPALITIES-SOURCE-STATUS;
+             MOVE 8 TO RETURN-CODE;
+           ELSE
+             OPEN OUTPUT MUNICIPALITIES-TARGET-FILE;
+             IF MUNICIPALITIES-TARGET-STATUS NOT = "00"
+               THEN
+                 DISPLAY "BUILD-REGION-DATASETS: UNABLE TO OPEN "
+                     MUNICIPALITIES-TARGET-FILENAME
+                     " STATUS=" MUNICIPALITIES-TARGET-STATUS;
+                 MOVE 8 TO RETURN-CODE;
+                 CLOSE MUNICIPALITIES-SOURCE-FILE;
+               ELSE
+                 PERFORM UNTIL MUNICIPALITIES-SOURCE-STATUS NOT = "00"
+                   READ MUNICIPALITIES-SOURCE-FILE
+                     AT END
+                       CONTINUE;
+                     NOT AT END
+                       PERFORM WRITE-ONE-MUNICIPALITY;
+                   END-READ
+                 END-PERFORM;
+                 IF MUNICIPALITIES-SOURCE-STATUS NOT = "10"
+                   THEN
+                     DISPLAY "BUILD-REGION-DATASETS: READ ERROR "
+                         "STATUS=" MUNICIPALITIES-SOURCE-STATUS;
+                     MOVE 8 TO RETURN-CODE;
+                   ELSE
+                     DISPLAY "BUILD-REGION-DATASETS: BUILT "
+                         MUNICIPALITIES-BUILT-COUNT
+                         " MUNICIPALITY RECORDS";
+                 END-IF;
+                 CLOSE MUNICIPALITIES-SOURCE-FILE;
+                 CLOSE MUNICIPALITIES-TARGET-FILE;
+             END-IF
+         END-IF.
+       BUILD-MUNICIPALITIES-FILE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 市区町村1件分を索引編成ファイルへ書き出します。
+      ******************************************************************
+       WRITE-ONE-MUNICIPALITY SECTION.
+         MOVE MS-PREFECTURE-CODE TO PREFECTURE-CODE OF
+             MUNICIPALITIES-TARGET-RECORD.
+         MOVE MS-MUNICIPALITY-CODE TO MUNICIPALITY-CODE OF
+             MUNICIPALITIES-TARGET-RECORD.
+         MOVE MS-MUNICIPALITY-NAME TO MUNICIPALITY-NAME OF
+             MUNICIPALITIES-TARGET-RECORD.
+         WRITE MUNICIPALITIES-TARGET-RECORD.
+         IF MUNICIPALITIES-TARGET-STATUS = "00"
+           THEN
+             ADD 1 TO MUNICIPALITIES-BUILT-COUNT;
+           ELSE
+             DISPLAY "BUILD-REGION-DATASETS: WRITE ERROR STATUS="
+                 MUNICIPALITIES-TARGET-STATUS
+                 " PREFECTURE-CODE=" MS-PREFECTURE-CODE
+                 " MUNICIPALITY-CODE=" MS-MUNICIPALITY-CODE;
+         END-IF.
+       WRITE-ONE-MUNICIPALITY-EXIT.
+         EXIT.
+
+       END PROGRAM BUILD-REGION-DATASETS.
