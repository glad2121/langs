@@ -0,0 +1,142 @@
+      ******************************************************************
+      * 市区町村の一覧を読み込みます。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. READ-MUNICIPALITIES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT MUNICIPALITIES-FILE
+           ASSIGN DYNAMIC MUNICIPALITIES-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS MUNICIPALITY-KEY
+           FILE STATUS IS MUNICIPALITIES-STATUS.
+         SELECT EXCEPTIONS-FILE
+           ASSIGN DYNAMIC EXCEPTIONS-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXCEPTIONS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * 市区町村ファイル
+       FD  MUNICIPALITIES-FILE.
+       01  MUNICIPALITY-RECORD.
+         03  MUNICIPALITY-KEY.
+             05  PREFECTURE-CODE       PIC X(2).
+             05  MUNICIPALITY-CODE     PIC X(3).
+         03  MUNICIPALITY-NAME         PIC N(8).
+      * 都道府県コードが見つからなかった市区町村を記録する例外ファイル
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTION-RECORD.
+         03  EX-PREFECTURE-CODE        PIC X(2).
+         03  EX-MUNICIPALITY-CODE      PIC X(3).
+         03  EX-MUNICIPALITY-NAME      PIC N(8).
+
+       WORKING-STORAGE SECTION.
+       01  MUNICIPALITIES-STATUS       PIC X(2).
+         88  MUNICIPALITIES-STATUS-OK  VALUE "00".
+         88  MUNICIPALITIES-STATUS-EOF VALUE "10".
+       01  EXCEPTIONS-STATUS           PIC X(2).
+       01  EXCEPTION-REASON            PIC X(30).
+       01  PREFECTURE-FOUND-SWITCH     PIC X.
+         88  PREFECTURE-FOUND          VALUE "Y".
+         88  PREFECTURE-NOT-FOUND      VALUE "N".
+
+       LINKAGE SECTION.
+       77  MUNICIPALITIES-FILENAME     PIC X(80).
+       77  EXCEPTIONS-FILENAME         PIC X(80).
+       01  REGIONS.
+         COPY "Regions".
+
+       PROCEDURE DIVISION
+           USING MUNICIPALITIES-FILENAME, EXCEPTIONS-FILENAME, REGIONS.
+         MOVE 0 TO RETURN-CODE.
+         OPEN INPUT MUNICIPALITIES-FILE.
+         IF MUNICIPALITIES-STATUS NOT = "00"
+           THEN
+             DISPLAY "READ-MUNICIPALITIES: UNABLE TO OPEN "
+                 "MUNICIPALITIES-FILE STATUS=" MUNICIPALITIES-STATUS;
+             MOVE 8 TO RETURN-CODE;
+           ELSE
+             OPEN OUTPUT EXCEPTIONS-FILE;
+             PERFORM UNTIL NOT MUNICIPALITIES-STATUS-OK
+               READ MUNICIPALITIES-FILE
+                 AT END
+                   CONTINUE;
+                 NOT AT END
+                   PERFORM ADD-MUNICIPALITY;
+               END-READ
+             END-PERFORM;
+             IF NOT MUNICIPALITIES-STATUS-EOF
+               THEN
+                 DISPLAY "READ-MUNICIPALITIES: READ ERROR STATUS="
+                     MUNICIPALITIES-STATUS;
+                 MOVE 8 TO RETURN-CODE;
+             END-IF;
+             CLOSE EXCEPTIONS-FILE;
+         END-IF.
+       READ-MUNICIPALITIES-EXIT.
+         CLOSE MUNICIPALITIES-FILE.
+         EXIT PROGRAM.
+
+      ******************************************************************
+      * 都道府県コードから地方・都道府県の位置を探し、市区町村を
+      * その配下に追加します。
+      ******************************************************************
+       ADD-MUNICIPALITY SECTION.
+         SET PREFECTURE-NOT-FOUND TO TRUE.
+         SET I TO 1.
+         PERFORM UNTIL I > REGIONS-COUNT OR PREFECTURE-FOUND
+           SET J TO 1;
+           SEARCH PREFECTURE VARYING J
+             AT END
+               SET I UP BY 1;
+             WHEN PREFECTURE-CODE OF PREFECTURE(I, J) =
+                 PREFECTURE-CODE OF MUNICIPALITY-RECORD
+               SET PREFECTURE-FOUND TO TRUE;
+           END-SEARCH
+         END-PERFORM.
+         IF PREFECTURE-NOT-FOUND
+           THEN
+             MOVE "PREFECTURE NOT-FOUND" TO EXCEPTION-REASON;
+             PERFORM WRITE-EXCEPTION;
+           ELSE
+             IF MUNICIPALITIES-COUNT(I, J) >= 20
+               THEN
+                 MOVE "MUNICIPALITY-TABLE-FULL" TO EXCEPTION-REASON;
+                 PERFORM WRITE-EXCEPTION;
+               ELSE
+                 ADD 1 TO MUNICIPALITIES-COUNT(I, J);
+                 SET K TO MUNICIPALITIES-COUNT(I, J);
+                 MOVE MUNICIPALITY-CODE OF MUNICIPALITY-RECORD
+                     TO MUNICIPALITY-CODE OF MUNICIPALITY(I, J, K);
+                 MOVE MUNICIPALITY-NAME OF MUNICIPALITY-RECORD
+                     TO MUNICIPALITY-NAME OF MUNICIPALITY(I, J, K);
+             END-IF
+         END-IF.
+       ADD-MUNICIPALITY-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 都道府県コードが見つからなかった市区町村を例外ファイルへ
+      * 書き出します。
+      ******************************************************************
+       WRITE-EXCEPTION SECTION.
+         DISPLAY EXCEPTION-REASON
+             ": PREFECTURE-CODE="
+             PREFECTURE-CODE OF MUNICIPALITY-RECORD
+             " MUNICIPALITY-CODE="
+             MUNICIPALITY-CODE OF MUNICIPALITY-RECORD.
+         MOVE PREFECTURE-CODE OF MUNICIPALITY-RECORD
+             TO EX-PREFECTURE-CODE.
+         MOVE MUNICIPALITY-CODE OF MUNICIPALITY-RECORD
+             TO EX-MUNICIPALITY-CODE.
+         MOVE MUNICIPALITY-NAME OF MUNICIPALITY-RECORD
+             TO EX-MUNICIPALITY-NAME.
+         WRITE EXCEPTION-RECORD.
+       WRITE-EXCEPTION-EXIT.
+         EXIT.
+
+       END PROGRAM READ-MUNICIPALITIES.
