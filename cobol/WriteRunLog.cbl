@@ -0,0 +1,52 @@
+      ******************************************************************
+      * バッチの各ステップの実行結果を、共有の実行ログファイルへ
+      * 1行追記します。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITE-RUN-LOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT RUN-LOG-FILE
+           ASSIGN TO "../data/RunLog.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RUN-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * 実行ログファイル。プログラム名・開始/終了日時・処理件数・
+      * 最終ファイル状態を1行1件で保持します。
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-RECORD.
+           COPY "RunLogEntry".
+
+       WORKING-STORAGE SECTION.
+       01  RUN-LOG-STATUS              PIC X(2).
+
+       LINKAGE SECTION.
+       01  RUN-LOG-ENTRY.
+           COPY "RunLogEntry".
+
+       PROCEDURE DIVISION USING RUN-LOG-ENTRY.
+           MOVE 0 TO RETURN-CODE.
+           OPEN EXTEND RUN-LOG-FILE.
+           IF RUN-LOG-STATUS = "35"
+             THEN
+      * 初回実行でまだファイルが存在しない場合は、新規に作成します。
+               OPEN OUTPUT RUN-LOG-FILE;
+           END-IF.
+           IF RUN-LOG-STATUS NOT = "00"
+             THEN
+               DISPLAY "WRITE-RUN-LOG: UNABLE TO OPEN RUN-LOG-FILE "
+                   "STATUS=" RUN-LOG-STATUS;
+               MOVE 8 TO RETURN-CODE;
+             ELSE
+               MOVE RUN-LOG-ENTRY TO RUN-LOG-RECORD;
+               WRITE RUN-LOG-RECORD;
+               CLOSE RUN-LOG-FILE;
+           END-IF.
+       WRITE-RUN-LOG-EXIT.
+           EXIT PROGRAM.
+
+       END PROGRAM WRITE-RUN-LOG.
