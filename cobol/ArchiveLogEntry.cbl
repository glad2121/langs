@@ -0,0 +1,5 @@
+           05  AL-ARCHIVE-DATE             PIC 9(8).
+           05  AL-REGIONS-FILE             PIC X(80).
+           05  AL-REGIONS-COUNT            PIC 9(3).
+           05  AL-PREFECTURES-FILE         PIC X(80).
+           05  AL-PREFECTURES-COUNT        PIC 9(4).
