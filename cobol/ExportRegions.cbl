@@ -0,0 +1,139 @@
+      ******************************************************************
+      * メモリ上に読み込んだ地方・都道府県マスタを、他システムが
+      * 固定長レイアウトを知らなくても読み取れるよう、見出し行付きの
+      * カンマ区切りファイルへ書き出します。英字名だけを出力し、
+      * 他システムが漢字コード（PIC N）を扱えなくても読み取れる
+      * 形式にします。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORT-REGIONS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT REGIONS-EXPORT-FILE
+           ASSIGN TO "../data/RegionsExport.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REGIONS-EXPORT-STATUS.
+         SELECT PREFECTURES-EXPORT-FILE
+           ASSIGN TO "../data/PrefecturesExport.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PREFECTURES-EXPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * 地方の見出し行付きカンマ区切り出力。
+       FD  REGIONS-EXPORT-FILE.
+       01  REGIONS-EXPORT-RECORD          PIC X(60).
+      * 都道府県の見出し行付きカンマ区切り出力。
+       FD  PREFECTURES-EXPORT-FILE.
+       01  PREFECTURES-EXPORT-RECORD      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  REGIONS-EXPORT-STATUS       PIC X(2).
+       01  PREFECTURES-EXPORT-STATUS   PIC X(2).
+      * 出力ファイルの1行目に書き出す項目名（見出し行）。
+       01  REGIONS-HEADER-LINE         PIC X(60) VALUE
+           "REGION-CODE,ENGLISH-NAME,PREFECTURE-COUNT".
+       01  PREFECTURES-HEADER-LINE     PIC X(80) VALUE
+           "REGION-CODE,PREFECTURE-CODE,ENGLISH-NAME,POPULATION,AREA-S"
+           & "QKM,EFFECTIVE-DATE,END-DATE".
+      * 地方1件分のカンマ区切り明細行を組み立てる作業領域。
+       01  REGIONS-DETAIL-LINE.
+         05  RX-REGION-CODE            PIC X(2).
+         05  FILLER                    PIC X(1) VALUE ",".
+         05  RX-ENGLISH-NAME           PIC X(20).
+         05  FILLER                    PIC X(1) VALUE ",".
+         05  RX-PREFECTURE-COUNT       PIC 9(2).
+      * 都道府県1件分のカンマ区切り明細行を組み立てる作業領域。
+       01  PREFECTURES-DETAIL-LINE.
+         05  PX-REGION-CODE            PIC X(2).
+         05  FILLER                    PIC X(1) VALUE ",".
+         05  PX-PREFECTURE-CODE        PIC X(2).
+         05  FILLER                    PIC X(1) VALUE ",".
+         05  PX-ENGLISH-NAME           PIC X(20).
+         05  FILLER                    PIC X(1) VALUE ",".
+         05  PX-POPULATION             PIC 9(8).
+         05  FILLER                    PIC X(1) VALUE ",".
+         05  PX-AREA-SQKM              PIC 9(5)V99.
+         05  FILLER                    PIC X(1) VALUE ",".
+         05  PX-EFFECTIVE-DATE         PIC 9(8).
+         05  FILLER                    PIC X(1) VALUE ",".
+         05  PX-END-DATE               PIC 9(8).
+
+       LINKAGE SECTION.
+       01  REGIONS.
+         COPY "Regions".
+
+       PROCEDURE DIVISION USING REGIONS.
+         MOVE 0 TO RETURN-CODE.
+         OPEN OUTPUT REGIONS-EXPORT-FILE.
+         OPEN OUTPUT PREFECTURES-EXPORT-FILE.
+         IF REGIONS-EXPORT-STATUS NOT = "00"
+             OR PREFECTURES-EXPORT-STATUS NOT = "00"
+           THEN
+             DISPLAY "EXPORT-REGIONS: UNABLE TO OPEN EXPORT FILE "
+                 "REGIONS-STATUS=" REGIONS-EXPORT-STATUS
+                 " PREFECTURES-STATUS=" PREFECTURES-EXPORT-STATUS;
+             MOVE 8 TO RETURN-CODE;
+           ELSE
+             MOVE REGIONS-HEADER-LINE TO REGIONS-EXPORT-RECORD;
+             WRITE REGIONS-EXPORT-RECORD;
+             MOVE PREFECTURES-HEADER-LINE TO PREFECTURES-EXPORT-RECORD;
+             WRITE PREFECTURES-EXPORT-RECORD;
+             PERFORM VARYING I FROM 1 BY 1 UNTIL I > REGIONS-COUNT
+               PERFORM EXPORT-REGION-ROW;
+               PERFORM VARYING J FROM 1 BY 1
+                   UNTIL J > PREFECTURES-COUNT(I)
+                 PERFORM EXPORT-PREFECTURE-ROW;
+               END-PERFORM
+             END-PERFORM;
+         END-IF.
+         CLOSE REGIONS-EXPORT-FILE.
+         CLOSE PREFECTURES-EXPORT-FILE.
+       EXPORT-REGIONS-EXIT.
+         EXIT PROGRAM.
+
+      ******************************************************************
+      * 地方1件分を、見出し行と対応するカンマ区切りの1行として
+      * 書き出します。
+      ******************************************************************
+       EXPORT-REGION-ROW SECTION.
+         MOVE REGION-CODE(I) TO RX-REGION-CODE.
+         MOVE REGION-ENGLISH-NAME(I) TO RX-ENGLISH-NAME.
+         MOVE PREFECTURES-COUNT(I) TO RX-PREFECTURE-COUNT.
+         MOVE REGIONS-DETAIL-LINE TO REGIONS-EXPORT-RECORD.
+         WRITE REGIONS-EXPORT-RECORD.
+         IF REGIONS-EXPORT-STATUS NOT = "00"
+           THEN
+             DISPLAY "EXPORT-REGIONS: WRITE FAILED FOR REGION-CODE="
+                 RX-REGION-CODE " STATUS=" REGIONS-EXPORT-STATUS;
+             MOVE 8 TO RETURN-CODE;
+         END-IF.
+       EXPORT-REGION-ROW-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 都道府県1件分を、所属する地方コードを付けてカンマ区切りの
+      * 1行として書き出します。
+      ******************************************************************
+       EXPORT-PREFECTURE-ROW SECTION.
+         MOVE REGION-CODE(I) TO PX-REGION-CODE.
+         MOVE PREFECTURE-CODE(I, J) TO PX-PREFECTURE-CODE.
+         MOVE ENGLISH-NAME OF PREFECTURE(I, J) TO PX-ENGLISH-NAME.
+         MOVE POPULATION OF PREFECTURE(I, J) TO PX-POPULATION.
+         MOVE AREA-SQKM OF PREFECTURE(I, J) TO PX-AREA-SQKM.
+         MOVE EFFECTIVE-DATE OF PREFECTURE(I, J) TO PX-EFFECTIVE-DATE.
+         MOVE END-DATE OF PREFECTURE(I, J) TO PX-END-DATE.
+         MOVE PREFECTURES-DETAIL-LINE TO PREFECTURES-EXPORT-RECORD.
+         WRITE PREFECTURES-EXPORT-RECORD.
+         IF PREFECTURES-EXPORT-STATUS NOT = "00"
+           THEN
+             DISPLAY "EXPORT-REGIONS: WRITE FAILED FOR PREFECTURE-CODE="
+                 PX-PREFECTURE-CODE " STATUS=" PREFECTURES-EXPORT-STATUS;
+             MOVE 8 TO RETURN-CODE;
+         END-IF.
+       EXPORT-PREFECTURE-ROW-EXIT.
+         EXIT.
+
+       END PROGRAM EXPORT-REGIONS.
