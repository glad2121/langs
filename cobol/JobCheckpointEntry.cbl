@@ -0,0 +1,2 @@
+           05  JCKPT-STEP-NUMBER           PIC 9(2).
+           05  JCKPT-STEP-NAME             PIC X(12).
