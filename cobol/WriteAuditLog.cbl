@@ -0,0 +1,52 @@
+      ******************************************************************
+      * 保守取引で行われた追加・訂正・削除を、共有の監査ログファイル
+      * へ1行追記します。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITE-AUDIT-LOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT AUDIT-LOG-FILE
+           ASSIGN TO "../data/AuditTrail.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * 監査ログファイル。更新者・対象ファイル・操作種別・キー・
+      * 変更後の名称・日時を1行1件で保持します。
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY "AuditEntry".
+
+       WORKING-STORAGE SECTION.
+       01  AUDIT-LOG-STATUS            PIC X(2).
+
+       LINKAGE SECTION.
+       01  AUDIT-LOG-ENTRY.
+           COPY "AuditEntry".
+
+       PROCEDURE DIVISION USING AUDIT-LOG-ENTRY.
+           MOVE 0 TO RETURN-CODE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDIT-LOG-STATUS = "35"
+             THEN
+      * 初回実行でまだファイルが存在しない場合は、新規に作成します。
+               OPEN OUTPUT AUDIT-LOG-FILE;
+           END-IF.
+           IF AUDIT-LOG-STATUS NOT = "00"
+             THEN
+               DISPLAY "WRITE-AUDIT-LOG: UNABLE TO OPEN AUDIT-LOG-FILE "
+                   "STATUS=" AUDIT-LOG-STATUS;
+               MOVE 8 TO RETURN-CODE;
+             ELSE
+               MOVE AUDIT-LOG-ENTRY TO AUDIT-LOG-RECORD;
+               WRITE AUDIT-LOG-RECORD;
+               CLOSE AUDIT-LOG-FILE;
+           END-IF.
+       WRITE-AUDIT-LOG-EXIT.
+           EXIT PROGRAM.
+
+       END PROGRAM WRITE-AUDIT-LOG.
