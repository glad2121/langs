@@ -0,0 +1,78 @@
+      ******************************************************************
+      * 地方・都道府県の一覧をCSV形式で書き出します。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITE-REGIONS-CSV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT CSV-FILE
+           ASSIGN DYNAMIC CSV-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * 地方・都道府県一覧CSVファイル
+       FD  CSV-FILE.
+       01  CSV-RECORD.
+         03  CSV-REGION-CODE           PIC X(2).
+         03  CSV-SEP-1                 PIC X(1).
+         03  CSV-REGION-NAME           PIC N(5).
+         03  CSV-SEP-2                 PIC X(1).
+         03  CSV-PREFECTURE-CODE       PIC X(2).
+         03  CSV-SEP-3                 PIC X(1).
+         03  CSV-PREFECTURE-NAME       PIC N(5).
+
+       WORKING-STORAGE SECTION.
+       01  CSV-STATUS                  PIC X(2).
+
+       LINKAGE SECTION.
+       77  CSV-FILENAME                PIC X(80).
+       01  REGIONS.
+         COPY "Regions".
+
+       PROCEDURE DIVISION
+           USING CSV-FILENAME, REGIONS.
+         MOVE 0 TO RETURN-CODE.
+         OPEN OUTPUT CSV-FILE.
+         IF CSV-STATUS NOT = "00"
+           THEN
+             DISPLAY "WRITE-REGIONS-CSV: UNABLE TO OPEN CSV-FILE "
+                 "STATUS=" CSV-STATUS;
+             MOVE 8 TO RETURN-CODE;
+           ELSE
+             PERFORM VARYING I FROM 1 BY 1 UNTIL I > REGIONS-COUNT
+               PERFORM VARYING J FROM 1 BY 1
+                   UNTIL J > PREFECTURES-COUNT(I)
+                 PERFORM WRITE-CSV-LINE;
+               END-PERFORM
+             END-PERFORM;
+             CLOSE CSV-FILE;
+         END-IF.
+       WRITE-REGIONS-CSV-EXIT.
+         EXIT PROGRAM.
+
+      ******************************************************************
+      * 1つの都道府県をCSVの1行として書き出します。
+      ******************************************************************
+       WRITE-CSV-LINE SECTION.
+         MOVE REGION-CODE(I) TO CSV-REGION-CODE.
+         MOVE "," TO CSV-SEP-1.
+         MOVE REGION-NAME(I) TO CSV-REGION-NAME.
+         MOVE "," TO CSV-SEP-2.
+         MOVE PREFECTURE-CODE(I, J) TO CSV-PREFECTURE-CODE.
+         MOVE "," TO CSV-SEP-3.
+         MOVE PREFECTURE-NAME(I, J) TO CSV-PREFECTURE-NAME.
+         WRITE CSV-RECORD.
+         IF CSV-STATUS NOT = "00"
+           THEN
+             DISPLAY "WRITE-REGIONS-CSV: WRITE ERROR STATUS="
+                 CSV-STATUS;
+             MOVE 8 TO RETURN-CODE;
+         END-IF.
+       WRITE-CSV-LINE-EXIT.
+         EXIT.
+
+       END PROGRAM WRITE-REGIONS-CSV.
