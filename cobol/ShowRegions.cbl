@@ -1,27 +1,232 @@
       ******************************************************************
-      * ’n•û‚Ìˆê——‚ð•\Ž¦‚µ‚Ü‚·B
+      * 地方別・都道府県別に、改ページと小計・合計付きの帳票形式で
+      * 一覧を表示します。
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SHOW-REGIONS.
-       
+
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  LANGUAGE-CODE                PIC X.
+         88  LANGUAGE-IS-ENGLISH        VALUE "E".
+         88  LANGUAGE-IS-JAPANESE       VALUE "J".
+       01  SORT-CODE                    PIC X.
+         88  SORT-BY-NAME               VALUE "Y".
+         88  SORT-BY-FILE-ORDER         VALUE "N".
+
+      * 都道府県を表示順に並べ替えるための添字表。
+       01  SORT-INDEX-TABLE.
+         05  SORT-INDEX                 OCCURS 50 INDEXED BY M
+                                         PIC 9(2).
+       01  SORT-WORK-1                   PIC 9(2).
+       01  M2                            PIC 9(2).
+
+      * 帳票の改ページ制御。
+       77  PAGE-SIZE-LINES              PIC 9(3) VALUE 60.
+       77  PAGE-NUMBER                  PIC 9(3) VALUE 0.
+       77  PAGE-NUMBER-EDIT             PIC ZZ9.
+       77  LINE-COUNT                   PIC 9(3) VALUE 0.
+
+      * 明細行の表示用編集項目。
+       77  POPULATION-EDIT              PIC ZZZZZZZZ9.
+       77  AREA-SQKM-EDIT               PIC ZZZZZ9.99.
+
+      * 地方ごとの小計と、全国の合計。
+       77  REGION-POPULATION            PIC 9(10) VALUE 0.
+       77  REGION-AREA-SQKM             PIC 9(7)V99 VALUE 0.
+       77  NATIONAL-PREFECTURE-COUNT    PIC 9(3) VALUE ZERO.
+       77  NATIONAL-POPULATION          PIC 9(10) VALUE 0.
+       77  NATIONAL-AREA-SQKM           PIC 9(7)V99 VALUE 0.
+
        LINKAGE SECTION.
        01  REGIONS.
          COPY "Regions".
-       
+
        PROCEDURE DIVISION USING REGIONS.
+         DISPLAY "J)JAPANESE-NAMES  E)ENGLISH-NAMES".
+         ACCEPT LANGUAGE-CODE.
+         DISPLAY "SORT-PREFECTURES-BY-NAME (Y/N)".
+         ACCEPT SORT-CODE.
+         MOVE 0 TO NATIONAL-PREFECTURE-COUNT.
+         MOVE 0 TO NATIONAL-POPULATION.
+         MOVE 0 TO NATIONAL-AREA-SQKM.
+         MOVE 0 TO PAGE-NUMBER.
+         MOVE PAGE-SIZE-LINES TO LINE-COUNT.
          PERFORM VARYING I FROM 1 BY 1
              UNTIL I > REGIONS-COUNT
-           DISPLAY REGION-CODE(I)
-               ":" REGION-NAME(I)
-               "(" PREFECTURES-COUNT(I) ")";
-           PERFORM VARYING J FROM 1 BY 1
-               UNTIL J > PREFECTURES-COUNT(I)
-             DISPLAY "  " PREFECTURE-CODE(I, J)
-                 ":" PREFECTURE-NAME(I, J);
-           END-PERFORM
+           PERFORM PRINT-REGION-HEADER;
+           PERFORM BUILD-SORT-INDEX;
+           IF SORT-BY-NAME
+             THEN
+               PERFORM SORT-PREFECTURE-INDEX;
+           END-IF;
+           MOVE 0 TO REGION-POPULATION;
+           MOVE 0 TO REGION-AREA-SQKM;
+           PERFORM VARYING M FROM 1 BY 1
+               UNTIL M > PREFECTURES-COUNT(I)
+             SET J TO SORT-INDEX(M);
+             PERFORM PRINT-PREFECTURE-LINE;
+             ADD POPULATION OF PREFECTURE(I, J) TO REGION-POPULATION;
+             ADD AREA-SQKM OF PREFECTURE(I, J) TO REGION-AREA-SQKM;
+           END-PERFORM;
+           PERFORM PRINT-REGION-SUBTOTAL;
+           ADD PREFECTURES-COUNT(I) TO NATIONAL-PREFECTURE-COUNT;
+           ADD REGION-POPULATION TO NATIONAL-POPULATION;
+           ADD REGION-AREA-SQKM TO NATIONAL-AREA-SQKM;
          END-PERFORM.
+         PERFORM PRINT-GRAND-TOTAL.
        SHOW-REGIONS-EXIT.
          EXIT PROGRAM.
-       
+
+      ******************************************************************
+      * 印字済み行数がページの行数に達していれば、改ページして
+      * 見出しを表示します。
+      ******************************************************************
+       CHECK-PAGE-BREAK SECTION.
+         IF LINE-COUNT >= PAGE-SIZE-LINES
+           THEN
+             PERFORM PRINT-PAGE-HEADER;
+         END-IF.
+       CHECK-PAGE-BREAK-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 帳票の見出しと項目名を表示します（改ページのたびに呼ばれます）。
+      ******************************************************************
+       PRINT-PAGE-HEADER SECTION.
+         ADD 1 TO PAGE-NUMBER.
+         MOVE PAGE-NUMBER TO PAGE-NUMBER-EDIT.
+         DISPLAY "=================================================".
+         DISPLAY "  REGION / PREFECTURE REPORT          PAGE "
+             PAGE-NUMBER-EDIT.
+         DISPLAY "=================================================".
+         DISPLAY "CODE  REGION/PREFECTURE          POPULATION"
+             "     AREA-SQKM".
+         DISPLAY "----  ------------------------  -----------"
+             "     ---------".
+         MOVE 0 TO LINE-COUNT.
+       PRINT-PAGE-HEADER-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 地方の見出し行を表示します（制御中断の先頭）。
+      ******************************************************************
+       PRINT-REGION-HEADER SECTION.
+         PERFORM CHECK-PAGE-BREAK.
+         IF LANGUAGE-IS-ENGLISH
+           THEN
+             DISPLAY REGION-CODE(I) "    " REGION-ENGLISH-NAME(I);
+           ELSE
+             DISPLAY REGION-CODE(I) "    " REGION-NAME(I);
+         END-IF.
+         ADD 1 TO LINE-COUNT.
+       PRINT-REGION-HEADER-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 都道府県1件分の明細行を表示します。
+      ******************************************************************
+       PRINT-PREFECTURE-LINE SECTION.
+         PERFORM CHECK-PAGE-BREAK.
+         MOVE POPULATION OF PREFECTURE(I, J) TO POPULATION-EDIT.
+         MOVE AREA-SQKM OF PREFECTURE(I, J) TO AREA-SQKM-EDIT.
+         IF LANGUAGE-IS-ENGLISH
+           THEN
+             DISPLAY "  " PREFECTURE-CODE(I, J)
+                 "  " ENGLISH-NAME OF PREFECTURE(I, J)
+                 "  " POPULATION-EDIT
+                 "  " AREA-SQKM-EDIT;
+           ELSE
+             DISPLAY "  " PREFECTURE-CODE(I, J)
+                 "  " PREFECTURE-NAME(I, J)
+                 "  " POPULATION-EDIT
+                 "  " AREA-SQKM-EDIT;
+         END-IF.
+         ADD 1 TO LINE-COUNT.
+       PRINT-PREFECTURE-LINE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 地方の小計行を表示します（制御中断の合計）。
+      ******************************************************************
+       PRINT-REGION-SUBTOTAL SECTION.
+         PERFORM CHECK-PAGE-BREAK.
+         MOVE REGION-POPULATION TO POPULATION-EDIT.
+         MOVE REGION-AREA-SQKM TO AREA-SQKM-EDIT.
+         DISPLAY "  ----".
+         DISPLAY "  SUBTOTAL  PREFECTURES=" PREFECTURES-COUNT(I)
+             "  " POPULATION-EDIT "  " AREA-SQKM-EDIT.
+         ADD 1 TO LINE-COUNT.
+       PRINT-REGION-SUBTOTAL-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 全国の合計行を表示します。
+      ******************************************************************
+       PRINT-GRAND-TOTAL SECTION.
+         PERFORM CHECK-PAGE-BREAK.
+         MOVE NATIONAL-POPULATION TO POPULATION-EDIT.
+         MOVE NATIONAL-AREA-SQKM TO AREA-SQKM-EDIT.
+         DISPLAY "=================================================".
+         DISPLAY "GRAND TOTAL  REGIONS=" REGIONS-COUNT
+             "  PREFECTURES=" NATIONAL-PREFECTURE-COUNT.
+         DISPLAY "             POPULATION=" POPULATION-EDIT
+             "  AREA-SQKM=" AREA-SQKM-EDIT.
+         DISPLAY "=================================================".
+       PRINT-GRAND-TOTAL-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 現在の地方の都道府県を、ファイルに読み込んだ順で添字表に
+      * セットします。
+      ******************************************************************
+       BUILD-SORT-INDEX SECTION.
+         PERFORM VARYING M FROM 1 BY 1
+             UNTIL M > PREFECTURES-COUNT(I)
+           MOVE M TO SORT-INDEX(M);
+         END-PERFORM.
+       BUILD-SORT-INDEX-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 添字表を、選択された言語での都道府県名の昇順に並べ替えます
+      * （単純選択法）。
+      ******************************************************************
+       SORT-PREFECTURE-INDEX SECTION.
+         PERFORM VARYING M FROM 1 BY 1
+             UNTIL M >= PREFECTURES-COUNT(I)
+           COMPUTE M2 = M + 1;
+           PERFORM VARYING M2 FROM M2 BY 1
+               UNTIL M2 > PREFECTURES-COUNT(I)
+             SET J TO SORT-INDEX(M);
+             SET K TO SORT-INDEX(M2);
+             IF LANGUAGE-IS-ENGLISH
+               THEN
+                 IF ENGLISH-NAME OF PREFECTURE(I, J) >
+                     ENGLISH-NAME OF PREFECTURE(I, K)
+                   THEN
+                     PERFORM SWAP-SORT-INDEX;
+                 END-IF;
+               ELSE
+                 IF PREFECTURE-NAME OF PREFECTURE(I, J) >
+                     PREFECTURE-NAME OF PREFECTURE(I, K)
+                   THEN
+                     PERFORM SWAP-SORT-INDEX;
+                 END-IF;
+             END-IF
+           END-PERFORM
+         END-PERFORM.
+       SORT-PREFECTURE-INDEX-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 添字表の M 番目と M2 番目の要素を入れ替えます。
+      ******************************************************************
+       SWAP-SORT-INDEX SECTION.
+         MOVE SORT-INDEX(M) TO SORT-WORK-1.
+         MOVE SORT-INDEX(M2) TO SORT-INDEX(M).
+         MOVE SORT-WORK-1 TO SORT-INDEX(M2).
+       SWAP-SORT-INDEX-EXIT.
+         EXIT.
+
        END PROGRAM SHOW-REGIONS.
