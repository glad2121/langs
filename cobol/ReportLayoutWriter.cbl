@@ -0,0 +1,191 @@
+      ******************************************************************
+      * 項目名・PICTURE句・開始桁をレイアウト定義ファイルから読み込み、
+      * それに従って抽出データファイルの各行を固定長の帳票行へ整形
+      * します。PICTURES.cblのように項目のPICTURE句と桁位置をコンパ
+      * イル時に決め打ちしなくても、レイアウト定義ファイルを差し替え
+      * るだけで、その場限りの固定長帳票を作れるようにするための
+      * 汎用ユーティリティです。
+      *
+      * レイアウト定義ファイル(1行1項目、":"区切り)
+      *   項目名:PICTURE句:開始桁
+      *   例) PREFECTURE-CODE:X(02):001
+      * 対応するPICTURE句は「X(nn)」(英数字、左詰め)と「9(nn)」
+      * (数字、右詰めゼロ詰め)の簡易形式に限ります。編集用の記号や
+      * 小数点を含む本格的なPICTURE句までは解釈しません。
+      *
+      * 抽出データファイル(1行1出力行分、"|"区切り)
+      *   レイアウト定義と同じ並び順で、項目の生値を保持します。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-LAYOUT-WRITER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT LAYOUT-FILE
+           ASSIGN TO "../data/ReportLayout.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LAYOUT-STATUS.
+         SELECT EXTRACT-DATA-FILE
+           ASSIGN TO "../data/ReportLayoutData.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXTRACT-DATA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * レイアウト定義ファイル
+       FD  LAYOUT-FILE.
+       01  LAYOUT-RECORD                 PIC X(80).
+      * 抽出データファイル
+       FD  EXTRACT-DATA-FILE.
+       01  EXTRACT-DATA-RECORD           PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  LAYOUT-STATUS                 PIC X(2).
+         88  LAYOUT-STATUS-OK            VALUE "00".
+         88  LAYOUT-STATUS-EOF           VALUE "10".
+       01  EXTRACT-DATA-STATUS           PIC X(2).
+         88  EXTRACT-DATA-STATUS-OK      VALUE "00".
+         88  EXTRACT-DATA-STATUS-EOF     VALUE "10".
+      * レイアウト定義を保持する表。
+       01  LAYOUT-TABLE.
+         05  LAYOUT-ENTRY                OCCURS 20 INDEXED BY LI.
+           10  LO-FIELD-NAME             PIC X(20).
+           10  LO-PICTURE-CLAUSE         PIC X(5).
+           10  LO-FIELD-TYPE             PIC X(1).
+           10  LO-FIELD-WIDTH            PIC 9(2).
+           10  LO-START-COL              PIC 9(3).
+       77  LAYOUT-ENTRY-COUNT            PIC 9(2) VALUE 0.
+      * 1行分の生値を、レイアウト定義と同じ並び順で保持する表。
+       01  RAW-VALUES.
+         05  RAW-VALUE                   OCCURS 20 INDEXED BY VI
+                                          PIC X(30).
+      * 整形結果を組み立てる作業域。
+       77  OUTPUT-LINE                   PIC X(132).
+      * 数字項目をゼロ詰めするための一時項目。
+       77  NUMERIC-BUFFER                PIC 9(18).
+       77  NUMERIC-OFFSET                PIC 9(2).
+      * レイアウト行の開始桁を数値に変換するための一時項目。
+       77  START-COL-TEXT                PIC X(3).
+
+       PROCEDURE DIVISION.
+         MOVE 0 TO RETURN-CODE.
+         PERFORM LOAD-LAYOUT.
+         IF RETURN-CODE = 0
+           THEN
+             PERFORM FORMAT-DATA-FILE;
+         END-IF.
+       REPORT-LAYOUT-WRITER-EXIT.
+         STOP RUN.
+
+      ******************************************************************
+      * レイアウト定義ファイルを読み込み、LAYOUT-TABLEを組み立てます。
+      ******************************************************************
+       LOAD-LAYOUT SECTION.
+         OPEN INPUT LAYOUT-FILE.
+         IF NOT LAYOUT-STATUS-OK
+           THEN
+             DISPLAY "REPORT-LAYOUT-WRITER: UNABLE TO OPEN "
+                 "LAYOUT-FILE STATUS=" LAYOUT-STATUS;
+             MOVE 8 TO RETURN-CODE;
+           ELSE
+             PERFORM UNTIL NOT LAYOUT-STATUS-OK
+               READ LAYOUT-FILE
+                 AT END
+                   CONTINUE;
+                 NOT AT END
+                   PERFORM PARSE-LAYOUT-LINE;
+               END-READ
+             END-PERFORM;
+             CLOSE LAYOUT-FILE;
+         END-IF.
+       LOAD-LAYOUT-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * レイアウト定義の1行を、項目名・PICTURE句・型・桁幅・開始桁に
+      * 分解し、LAYOUT-TABLEへ1件追加します。
+      ******************************************************************
+       PARSE-LAYOUT-LINE SECTION.
+         IF LAYOUT-ENTRY-COUNT >= 20
+           THEN
+             DISPLAY "REPORT-LAYOUT-WRITER: LAYOUT-TABLE-FULL";
+           ELSE
+             ADD 1 TO LAYOUT-ENTRY-COUNT;
+             UNSTRING LAYOUT-RECORD DELIMITED BY ":"
+                 INTO LO-FIELD-NAME(LAYOUT-ENTRY-COUNT)
+                      LO-PICTURE-CLAUSE(LAYOUT-ENTRY-COUNT)
+                      START-COL-TEXT;
+             MOVE START-COL-TEXT TO LO-START-COL(LAYOUT-ENTRY-COUNT);
+             MOVE LO-PICTURE-CLAUSE(LAYOUT-ENTRY-COUNT)(1:1)
+                 TO LO-FIELD-TYPE(LAYOUT-ENTRY-COUNT);
+             MOVE LO-PICTURE-CLAUSE(LAYOUT-ENTRY-COUNT)(3:2)
+                 TO LO-FIELD-WIDTH(LAYOUT-ENTRY-COUNT);
+         END-IF.
+       PARSE-LAYOUT-LINE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 抽出データファイルを読み込み、行ごとに整形して表示します。
+      ******************************************************************
+       FORMAT-DATA-FILE SECTION.
+         OPEN INPUT EXTRACT-DATA-FILE.
+         IF NOT EXTRACT-DATA-STATUS-OK
+           THEN
+             DISPLAY "REPORT-LAYOUT-WRITER: UNABLE TO OPEN "
+                 "EXTRACT-DATA-FILE STATUS=" EXTRACT-DATA-STATUS;
+             MOVE 8 TO RETURN-CODE;
+           ELSE
+             PERFORM UNTIL NOT EXTRACT-DATA-STATUS-OK
+               READ EXTRACT-DATA-FILE
+                 AT END
+                   CONTINUE;
+                 NOT AT END
+                   PERFORM FORMAT-ONE-LINE;
+               END-READ
+             END-PERFORM;
+             CLOSE EXTRACT-DATA-FILE;
+         END-IF.
+       FORMAT-DATA-FILE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 抽出データ1行分を生値の表へ分解し、レイアウト定義の順に
+      * 帳票行へ組み立てて表示します。
+      ******************************************************************
+       FORMAT-ONE-LINE SECTION.
+         UNSTRING EXTRACT-DATA-RECORD DELIMITED BY "|"
+             INTO RAW-VALUE(1)  RAW-VALUE(2)  RAW-VALUE(3)
+                  RAW-VALUE(4)  RAW-VALUE(5)  RAW-VALUE(6)
+                  RAW-VALUE(7)  RAW-VALUE(8)  RAW-VALUE(9)
+                  RAW-VALUE(10) RAW-VALUE(11) RAW-VALUE(12)
+                  RAW-VALUE(13) RAW-VALUE(14) RAW-VALUE(15)
+                  RAW-VALUE(16) RAW-VALUE(17) RAW-VALUE(18)
+                  RAW-VALUE(19) RAW-VALUE(20).
+         MOVE SPACES TO OUTPUT-LINE.
+         PERFORM VARYING LI FROM 1 BY 1 UNTIL LI > LAYOUT-ENTRY-COUNT
+           PERFORM PLACE-ONE-FIELD;
+         END-PERFORM.
+         DISPLAY OUTPUT-LINE.
+       FORMAT-ONE-LINE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 項目1件分を、そのPICTURE句の型に従って帳票行の開始桁へ配置
+      * します。Xは左詰め空白詰め、9は右詰めゼロ詰めとします。
+      ******************************************************************
+       PLACE-ONE-FIELD SECTION.
+         IF LO-FIELD-TYPE(LI) = "X"
+           THEN
+             MOVE RAW-VALUE(LI)(1:LO-FIELD-WIDTH(LI))
+                 TO OUTPUT-LINE(LO-START-COL(LI):LO-FIELD-WIDTH(LI));
+           ELSE
+             MOVE RAW-VALUE(LI) TO NUMERIC-BUFFER;
+             COMPUTE NUMERIC-OFFSET = 19 - LO-FIELD-WIDTH(LI);
+             MOVE NUMERIC-BUFFER(NUMERIC-OFFSET:LO-FIELD-WIDTH(LI))
+                 TO OUTPUT-LINE(LO-START-COL(LI):LO-FIELD-WIDTH(LI));
+         END-IF.
+       PLACE-ONE-FIELD-EXIT.
+         EXIT.
+
+       END PROGRAM REPORT-LAYOUT-WRITER.
