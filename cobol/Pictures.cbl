@@ -20,6 +20,10 @@
            05  FILLER      PIC X           VALUE "|".
            05  PIC-SVP9    PIC SVPP999.
            05  FILLER      PIC X           VALUE "|".
+           05  PIC-CUR9    PIC $$$,$$9.99.
+           05  FILLER      PIC X           VALUE "|".
+           05  PIC-ZS9     PIC Z,ZZ9.
+           05  FILLER      PIC X           VALUE "|".
          03  PACKED-DATA.
            05  FILLER      PIC X           VALUE "|".
            05  PIC-S9-PD   PIC S9(5)       USAGE PACKED-DECIMAL.
@@ -30,7 +34,18 @@
            05  FILLER      PIC X           VALUE "|".
            05  PIC-SVP9-PD PIC SVPP999     USAGE PACKED-DECIMAL.
            05  FILLER      PIC X           VALUE "|".
-       
+         03  ROUNDING-DATA.
+           05  FILLER      PIC X           VALUE "|".
+           05  ROUND-SOURCE
+                           PIC S9(3)V999.
+           05  FILLER      PIC X           VALUE "|".
+           05  ROUND-TARGET-R
+                           PIC S9(3)V99.
+           05  FILLER      PIC X           VALUE "|".
+           05  ROUND-TARGET-T
+                           PIC S9(3)V99.
+           05  FILLER      PIC X           VALUE "|".
+
        PROCEDURE DIVISION.
          MOVE 123     TO PIC-X.
          MOVE "123"   TO PIC-A.
@@ -41,27 +56,45 @@
          MOVE 1.23    TO PIC-S9V9.
          MOVE 1234    TO PIC-S9P.
          MOVE 0.1234  TO PIC-SVP9.
+         MOVE 1234.5  TO PIC-CUR9.
+         MOVE 45      TO PIC-ZS9.
          MOVE 123     TO PIC-S9-PD.
          MOVE 1.23    TO PIC-S9V9-PD.
          MOVE 1234    TO PIC-S9P-PD.
          MOVE 0.1234  TO PIC-SVP9-PD.
          PERFORM DISPLAY-NUMBERS.
          DISPLAY DISPLAY-DATA.
-         
+
+         MOVE 1.235   TO ROUND-SOURCE.
+         COMPUTE ROUND-TARGET-R ROUNDED = ROUND-SOURCE.
+         COMPUTE ROUND-TARGET-T = ROUND-SOURCE.
+         PERFORM DISPLAY-ROUNDING.
+         DISPLAY ROUNDING-DATA.
+
          MOVE -1234.5 TO PIC-MC9V9.
          MOVE -123    TO PIC-S9.
          MOVE -1.23   TO PIC-S9V9.
          MOVE -1234   TO PIC-S9P.
          MOVE -0.1234 TO PIC-SVP9.
+         MOVE -1234.5 TO PIC-CUR9.
+         MOVE 7       TO PIC-ZS9.
          MOVE 123     TO PIC-S9-PD.
          MOVE -1.23   TO PIC-S9V9-PD.
          MOVE -1234   TO PIC-S9P-PD.
          MOVE -0.1234 TO PIC-SVP9-PD.
          PERFORM DISPLAY-NUMBERS.
          DISPLAY DISPLAY-DATA.
-         
-         STOP RUN.
-       
+
+         MOVE -1.235  TO ROUND-SOURCE.
+         COMPUTE ROUND-TARGET-R ROUNDED = ROUND-SOURCE.
+         COMPUTE ROUND-TARGET-T = ROUND-SOURCE.
+         PERFORM DISPLAY-ROUNDING.
+         DISPLAY ROUNDING-DATA.
+
+         PERFORM DISPLAY-OVERFLOW-DEMO.
+
+         GOBACK.
+
        DISPLAY-TEXTS SECTION.
          DISPLAY PIC-X.
          DISPLAY PIC-A.
@@ -73,10 +106,42 @@
          DISPLAY PIC-S9V9.
          DISPLAY PIC-S9P.
          DISPLAY PIC-SVP9.
+         DISPLAY PIC-CUR9.
+         DISPLAY PIC-ZS9.
          DISPLAY PIC-S9-PD.
          DISPLAY PIC-S9V9-PD.
          DISPLAY PIC-S9P-PD.
          DISPLAY PIC-SVP9-PD.
          EXIT.
-       
+
+      * ROUND-SOURCEの3桁目をROUNDEDありと切り捨て(なし)の両方で
+      * 2桁に丸め、その違いを見せます。
+       DISPLAY-ROUNDING SECTION.
+         DISPLAY ROUND-SOURCE.
+         DISPLAY ROUND-TARGET-R.
+         DISPLAY ROUND-TARGET-T.
+         EXIT.
+
+      * PIC-S9P(S99PPP、有効桁2桁の尺度付き項目)とその圧縮数値版
+      * PIC-S9P-PDへ、有効桁数を超える値をCOMPUTEで代入し、
+      * ON SIZE ERRORが検出されること、およびその際に格納される
+      * 値が黙って切り捨てられることを示します。
+       DISPLAY-OVERFLOW-DEMO SECTION.
+         COMPUTE PIC-S9P = 123456
+           ON SIZE ERROR
+             DISPLAY "PIC-S9P: ON SIZE ERROR MOVING 123456"
+           NOT ON SIZE ERROR
+             DISPLAY "PIC-S9P: NO SIZE ERROR"
+         END-COMPUTE.
+         DISPLAY "PIC-S9P AFTER OVERFLOW=" PIC-S9P.
+
+         COMPUTE PIC-S9P-PD = 123456
+           ON SIZE ERROR
+             DISPLAY "PIC-S9P-PD: ON SIZE ERROR MOVING 123456"
+           NOT ON SIZE ERROR
+             DISPLAY "PIC-S9P-PD: NO SIZE ERROR"
+         END-COMPUTE.
+         DISPLAY "PIC-S9P-PD AFTER OVERFLOW=" PIC-S9P-PD.
+         EXIT.
+
        END PROGRAM PICTURES.
