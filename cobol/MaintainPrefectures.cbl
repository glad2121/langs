@@ -0,0 +1,303 @@
+      ******************************************************************
+      * 都道府県ファイルを保守します（追加・訂正・削除）。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINTAIN-PREFECTURES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT PREFECTURES-FILE
+           ASSIGN TO "../data/PrefectureRegions.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PREFECTURES-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * 都道府県ファイル
+       FD  PREFECTURES-FILE.
+       01  PREFECTURE-RECORD.
+         03  PREFECTURE-CODE           PIC X(2).
+         03  NAME                      PIC N(5).
+         03  REGION-CODE               PIC X(2).
+         03  POPULATION                PIC 9(8).
+         03  AREA-SQKM                 PIC 9(5)V99.
+         03  ENGLISH-NAME              PIC X(20).
+         03  CAPITAL-NAME              PIC N(5).
+
+       WORKING-STORAGE SECTION.
+       01  PREFECTURES-STATUS          PIC X(2).
+
+      * メモリ上に読み込んだ都道府県の一覧。
+       01  PREFECTURE-TABLE-COUNT      PIC 9(2) VALUE ZERO.
+       01  PREFECTURE-TABLE.
+         03  PREFECTURE-ENTRY          OCCURS 50 INDEXED BY K.
+             05  T-PREFECTURE-CODE     PIC X(2).
+             05  T-NAME                PIC N(5).
+             05  T-REGION-CODE         PIC X(2).
+             05  T-POPULATION          PIC 9(8).
+             05  T-AREA-SQKM           PIC 9(5)V99.
+             05  T-ENGLISH-NAME        PIC X(20).
+             05  T-CAPITAL-NAME        PIC N(5).
+
+      * 操作の入力。
+       01  OPERATION-CODE              PIC X.
+         88  OPERATION-IS-ADD          VALUE "A".
+         88  OPERATION-IS-CHANGE       VALUE "C".
+         88  OPERATION-IS-DELETE       VALUE "D".
+         88  OPERATION-IS-INQUIRE      VALUE "I".
+         88  OPERATION-IS-EXIT         VALUE "X".
+       01  IN-PREFECTURE-CODE          PIC X(2).
+       01  IN-NAME                     PIC N(5).
+       01  IN-REGION-CODE              PIC X(2).
+       01  IN-POPULATION               PIC 9(8).
+       01  IN-AREA-SQKM                PIC 9(5)V99.
+       01  IN-ENGLISH-NAME             PIC X(20).
+       01  IN-CAPITAL-NAME             PIC N(5).
+
+      * 検索結果。
+       01  FOUND-SWITCH                PIC X.
+         88  ENTRY-FOUND               VALUE "Y".
+         88  ENTRY-NOT-FOUND           VALUE "N".
+
+      * 監査ログへ書き出す1件分の情報。
+       01  AUDIT-LOG-ENTRY.
+           COPY "AuditEntry".
+      * 監査ログの日時を組み立てるための一時項目。
+       77  LOG-DATE                    PIC 9(8).
+       77  LOG-TIME                    PIC 9(8).
+      * WRITE-AUDIT-LOG呼び出しの前後でRETURN-CODEを退避するための
+      * 項目。
+       77  SAVED-RETURN-CODE           PIC S9(9).
+
+       PROCEDURE DIVISION.
+         PERFORM LOAD-PREFECTURES.
+         PERFORM UNTIL OPERATION-IS-EXIT
+           PERFORM ACCEPT-OPERATION;
+           IF OPERATION-IS-ADD
+             THEN
+               PERFORM ADD-ENTRY;
+             ELSE
+               IF OPERATION-IS-CHANGE
+                 THEN
+                   PERFORM CHANGE-ENTRY;
+                 ELSE
+                   IF OPERATION-IS-DELETE
+                     THEN
+                       PERFORM DELETE-ENTRY;
+                     ELSE
+                       IF OPERATION-IS-INQUIRE
+                         THEN
+                           PERFORM INQUIRE-ENTRY;
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+         END-PERFORM.
+         PERFORM SAVE-PREFECTURES.
+       MAINTAIN-PREFECTURES-EXIT.
+         STOP RUN.
+
+      ******************************************************************
+      * 都道府県ファイルの内容をメモリの表に読み込みます。
+      ******************************************************************
+       LOAD-PREFECTURES SECTION.
+         OPEN INPUT PREFECTURES-FILE.
+         MOVE 0 TO PREFECTURE-TABLE-COUNT.
+         PERFORM UNTIL PREFECTURES-STATUS NOT = "00"
+           READ PREFECTURES-FILE
+             AT END
+               CONTINUE;
+             NOT AT END
+               ADD 1 TO PREFECTURE-TABLE-COUNT;
+               SET K TO PREFECTURE-TABLE-COUNT;
+               MOVE PREFECTURE-CODE TO T-PREFECTURE-CODE(K);
+               MOVE NAME            TO T-NAME(K);
+               MOVE REGION-CODE     TO T-REGION-CODE(K);
+               MOVE POPULATION      TO T-POPULATION(K);
+               MOVE AREA-SQKM       TO T-AREA-SQKM(K);
+               MOVE ENGLISH-NAME    TO T-ENGLISH-NAME(K);
+               MOVE CAPITAL-NAME    TO T-CAPITAL-NAME(K);
+           END-READ
+         END-PERFORM.
+         CLOSE PREFECTURES-FILE.
+       LOAD-PREFECTURES-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 保守メニューを表示し、操作を受け付けます。
+      ******************************************************************
+       ACCEPT-OPERATION SECTION.
+         DISPLAY "A)ADD  C)CHANGE  D)DELETE  I)INQUIRE  X)EXIT".
+         ACCEPT OPERATION-CODE.
+         IF NOT OPERATION-IS-ADD AND NOT OPERATION-IS-CHANGE
+             AND NOT OPERATION-IS-DELETE AND NOT OPERATION-IS-INQUIRE
+             AND NOT OPERATION-IS-EXIT
+           THEN
+             DISPLAY "INVALID OPERATION";
+           ELSE
+             IF NOT OPERATION-IS-EXIT
+               THEN
+                 DISPLAY "PREFECTURE-CODE:";
+                 ACCEPT IN-PREFECTURE-CODE;
+                 IF OPERATION-IS-ADD OR OPERATION-IS-CHANGE
+                   THEN
+                     DISPLAY "NAME:";
+                     ACCEPT IN-NAME;
+                     DISPLAY "ENGLISH-NAME:";
+                     ACCEPT IN-ENGLISH-NAME;
+                     DISPLAY "REGION-CODE:";
+                     ACCEPT IN-REGION-CODE;
+                     DISPLAY "CAPITAL-NAME:";
+                     ACCEPT IN-CAPITAL-NAME;
+                 END-IF
+             END-IF
+         END-IF.
+       ACCEPT-OPERATION-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 表の中から都道府県コードを検索します。
+      ******************************************************************
+       FIND-ENTRY SECTION.
+         SET ENTRY-NOT-FOUND TO TRUE.
+         SET K TO 1.
+         SEARCH PREFECTURE-ENTRY
+           AT END
+             CONTINUE;
+           WHEN T-PREFECTURE-CODE(K) = IN-PREFECTURE-CODE
+             SET ENTRY-FOUND TO TRUE;
+         END-SEARCH.
+       FIND-ENTRY-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 都道府県を追加します。
+      ******************************************************************
+       ADD-ENTRY SECTION.
+         PERFORM FIND-ENTRY.
+         IF ENTRY-FOUND
+           THEN
+             DISPLAY "PREFECTURE-CODE ALREADY-EXISTS";
+           ELSE
+             IF PREFECTURE-TABLE-COUNT >= 50
+               THEN
+                 DISPLAY "PREFECTURE-TABLE-FULL";
+               ELSE
+                 ADD 1 TO PREFECTURE-TABLE-COUNT;
+                 SET K TO PREFECTURE-TABLE-COUNT;
+                 MOVE IN-PREFECTURE-CODE TO T-PREFECTURE-CODE(K);
+                 MOVE IN-NAME            TO T-NAME(K);
+                 MOVE IN-ENGLISH-NAME    TO T-ENGLISH-NAME(K);
+                 MOVE IN-REGION-CODE     TO T-REGION-CODE(K);
+                 MOVE 0                  TO T-POPULATION(K);
+                 MOVE 0                  TO T-AREA-SQKM(K);
+                 MOVE IN-CAPITAL-NAME    TO T-CAPITAL-NAME(K);
+                 SET AUD-IS-ADD TO TRUE;
+                 MOVE IN-PREFECTURE-CODE TO AUD-KEY;
+                 MOVE IN-ENGLISH-NAME    TO AUD-ENGLISH-NAME;
+                 PERFORM WRITE-AUDIT-ENTRY;
+             END-IF
+         END-IF.
+       ADD-ENTRY-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 都道府県の名称・地方コードを訂正します。
+      ******************************************************************
+       CHANGE-ENTRY SECTION.
+         PERFORM FIND-ENTRY.
+         IF ENTRY-FOUND
+           THEN
+             MOVE IN-NAME         TO T-NAME(K);
+             MOVE IN-ENGLISH-NAME TO T-ENGLISH-NAME(K);
+             MOVE IN-REGION-CODE  TO T-REGION-CODE(K);
+             MOVE IN-CAPITAL-NAME TO T-CAPITAL-NAME(K);
+             SET AUD-IS-CHANGE TO TRUE;
+             MOVE IN-PREFECTURE-CODE TO AUD-KEY;
+             MOVE IN-ENGLISH-NAME    TO AUD-ENGLISH-NAME;
+             PERFORM WRITE-AUDIT-ENTRY;
+           ELSE
+             DISPLAY "PREFECTURE-CODE NOT-FOUND";
+         END-IF.
+       CHANGE-ENTRY-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 都道府県を廃止（削除）します。
+      ******************************************************************
+       DELETE-ENTRY SECTION.
+         PERFORM FIND-ENTRY.
+         IF ENTRY-FOUND
+           THEN
+             SET AUD-IS-DELETE TO TRUE;
+             MOVE T-PREFECTURE-CODE(K) TO AUD-KEY;
+             MOVE T-ENGLISH-NAME(K)    TO AUD-ENGLISH-NAME;
+             PERFORM WRITE-AUDIT-ENTRY;
+             PERFORM VARYING K FROM K BY 1
+                 UNTIL K >= PREFECTURE-TABLE-COUNT
+               MOVE PREFECTURE-ENTRY(K + 1) TO PREFECTURE-ENTRY(K);
+             END-PERFORM;
+             SUBTRACT 1 FROM PREFECTURE-TABLE-COUNT;
+           ELSE
+             DISPLAY "PREFECTURE-CODE NOT-FOUND";
+         END-IF.
+       DELETE-ENTRY-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 都道府県の内容を照会します。
+      ******************************************************************
+       INQUIRE-ENTRY SECTION.
+         PERFORM FIND-ENTRY.
+         IF ENTRY-FOUND
+           THEN
+             DISPLAY "PREFECTURE-CODE:" T-PREFECTURE-CODE(K)
+                 " ENGLISH-NAME:" T-ENGLISH-NAME(K)
+                 " REGION-CODE:" T-REGION-CODE(K)
+                 " POPULATION:" T-POPULATION(K)
+                 " AREA-SQKM:" T-AREA-SQKM(K);
+           ELSE
+             DISPLAY "PREFECTURE-CODE NOT-FOUND";
+         END-IF.
+       INQUIRE-ENTRY-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 保守内容を監査ログへ書き出します。呼び出し元は、あらかじめ
+      * AUD-OPERATION・AUD-KEY・AUD-ENGLISH-NAMEを設定しておきます。
+      ******************************************************************
+       WRITE-AUDIT-ENTRY SECTION.
+         MOVE RETURN-CODE TO SAVED-RETURN-CODE.
+         MOVE "PREFECTURES" TO AUD-FILE-ID.
+         ACCEPT LOG-DATE FROM DATE YYYYMMDD.
+         ACCEPT LOG-TIME FROM TIME.
+         MOVE LOG-DATE TO AUD-TIMESTAMP(1:8).
+         MOVE LOG-TIME(1:6) TO AUD-TIMESTAMP(9:6).
+         ACCEPT AUD-USER-ID FROM ENVIRONMENT "USER".
+         CALL "WRITE-AUDIT-LOG" USING AUDIT-LOG-ENTRY.
+         MOVE SAVED-RETURN-CODE TO RETURN-CODE.
+       WRITE-AUDIT-ENTRY-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * メモリの表の内容を都道府県ファイルへ書き戻します。
+      ******************************************************************
+       SAVE-PREFECTURES SECTION.
+         OPEN OUTPUT PREFECTURES-FILE.
+         PERFORM VARYING K FROM 1 BY 1
+             UNTIL K > PREFECTURE-TABLE-COUNT
+           MOVE T-PREFECTURE-CODE(K) TO PREFECTURE-CODE;
+           MOVE T-NAME(K)            TO NAME;
+           MOVE T-REGION-CODE(K)     TO REGION-CODE;
+           MOVE T-POPULATION(K)      TO POPULATION;
+           MOVE T-AREA-SQKM(K)       TO AREA-SQKM;
+           MOVE T-ENGLISH-NAME(K)    TO ENGLISH-NAME;
+           MOVE T-CAPITAL-NAME(K)    TO CAPITAL-NAME;
+           WRITE PREFECTURE-RECORD;
+         END-PERFORM.
+         CLOSE PREFECTURES-FILE.
+       SAVE-PREFECTURES-EXIT.
+         EXIT.
+
+       END PROGRAM MAINTAIN-PREFECTURES.
