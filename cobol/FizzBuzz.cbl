@@ -1,55 +1,151 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIZZ-BUZZ.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT OUTPUT-FILE
+           ASSIGN DYNAMIC OUTPUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS OUTPUT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      * FILE出力モードの結果を書き出すファイル。他言語版の出力と
+      * 突き合わせられるよう、番号やFizz/Buzz以外は何も書きません。
+       FD  OUTPUT-FILE.
+       01  OUTPUT-RECORD                 PIC X(8).
+
        WORKING-STORAGE SECTION.
        77  I                           PIC 9(4).
        77  Q                           PIC 9(4).
        77  R3                          PIC 9(4).
        77  R5                          PIC 9(4).
-       
+       77  UPPER-BOUND                 PIC 9(4).
+       77  DIVISOR-1                   PIC 9(4).
+       77  DIVISOR-2                   PIC 9(4).
+       77  FIZZ-COUNT                  PIC 9(4) VALUE 0.
+       77  BUZZ-COUNT                  PIC 9(4) VALUE 0.
+       77  FIZZ-BUZZ-COUNT             PIC 9(4) VALUE 0.
+       77  PLAIN-COUNT                 PIC 9(4) VALUE 0.
+      * 出力先。D=画面へDISPLAY、F=OUTPUT-FILENAMEのファイルへWRITE。
+       77  OUTPUT-MODE                 PIC X(1) VALUE "D".
+         88  OUTPUT-MODE-DISPLAY       VALUE "D".
+         88  OUTPUT-MODE-FILE          VALUE "F".
+       77  OUTPUT-FILENAME             PIC X(80).
+       77  OUTPUT-STATUS               PIC X(2).
+       77  LINE-TEXT                   PIC X(8).
+
        PROCEDURE DIVISION.
-         PERFORM VARYING I FROM 1 BY 1 UNTIL I > 100
-           DIVIDE I BY 3 GIVING Q REMAINDER R3;
-           DIVIDE I BY 5 GIVING Q REMAINDER R5;
-           IF R3 = 0
-             THEN
-               IF R5 = 0
-                 THEN
-                   DISPLAY "FizzBuzz";
-                 ELSE
-                   DISPLAY "Fizz";
-               END-IF
-             ELSE
-               IF R5 = 0
+         MOVE 0 TO RETURN-CODE.
+         DISPLAY "UPPER-BOUND (COUNT UP TO)".
+         ACCEPT UPPER-BOUND.
+         DISPLAY "DIVISOR-1 (DISPLAYS Fizz)".
+         ACCEPT DIVISOR-1.
+         DISPLAY "DIVISOR-2 (DISPLAYS Buzz)".
+         ACCEPT DIVISOR-2.
+         DISPLAY "OUTPUT-MODE (D=DISPLAY, F=FILE)".
+         ACCEPT OUTPUT-MODE.
+         IF OUTPUT-MODE-FILE
+           THEN
+             DISPLAY "OUTPUT-FILENAME";
+             ACCEPT OUTPUT-FILENAME;
+             OPEN OUTPUT OUTPUT-FILE;
+             IF OUTPUT-STATUS NOT = "00"
+               THEN
+                 DISPLAY "FIZZ-BUZZ: UNABLE TO OPEN OUTPUT-FILE "
+                     "STATUS=" OUTPUT-STATUS;
+                 MOVE 8 TO RETURN-CODE;
+             END-IF;
+         END-IF.
+         IF RETURN-CODE = 0
+           THEN
+             PERFORM VARYING I FROM 1 BY 1 UNTIL I > UPPER-BOUND
+               DIVIDE I BY DIVISOR-1 GIVING Q REMAINDER R3;
+               DIVIDE I BY DIVISOR-2 GIVING Q REMAINDER R5;
+               IF R3 = 0
                  THEN
-                   DISPLAY "Buzz";
+                   IF R5 = 0
+                     THEN
+                       MOVE "FizzBuzz" TO LINE-TEXT;
+                       PERFORM EMIT-LINE;
+                       ADD 1 TO FIZZ-BUZZ-COUNT;
+                     ELSE
+                       MOVE "Fizz" TO LINE-TEXT;
+                       PERFORM EMIT-LINE;
+                       ADD 1 TO FIZZ-COUNT;
+                   END-IF
                  ELSE
-                   PERFORM SHOW-NUMBER;
+                   IF R5 = 0
+                     THEN
+                       MOVE "Buzz" TO LINE-TEXT;
+                       PERFORM EMIT-LINE;
+                       ADD 1 TO BUZZ-COUNT;
+                     ELSE
+                       PERFORM SHOW-NUMBER;
+                       ADD 1 TO PLAIN-COUNT;
+                   END-IF
                END-IF
-           END-IF
-         END-PERFORM.
+             END-PERFORM;
+             IF OUTPUT-MODE-FILE
+               THEN
+                 CLOSE OUTPUT-FILE;
+             END-IF;
+             PERFORM SHOW-TALLY;
+         END-IF.
        FIZZ-BUZZ-EXIT.
-         STOP RUN.
-       
+         GOBACK.
+
+      ******************************************************************
+      * 数値を、先頭の不要なゼロを除いた文字列にしてEMIT-LINEへ渡します。
+      ******************************************************************
        SHOW-NUMBER SECTION.
          IF I < 10
            THEN
-             DISPLAY I(4:1)
+             MOVE I(4:1) TO LINE-TEXT
            ELSE
              IF I < 100
              THEN
-               DISPLAY I(3:2)
+               MOVE I(3:2) TO LINE-TEXT
              ELSE
                IF I < 1000
                  THEN
-                   DISPLAY I(2:3)
+                   MOVE I(2:3) TO LINE-TEXT
                  ELSE
-                   DISPLAY I
+                   MOVE I TO LINE-TEXT
                END-IF
            END-IF
          END-IF.
+         PERFORM EMIT-LINE.
        SHOW-NUMBER-EXIT.
          EXIT.
-       
+
+      ******************************************************************
+      * LINE-TEXTの内容を、選ばれた出力先へ1行として送ります。
+      ******************************************************************
+       EMIT-LINE SECTION.
+         IF OUTPUT-MODE-FILE
+           THEN
+             MOVE LINE-TEXT TO OUTPUT-RECORD;
+             WRITE OUTPUT-RECORD;
+             IF OUTPUT-STATUS NOT = "00"
+               THEN
+                 DISPLAY "FIZZ-BUZZ: WRITE ERROR STATUS="
+                     OUTPUT-STATUS;
+                 MOVE 8 TO RETURN-CODE;
+             END-IF;
+           ELSE
+             DISPLAY LINE-TEXT;
+         END-IF.
+       EMIT-LINE-EXIT.
+         EXIT.
+
+       SHOW-TALLY SECTION.
+         DISPLAY "FIZZ=" FIZZ-COUNT
+             " BUZZ=" BUZZ-COUNT
+             " FIZZBUZZ=" FIZZ-BUZZ-COUNT
+             " PLAIN=" PLAIN-COUNT.
+       SHOW-TALLY-EXIT.
+         EXIT.
+
        END PROGRAM FIZZ-BUZZ.
