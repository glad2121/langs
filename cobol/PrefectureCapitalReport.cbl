@@ -0,0 +1,64 @@
+      ******************************************************************
+      * 地方別に、都道府県とその県庁所在地を一覧表示します。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PREFECTURE-CAPITAL-REPORT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  REGIONS.
+         COPY "Regions".
+
+       PROCEDURE DIVISION USING REGIONS.
+         PERFORM PRINT-REPORT-HEADER.
+         PERFORM VARYING I FROM 1 BY 1 UNTIL I > REGIONS-COUNT
+           PERFORM PRINT-REGION-HEADER;
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > PREFECTURES-COUNT(I)
+             PERFORM PRINT-CAPITAL-LINE;
+           END-PERFORM;
+         END-PERFORM.
+         PERFORM PRINT-REPORT-FOOTER.
+       PREFECTURE-CAPITAL-REPORT-EXIT.
+         EXIT PROGRAM.
+
+      ******************************************************************
+      * 帳票の見出しと項目名を表示します。
+      ******************************************************************
+       PRINT-REPORT-HEADER SECTION.
+         DISPLAY "=================================================".
+         DISPLAY "  PREFECTURE / CAPITAL REPORT".
+         DISPLAY "=================================================".
+       PRINT-REPORT-HEADER-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 地方の見出し行を表示します（制御中断の先頭）。
+      ******************************************************************
+       PRINT-REGION-HEADER SECTION.
+         DISPLAY REGION-CODE(I) "    " REGION-NAME(I).
+       PRINT-REGION-HEADER-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 都道府県1件分について、名称と県庁所在地を並べて表示します。
+      ******************************************************************
+       PRINT-CAPITAL-LINE SECTION.
+         DISPLAY "  " PREFECTURE-CODE(I, J)
+             "  " PREFECTURE-NAME(I, J)
+             "  " CAPITAL-NAME OF PREFECTURE(I, J).
+       PRINT-CAPITAL-LINE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 帳票の合計行を表示します。
+      ******************************************************************
+       PRINT-REPORT-FOOTER SECTION.
+         DISPLAY "-------------------------------------------------".
+         DISPLAY "TOTAL REGIONS=" REGIONS-COUNT.
+         DISPLAY "=================================================".
+       PRINT-REPORT-FOOTER-EXIT.
+         EXIT.
+
+       END PROGRAM PREFECTURE-CAPITAL-REPORT.
