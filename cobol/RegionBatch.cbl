@@ -0,0 +1,332 @@
+      ******************************************************************
+      * 地方・都道府県マスタの検証から帳票出力・輸出までを、正しい
+      * 順序で実行するバッチ制御プログラムです。番号付きのステップ
+      * (0)BUILD (1)VALIDATE (2)LOAD (3)ARCHIVE (4)REPORT (5)EXPORT
+      * として実行し、いずれかのステップが失敗した場合はそこで打ち
+      * 切って0以外の終了コードを返します。
+      *
+      * BUILDは、保守プログラムが更新するRegions.txt/PrefectureRegions.
+      * txtから、このジョブが読み込む索引編成ファイルを組み立てる
+      * 準備ステップです。VALIDATEとLOADは、ファイルを読み込むだけで
+      * REGIONS表を汚さない(VALIDATE)か、毎回作り直す必要がある
+      * (LOADはREGIONS表をメモリ上に組み立てる本体そのもの)ため、
+      * BUILDとあわせて再実行のたびに必ず行います。こうすることで、
+      * 保守プログラムでの変更が常にこのジョブへ反映されます。
+      * ARCHIVE・REPORT・EXPORTは、いずれも独立した副作用を持つ
+      * ステップなので、チェックポイントファイルに完了を記録し、
+      * 障害後の再実行では完了済みのステップを読み飛ばします。
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGION-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT JOB-CHECKPOINT-FILE
+           ASSIGN TO "../data/RegionJobCheckpoint.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS JOB-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * 完了済みのステップを1行1件で保持する、ジョブ再開用の
+      * チェックポイントファイル。
+       FD  JOB-CHECKPOINT-FILE.
+       01  JOB-CHECKPOINT-RECORD.
+           COPY "JobCheckpointEntry".
+
+       WORKING-STORAGE SECTION.
+      * 各読み込みステップに渡すファイル名。REGIONS-FILENAMEと
+      * PREFECTURES-FILENAMEは、STEP-0-BUILDがRegions.txt/
+      * PrefectureRegions.txtから組み立てる索引編成ファイルです。
+       77  REGIONS-FILENAME             PIC X(80) VALUE
+           "../data/Regions.dat".
+       77  REGIONS-EXCEPTIONS-FILENAME  PIC X(80) VALUE
+           "../data/RegionExceptions.txt".
+       77  PREFECTURES-FILENAME         PIC X(80) VALUE
+           "../data/PrefectureRegions.dat".
+       77  EXCEPTIONS-FILENAME          PIC X(80) VALUE
+           "../data/PrefectureExceptions.txt".
+      * 市区町村もSTEP-0-BUILDが組み立てる索引編成ファイルから、
+      * STEP-2-LOADの中でREAD-MUNICIPALITIESにより取り込みます。
+       77  MUNICIPALITIES-FILENAME      PIC X(80) VALUE
+           "../data/Municipalities.dat".
+       77  MUNICIPALITIES-EXCEPTIONS-FILENAME
+                                         PIC X(80) VALUE
+           "../data/MunicipalityExceptions.txt".
+      * (5)EXPORTがWRITE-REGIONS-CSVで書き出す、地方・都道府県を
+      * 1行にまとめたCSVファイル。
+       77  REGIONS-CSV-FILENAME         PIC X(80) VALUE
+           "../data/RegionsPrefectures.csv".
+      * 都道府県マスタの、この日付時点で有効な行を取り込みます。
+      * 特に指定がない限り、バッチ実行日を基準日とします。
+       77  AS-OF-DATE                    PIC 9(8).
+      * VALIDATEステップは事前点検なので、ドライラン検証モードで
+      * 呼び出します。
+       77  VALIDATE-SWITCH               PIC X(1) VALUE "Y".
+      * LOADステップは本番のロードなので、ドライラン検証モードは
+      * 使いません。
+       77  DRY-RUN-SWITCH                PIC X(1) VALUE "N".
+      * 地方の一覧（読み込み結果を保持するメモリ上のテーブル）。
+       01  REGIONS GLOBAL.
+         COPY "Regions".
+      * いずれかのステップが失敗したかどうか。
+       77  JOB-FAILED-SWITCH             PIC X(1) VALUE "N".
+         88  JOB-FAILED                  VALUE "Y".
+      * チェックポイントへ書き出す、現在実行中のステップの番号と名前。
+       77  CURRENT-STEP-NUMBER           PIC 9(2).
+       77  CURRENT-STEP-NAME             PIC X(12).
+      * 完了済みのステップを保持するテーブル。ARCHIVE・REPORT・
+      * EXPORTの3ステップ分だけを使い、VALIDATE・LOADは対象外です。
+       01  STEP-COMPLETE-TABLE.
+         05  STEP-COMPLETE               OCCURS 5 PIC X(1) VALUE "N".
+           88  STEP-IS-COMPLETE          VALUE "Y".
+       77  JOB-CHECKPOINT-STATUS         PIC X(2).
+         88  JOB-CHECKPOINT-STATUS-OK    VALUE "00".
+      * CHECK-REGION-REFERENCESの結果を、READ-PREFECTURES呼び出しの
+      * 後まで覚えておくための退避項目。
+       77  REFERENTIAL-RETURN-CODE       PIC S9(9).
+
+       PROCEDURE DIVISION.
+         INITIALIZE REGIONS.
+         ACCEPT AS-OF-DATE FROM DATE YYYYMMDD.
+         PERFORM LOAD-JOB-CHECKPOINT.
+         PERFORM STEP-0-BUILD.
+         IF NOT JOB-FAILED
+           THEN
+             PERFORM STEP-1-VALIDATE;
+         END-IF.
+         IF NOT JOB-FAILED
+           THEN
+             PERFORM STEP-2-LOAD;
+         END-IF.
+         IF NOT JOB-FAILED AND NOT STEP-IS-COMPLETE(3)
+           THEN
+             PERFORM STEP-3-ARCHIVE;
+         END-IF.
+         IF NOT JOB-FAILED AND NOT STEP-IS-COMPLETE(4)
+           THEN
+             PERFORM STEP-4-REPORT;
+         END-IF.
+         IF NOT JOB-FAILED AND NOT STEP-IS-COMPLETE(5)
+           THEN
+             PERFORM STEP-5-EXPORT;
+         END-IF.
+         IF JOB-FAILED
+           THEN
+             MOVE 8 TO RETURN-CODE;
+           ELSE
+             MOVE 0 TO RETURN-CODE;
+             PERFORM CLEAR-JOB-CHECKPOINT;
+         END-IF.
+       REGION-BATCH-EXIT.
+         STOP RUN.
+
+      ******************************************************************
+      * (0)BUILD - 保守プログラムが更新するRegions.txt/
+      * PrefectureRegions.txtから、REGIONS-FILENAME/PREFECTURES-
+      * FILENAMEが指す索引編成ファイルを組み立てます。このステップは
+      * VALIDATE/LOAD同様、再実行のたびに必ず行い、チェックポイントの
+      * 対象外です。
+      ******************************************************************
+       STEP-0-BUILD SECTION.
+         CALL "BUILD-REGION-DATASETS"
+             USING REGIONS-FILENAME, PREFECTURES-FILENAME,
+                 MUNICIPALITIES-FILENAME.
+         IF RETURN-CODE NOT = 0
+           THEN
+             DISPLAY "REGION-BATCH: BUILD FAILED RETURN-CODE="
+                 RETURN-CODE;
+             SET JOB-FAILED TO TRUE;
+         END-IF.
+       STEP-0-BUILD-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * (1)VALIDATE - 本番ロードにかける前に、READ-REGIONS/
+      * READ-PREFECTURESをドライラン検証モードで実行し、ファイルの
+      * 内容だけを点検します。データの問題(RETURN-CODE=4)はジョブを
+      * 打ち切らず、そのまま次のステップへ進みます。両ファイルを
+      * 読み込む間に、CHECK-REGION-REFERENCESでPrefectureRegions.dat
+      * の全REGION-CODEがRegions.datに実在するかもあわせて点検します。
+      ******************************************************************
+       STEP-1-VALIDATE SECTION.
+         CALL "READ-REGIONS" USING REGIONS-FILENAME,
+             REGIONS-EXCEPTIONS-FILENAME, VALIDATE-SWITCH, REGIONS.
+         IF RETURN-CODE = 8
+           THEN
+             DISPLAY "REGION-BATCH: VALIDATE READ-REGIONS FAILED "
+                 "RETURN-CODE=" RETURN-CODE;
+             SET JOB-FAILED TO TRUE;
+           ELSE
+             CALL "CHECK-REGION-REFERENCES"
+                 USING REGIONS-FILENAME, PREFECTURES-FILENAME;
+             MOVE RETURN-CODE TO REFERENTIAL-RETURN-CODE;
+             IF REFERENTIAL-RETURN-CODE = 4
+               THEN
+                 DISPLAY "REGION-BATCH: REFERENTIAL CHECK FOUND "
+                     "UNMATCHED REGION-CODES -- PROCEEDING TO LOAD";
+             END-IF;
+             CALL "READ-PREFECTURES"
+                 USING PREFECTURES-FILENAME, EXCEPTIONS-FILENAME,
+                     AS-OF-DATE, VALIDATE-SWITCH, REGIONS;
+             IF RETURN-CODE = 8
+               THEN
+                 DISPLAY "REGION-BATCH: VALIDATE READ-PREFECTURES "
+                     "FAILED RETURN-CODE=" RETURN-CODE;
+                 SET JOB-FAILED TO TRUE;
+               ELSE
+                 IF RETURN-CODE = 4
+                   THEN
+                     DISPLAY "REGION-BATCH: VALIDATE FOUND DATA "
+                         "PROBLEMS -- PROCEEDING TO LOAD";
+                 END-IF
+             END-IF
+         END-IF.
+       STEP-1-VALIDATE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * (2)LOAD - READ-REGIONS/READ-PREFECTURES/READ-MUNICIPALITIES
+      * を本番モードで実行し、REGIONS表を組み立てます。市区町村は
+      * 都道府県の配下に追加するものなので、READ-PREFECTURESの後に
+      * 実行します。
+      ******************************************************************
+       STEP-2-LOAD SECTION.
+         CALL "READ-REGIONS" USING REGIONS-FILENAME,
+             REGIONS-EXCEPTIONS-FILENAME, DRY-RUN-SWITCH, REGIONS.
+         IF RETURN-CODE NOT = 0
+           THEN
+             DISPLAY "REGION-BATCH: LOAD READ-REGIONS FAILED "
+                 "RETURN-CODE=" RETURN-CODE;
+             SET JOB-FAILED TO TRUE;
+           ELSE
+             CALL "READ-PREFECTURES"
+                 USING PREFECTURES-FILENAME, EXCEPTIONS-FILENAME,
+                     AS-OF-DATE, DRY-RUN-SWITCH, REGIONS;
+             IF RETURN-CODE NOT = 0
+               THEN
+                 DISPLAY "REGION-BATCH: LOAD READ-PREFECTURES FAILED "
+                     "RETURN-CODE=" RETURN-CODE;
+                 SET JOB-FAILED TO TRUE;
+               ELSE
+                 CALL "READ-MUNICIPALITIES"
+                     USING MUNICIPALITIES-FILENAME,
+                         MUNICIPALITIES-EXCEPTIONS-FILENAME, REGIONS;
+                 IF RETURN-CODE NOT = 0
+                   THEN
+                     DISPLAY "REGION-BATCH: LOAD READ-MUNICIPALITIES "
+                         "FAILED RETURN-CODE=" RETURN-CODE;
+                     SET JOB-FAILED TO TRUE;
+                 END-IF
+             END-IF
+         END-IF.
+       STEP-2-LOAD-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * (3)ARCHIVE - 生ファイルを履歴として複写します。
+      ******************************************************************
+       STEP-3-ARCHIVE SECTION.
+         MOVE 3 TO CURRENT-STEP-NUMBER.
+         MOVE "ARCHIVE" TO CURRENT-STEP-NAME.
+         CALL "ARCHIVE-REGIONS-DATA" USING REGIONS.
+         IF RETURN-CODE NOT = 0
+           THEN
+             DISPLAY "REGION-BATCH: ARCHIVE FAILED RETURN-CODE="
+                 RETURN-CODE;
+             SET JOB-FAILED TO TRUE;
+           ELSE
+             PERFORM MARK-STEP-COMPLETE;
+         END-IF.
+       STEP-3-ARCHIVE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * (4)REPORT - 地方別の帳票を表示します。REGION-REPORTには失敗
+      * の概念がないため、実行できれば常に完了とみなします。
+      ******************************************************************
+       STEP-4-REPORT SECTION.
+         MOVE 4 TO CURRENT-STEP-NUMBER.
+         MOVE "REPORT" TO CURRENT-STEP-NAME.
+         CALL "REGION-REPORT" USING REGIONS.
+         PERFORM MARK-STEP-COMPLETE.
+       STEP-4-REPORT-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * (5)EXPORT - 地方・都道府県を外部連携用ファイルへ書き出します。
+      ******************************************************************
+       STEP-5-EXPORT SECTION.
+         MOVE 5 TO CURRENT-STEP-NUMBER.
+         MOVE "EXPORT" TO CURRENT-STEP-NAME.
+         CALL "EXPORT-REGIONS" USING REGIONS.
+         IF RETURN-CODE NOT = 0
+           THEN
+             DISPLAY "REGION-BATCH: EXPORT FAILED RETURN-CODE="
+                 RETURN-CODE;
+             SET JOB-FAILED TO TRUE;
+           ELSE
+             CALL "WRITE-REGIONS-CSV"
+                 USING REGIONS-CSV-FILENAME, REGIONS;
+             IF RETURN-CODE NOT = 0
+               THEN
+                 DISPLAY "REGION-BATCH: WRITE-REGIONS-CSV FAILED "
+                     "RETURN-CODE=" RETURN-CODE;
+                 SET JOB-FAILED TO TRUE;
+               ELSE
+                 PERFORM MARK-STEP-COMPLETE;
+             END-IF
+         END-IF.
+       STEP-5-EXPORT-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 前回中断時のチェックポイントがあれば読み込み、完了済みの
+      * ステップをSTEP-COMPLETE-TABLEへ復元します。チェックポイントが
+      * 存在しなければ、そのまま先頭から処理する通常の実行です。
+      ******************************************************************
+       LOAD-JOB-CHECKPOINT SECTION.
+         OPEN INPUT JOB-CHECKPOINT-FILE.
+         IF JOB-CHECKPOINT-STATUS-OK
+           THEN
+             PERFORM UNTIL NOT JOB-CHECKPOINT-STATUS-OK
+               READ JOB-CHECKPOINT-FILE
+                 AT END
+                   CONTINUE;
+                 NOT AT END
+                   MOVE "Y" TO STEP-COMPLETE(JCKPT-STEP-NUMBER);
+               END-READ
+             END-PERFORM;
+             CLOSE JOB-CHECKPOINT-FILE;
+         END-IF.
+       LOAD-JOB-CHECKPOINT-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * 現在のステップの完了をチェックポイントファイルへ追記します。
+      ******************************************************************
+       MARK-STEP-COMPLETE SECTION.
+         MOVE "Y" TO STEP-COMPLETE(CURRENT-STEP-NUMBER).
+         OPEN EXTEND JOB-CHECKPOINT-FILE.
+         IF JOB-CHECKPOINT-STATUS = "35"
+           THEN
+             OPEN OUTPUT JOB-CHECKPOINT-FILE;
+         END-IF.
+         MOVE CURRENT-STEP-NUMBER TO JCKPT-STEP-NUMBER.
+         MOVE CURRENT-STEP-NAME TO JCKPT-STEP-NAME.
+         WRITE JOB-CHECKPOINT-RECORD.
+         CLOSE JOB-CHECKPOINT-FILE.
+       MARK-STEP-COMPLETE-EXIT.
+         EXIT.
+
+      ******************************************************************
+      * ジョブが正常終了したので、チェックポイントを空にします。
+      ******************************************************************
+       CLEAR-JOB-CHECKPOINT SECTION.
+         OPEN OUTPUT JOB-CHECKPOINT-FILE.
+         CLOSE JOB-CHECKPOINT-FILE.
+       CLEAR-JOB-CHECKPOINT-EXIT.
+         EXIT.
+
+       END PROGRAM REGION-BATCH.
